@@ -0,0 +1,14 @@
+      ******************************************************************
+      * ERRLOG.CPY
+      * Registro comun para el log de excepciones/errores compartido
+      * por los programas de este repositorio (EXCPLOG). Cada programa
+      * que lo usa hace SELECT de su propio EXCEPTION-LOG-FILE contra
+      * el mismo nombre logico "EXCPLOG" y COPYa este layout para el
+      * registro.
+      * Modification History:
+      *>   2026-08-08  jrm  Initial version.
+      ******************************************************************
+       01  EXCPLOG-RECORD.
+           05  ERRLOG-TIMESTAMP    PIC X(14).
+           05  ERRLOG-PROGRAM      PIC X(20).
+           05  ERRLOG-DESC         PIC X(80).
