@@ -0,0 +1,18 @@
+      ******************************************************************
+      * PARTY.CPY
+      * Registro comun de clientes/personas (PARTYMSTR) compartido por
+      * los programas de este repositorio que atienden clientes. Cada
+      * programa que lo usa hace SELECT de su propio PARTY-FILE contra
+      * el mismo nombre logico "PARTYMSTR", indexado por PARTY-ID, y
+      * COPYa este layout para el registro, de modo que el mismo
+      * cliente sea reconocido como la misma persona sin importar por
+      * cual sistema haya entrado (banca, envios, hotel, vuelos,
+      * entradas).
+      * Modification History:
+      *>   2026-08-09  jrm  Initial version.
+      ******************************************************************
+       01  PARTY-RECORD.
+           05  PARTY-ID            PIC X(15).
+           05  PARTY-NAME          PIC X(30).
+           05  PARTY-PHONE         PIC X(15).
+           05  PARTY-EMAIL         PIC X(30).
