@@ -0,0 +1,28 @@
+      ******************************************************************
+      * SHIPMENT.CPY
+      * Registro comun del archivo de envios (SHIPMENTS), compartido
+      * entre 04-OnlineShipping.COB (que lo mantiene) y cualquier otro
+      * programa de este repositorio que necesite leerlo (por ejemplo
+      * Batch/EODDASH.COB para el tablero de fin de dia), de modo que
+      * un campo agregado al registro se declare en un solo lugar en
+      * lugar de mantener copias sueltas del layout sincronizadas a
+      * mano.
+      * Modification History:
+      *>   2026-08-09  jrm  Initial version, factored out of
+      *>                    04-OnlineShipping.COB and Batch/EODDASH.COB
+      *>                    after SHIP-PARTY-ID was added to one
+      *>                    hand-copied layout and not the other.
+      ******************************************************************
+       01  SHIPMENT-RECORD.
+           05  SHIP-PACKG-ID            PIC 9(4).
+           05  SHIP-PARTY-ID            PIC X(15).
+           05  SHIP-SENDER-NAME         PIC X(25).
+           05  SHIP-SENDER-DIRECTION    PIC X(25).
+           05  SHIP-RECIPT-NAME         PIC X(25).
+           05  SHIP-RECIPT-DIRECTION    PIC X(25).
+           05  SHIP-WEIGHT-KG           PIC 9(5).
+           05  SHIP-DECLARED-VALUE      PIC 9(7)V9(2).
+           05  SHIP-INSURED-SW          PIC X(1).
+           05  SHIP-EXPRESS-SW          PIC X(1).
+           05  SHIP-TOTAL-COST          PIC 9(7)V9(2).
+           05  SHIP-STATUS              PIC X(12).
