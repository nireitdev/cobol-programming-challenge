@@ -0,0 +1,13 @@
+      ******************************************************************
+      * FXRATE.CPY
+      * Registro comun de cotizaciones de moneda (FXRATES), compartido
+      * entre 02-CurrencyConverter (que lo mantiene) y otros programas
+      * que solo necesitan leerlo para expresar un saldo en otra
+      * moneda (por ejemplo 01-OnlineBanking).
+      * Modification History:
+      *>   2026-08-08  jrm  Initial version.
+      ******************************************************************
+       01  RATES-RECORD.
+           05  RATE-CCY            PIC X(3).
+           05  RATE-VALUE          PIC 9(6)V9(2).
+           05  RATE-EFFDATE        PIC X(8).
