@@ -0,0 +1,18 @@
+      ******************************************************************
+      * USERCRED.CPY
+      * Registro comun de credenciales (USERSFILE) compartido por los
+      * programas de este repositorio que piden login. Cada programa
+      * que lo usa hace SELECT de su propio CREDENTIALS-FILE contra el
+      * mismo nombre logico "USERSFILE", indexado por CRED-USERID, y
+      * COPYa este layout para el registro, de modo que un cambio de
+      * clave o un alta de operador se haga en un solo lugar en lugar
+      * de en cada programa por separado.
+      * Modification History:
+      *>   2026-08-09  jrm  Initial version.
+      ******************************************************************
+       01  CRED-RECORD.
+           05  CRED-USERID         PIC X(15).
+           05  CRED-PASSWORD       PIC X(15).
+           05  CRED-LOGINCOUNT     PIC 9(2).
+           05  CRED-LOCKED-SW      PIC X(1).
+               88  CRED-IS-LOCKED      VALUE "Y".
