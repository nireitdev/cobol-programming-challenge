@@ -0,0 +1,17 @@
+      ******************************************************************
+      * GLEXT.CPY
+      * Registro comun para el extracto de movimientos contables
+      * (GLEXTRACT) compartido por los programas de este repositorio
+      * que generan un movimiento de caja. Cada programa que lo usa
+      * hace SELECT de su propio GL-EXTRACT-FILE contra el mismo
+      * nombre logico "GLEXTRACT" y COPYa este layout para el
+      * registro. Pensado como la entrada que alimentaria un mayor
+      * (general ledger) centralizado fuera de este repositorio.
+      * Modification History:
+      *>   2026-08-08  jrm  Initial version.
+      ******************************************************************
+       01  GLEXT-RECORD.
+           05  GLEXT-DATE          PIC X(14).
+           05  GLEXT-SOURCE        PIC X(22).
+           05  GLEXT-ACCOUNT       PIC X(20).
+           05  GLEXT-AMOUNT        PIC S9(9)V99.
