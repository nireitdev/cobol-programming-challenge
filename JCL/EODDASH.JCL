@@ -0,0 +1,14 @@
+//EODDASH  JOB (ACCTNO),'END OF DAY DASHBOARD',CLASS=A,MSGCLASS=X
+//*--------------------------------------------------------------*
+//* Runs Batch/EODDASH.COB unattended, after the day's Banking,
+//* Shipping, TicketSystem and ManchesterShopping runs, to roll
+//* their log/output files up into one operations summary on
+//* SYSOUT. See Batch/EODDASH.COB for the file layouts read.
+//*--------------------------------------------------------------*
+//STEP1    EXEC PGM=EODDASH
+//STEPLIB  DD   DSN=APPL.COBOL.LOADLIB,DISP=SHR
+//TRANLOG  DD   DSN=APPL.BANKING.TRANLOG,DISP=SHR
+//SHIPMENTS DD  DSN=APPL.SHIPPING.SHIPMENTS,DISP=SHR
+//GLEXTRACT DD  DSN=APPL.LEDGER.GLEXTRACT,DISP=SHR
+//SYSOUT   DD   SYSOUT=*
+//
