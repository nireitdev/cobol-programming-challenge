@@ -0,0 +1,20 @@
+//FINBATCH JOB (ACCTNO),'PERSONAL FINANCE BATCH',CLASS=A,MSGCLASS=X
+//*--------------------------------------------------------------*
+//* Runs 05-FINANCESYSTEM unattended overnight instead of its
+//* normal interactive ACCEPT/DISPLAY session. FINPARM supplies
+//* the parameter card the program would otherwise prompt for at
+//* the main menu - see CHECK-BATCH-PARM in the program source.
+//*
+//*   PARM cards (one per run, first 2 bytes read as the option):
+//*     98  -  run PCT-REPORT-PROCEDURE (percentage-of-spend report)
+//*     99  -  run SHOW-DETALLES (full movement listing)
+//*--------------------------------------------------------------*
+//STEP1    EXEC PGM=FINSYS05
+//STEPLIB  DD   DSN=APPL.COBOL.LOADLIB,DISP=SHR
+//CATFILE  DD   DSN=APPL.FINSYS.CATFILE,DISP=SHR
+//MOVFILE  DD   DSN=APPL.FINSYS.MOVFILE,DISP=SHR
+//FINPARM  DD   *
+98
+/*
+//SYSOUT   DD   SYSOUT=*
+//
