@@ -0,0 +1,19 @@
+//TIXBATCH JOB (ACCTNO),'TICKET SYSTEM BATCH',CLASS=A,MSGCLASS=X
+//*--------------------------------------------------------------*
+//* Runs 04-TICKETSYSTEM unattended overnight instead of its
+//* normal interactive LOGIN/MENU-START session. TIXPARM supplies
+//* the parameter card the program would otherwise prompt for -
+//* see CHECK-BATCH-PARM in the program source.
+//*
+//*   PARM cards (one per run, first 2 bytes read as the option):
+//*     03  -  run SEATMAP-REPORT (seat-map reconciliation report)
+//*--------------------------------------------------------------*
+//STEP1    EXEC PGM=TIXSYS04
+//STEPLIB  DD   DSN=APPL.COBOL.LOADLIB,DISP=SHR
+//MEMBERSFILE DD DSN=APPL.TIXSYS.MEMBERSFILE,DISP=SHR
+//CKPTFILE DD   DSN=APPL.TIXSYS.CKPTFILE,DISP=SHR
+//TIXPARM  DD   *
+03
+/*
+//SYSOUT   DD   SYSOUT=*
+//
