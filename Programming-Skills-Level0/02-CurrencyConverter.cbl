@@ -4,11 +4,41 @@
       * Purpose:
       *>   * 2. Create a currency converter between CLP, ARS, USD, EUR, TRY, GBP
       *>
+      * Modification History:
+      *>   2026-08-08  jrm  Exchange rates are now read from an
+      *>                    external rates file with an effective
+      *>                    date instead of being literals in the
+      *>                    source; the file is seeded with today's
+      *>                    defaults the first time it is missing.
+      *>   2026-08-08  jrm  Every conversion performed is appended to
+      *>                    a daily FX activity log.
+      *>   2026-08-08  jrm  The FXRATES record layout now lives in the
+      *>                    shared Copybooks/FXRATE.CPY, so other
+      *>                    programs (e.g. 01-OnlineBanking) can read
+      *>                    the same rates without duplicating the
+      *>                    layout.
       ******************************************************************
        IDENTIFICATION DIVISION.
        PROGRAM-ID. 02-CURRENCYCONVERTER.
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT RATES-FILE ASSIGN TO "FXRATES"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-RATES-STATUS.
+
+           SELECT FXLOG-FILE ASSIGN TO "FXLOG"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-FXLOG-STATUS.
+
        DATA DIVISION.
        FILE SECTION.
+       FD  RATES-FILE.
+           COPY FXRATE.
+
+       FD  FXLOG-FILE.
+       01  FXLOG-RECORD             PIC X(80).
+
        WORKING-STORAGE SECTION.
        01  WS-MENUOPCION PIC X(1).
        01  WS-MENSAJE  PIC X(65).
@@ -22,29 +52,127 @@
        01  WS-MONEDA-MAXIMO    PIC 9(9)V9(2).
 
        01  WS-RETIRO-FONDOS    PIC 9(9)V9(2).
+       01  WS-RESULTADO-CONVERTIDO PIC 9(9)V9(2).
 
-      *>   CONSTANTES DEL SISTEMA
-      *>   @TODO: Deberian ser leidos de un archivo texto o de un DB2
-
-      *>   Conversiones referidas todos al valor de u$d 1 (1 dolar)
-       01  CONVERS-CLP-USD PIC 9(6)V9(2) VALUE 921.63.
-       01  CONVERS-ARS-USD PIC 9(6)V9(2) VALUE 818.60.
-       01  CONVERS-EUR-USD PIC 9(6)V9(2) VALUE 0.92.
-       01  CONVERS-TRY-USD PIC 9(6)V9(2) VALUE 30.16.
-       01  CONVERS-GBP-USD PIC 9(6)V9(2) VALUE 0.79.
-
-      *>  01  WS-TOTALBALANCE PIC S9(9)V9(2) VALUE +2000.00.
-      *>  01  WS-TRANSACTION  PIC S9(9)V9(2) VALUE +0.00.
+       01  WS-RATES-STATUS     PIC X(2).
+       01  WS-FXLOG-STATUS     PIC X(2).
+       01  WS-FXLOG-DATE       PIC X(8).
+       01  WS-FXLOG-TIME       PIC X(6).
+       01  WS-RETIRO-FONDOS-Z  PIC Z(8)9.9(2).
+       01  WS-RESULTADO-Z      PIC Z(8)9.9(2).
+       01  WS-CONVER-ORIGEN-Z  PIC Z(5)9.9(2).
 
-      *>  01  WS-TOTALBALANCE-Z PIC -(8)9.9(2).
+      *>   Conversiones referidas todos al valor de u$d 1 (1 dolar),
+      *>   cargadas desde el archivo FXRATES al iniciar el programa.
+       01  CONVERS-CLP-USD PIC 9(6)V9(2).
+       01  CONVERS-ARS-USD PIC 9(6)V9(2).
+       01  CONVERS-EUR-USD PIC 9(6)V9(2).
+       01  CONVERS-TRY-USD PIC 9(6)V9(2).
+       01  CONVERS-GBP-USD PIC 9(6)V9(2).
 
 
 
        PROCEDURE DIVISION.
        MAIN-PROCEDURE.
+           PERFORM LOADRATES-PROCEDURE.
            PERFORM ELEGIR-INICIO THRU ELEGIR-FIN.
            STOP RUN.
 
+      *>   Carga las cotizaciones desde FXRATES. Si el archivo no
+      *>   existe todavia, lo crea con las cotizaciones de base.
+       LOADRATES-PROCEDURE.
+           MOVE 921.63 TO CONVERS-CLP-USD.
+           MOVE 818.60 TO CONVERS-ARS-USD.
+           MOVE 0.92   TO CONVERS-EUR-USD.
+           MOVE 30.16  TO CONVERS-TRY-USD.
+           MOVE 0.79   TO CONVERS-GBP-USD.
+
+           OPEN INPUT RATES-FILE.
+           IF WS-RATES-STATUS = "35"
+               PERFORM SEEDRATES-PROCEDURE
+           ELSE
+               PERFORM UNTIL WS-RATES-STATUS = "10"
+                   READ RATES-FILE
+                       AT END
+                           MOVE "10" TO WS-RATES-STATUS
+                       NOT AT END
+                           PERFORM APPLYRATE-PROCEDURE
+                   END-READ
+               END-PERFORM
+               CLOSE RATES-FILE
+           END-IF.
+
+      *>   Ningun archivo de cotizaciones: lo inicializo con las
+      *>   cotizaciones por defecto para que quede como referencia.
+       SEEDRATES-PROCEDURE.
+           ACCEPT WS-FXLOG-DATE FROM DATE YYYYMMDD.
+           OPEN OUTPUT RATES-FILE.
+           MOVE "CLP" TO RATE-CCY
+           MOVE CONVERS-CLP-USD TO RATE-VALUE
+           MOVE WS-FXLOG-DATE TO RATE-EFFDATE
+           WRITE RATES-RECORD.
+           MOVE "ARS" TO RATE-CCY
+           MOVE CONVERS-ARS-USD TO RATE-VALUE
+           MOVE WS-FXLOG-DATE TO RATE-EFFDATE
+           WRITE RATES-RECORD.
+           MOVE "EUR" TO RATE-CCY
+           MOVE CONVERS-EUR-USD TO RATE-VALUE
+           MOVE WS-FXLOG-DATE TO RATE-EFFDATE
+           WRITE RATES-RECORD.
+           MOVE "TRY" TO RATE-CCY
+           MOVE CONVERS-TRY-USD TO RATE-VALUE
+           MOVE WS-FXLOG-DATE TO RATE-EFFDATE
+           WRITE RATES-RECORD.
+           MOVE "GBP" TO RATE-CCY
+           MOVE CONVERS-GBP-USD TO RATE-VALUE
+           MOVE WS-FXLOG-DATE TO RATE-EFFDATE
+           WRITE RATES-RECORD.
+           CLOSE RATES-FILE.
+
+      *>   Aplica una cotizacion leida del archivo al campo en memoria
+      *>   correspondiente a esa moneda.
+       APPLYRATE-PROCEDURE.
+           EVALUATE RATE-CCY
+               WHEN "CLP"
+                   MOVE RATE-VALUE TO CONVERS-CLP-USD
+               WHEN "ARS"
+                   MOVE RATE-VALUE TO CONVERS-ARS-USD
+               WHEN "EUR"
+                   MOVE RATE-VALUE TO CONVERS-EUR-USD
+               WHEN "TRY"
+                   MOVE RATE-VALUE TO CONVERS-TRY-USD
+               WHEN "GBP"
+                   MOVE RATE-VALUE TO CONVERS-GBP-USD
+           END-EVALUATE.
+
+      *>   Deja un renglon en el log diario de conversiones de moneda
+       LOGFX-PROCEDURE.
+           ACCEPT WS-FXLOG-DATE FROM DATE YYYYMMDD.
+           ACCEPT WS-FXLOG-TIME FROM TIME.
+           MOVE WS-RETIRO-FONDOS      TO WS-RETIRO-FONDOS-Z.
+           MOVE WS-RESULTADO-CONVERTIDO TO WS-RESULTADO-Z.
+           MOVE WS-CONVER-ORIGEN      TO WS-CONVER-ORIGEN-Z.
+           OPEN EXTEND FXLOG-FILE.
+           IF WS-FXLOG-STATUS = "35"
+               OPEN OUTPUT FXLOG-FILE
+           END-IF.
+           STRING WS-FXLOG-DATE      DELIMITED BY SIZE
+                  " "                DELIMITED BY SIZE
+                  WS-FXLOG-TIME      DELIMITED BY SIZE
+                  " "                DELIMITED BY SIZE
+                  WS-MONEDA-ORIGEN   DELIMITED BY SIZE
+                  "->"               DELIMITED BY SIZE
+                  WS-MONEDA-DESTINO  DELIMITED BY SIZE
+                  " AMT="            DELIMITED BY SIZE
+                  WS-RETIRO-FONDOS-Z DELIMITED BY SIZE
+                  " RATE="           DELIMITED BY SIZE
+                  WS-CONVER-ORIGEN-Z DELIMITED BY SIZE
+                  " RESULT="         DELIMITED BY SIZE
+                  WS-RESULTADO-Z     DELIMITED BY SIZE
+                  INTO FXLOG-RECORD.
+           WRITE FXLOG-RECORD.
+           CLOSE FXLOG-FILE.
+
 
        ELEGIR-INICIO.
 
@@ -168,11 +296,13 @@
                    INTO WS-MENSAJE.
            DISPLAY WS-MENSAJE LINE 20 COL 5.
 
-           MULTIPLY WS-CONVER-DESTINO BY WS-RETIRO-FONDOS.
-           DIVIDE WS-RETIRO-FONDOS BY  WS-CONVER-ORIGEN
-                       GIVING WS-RETIRO-FONDOS.
+           MULTIPLY WS-CONVER-DESTINO BY WS-RETIRO-FONDOS
+                       GIVING WS-RESULTADO-CONVERTIDO.
+           DIVIDE WS-RESULTADO-CONVERTIDO BY WS-CONVER-ORIGEN
+                       GIVING WS-RESULTADO-CONVERTIDO.
 
-           DISPLAY WS-RETIRO-FONDOS LINE 50 COL 5.
+           DISPLAY WS-RESULTADO-CONVERTIDO LINE 50 COL 5.
+           PERFORM LOGFX-PROCEDURE.
 
            ACCEPT WS-MENUOPCION.
 
