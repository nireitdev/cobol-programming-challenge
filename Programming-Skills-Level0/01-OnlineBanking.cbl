@@ -10,15 +10,84 @@
       *>      * The system must allow users to deposit, withdraw, view,
       *>           and transfer money.
       *>      * The system must display a menu for users to perform transactions.
+      * Modification History:
+      *>   2026-08-08  jrm  Accounts now persisted in an indexed
+      *>                    ACCOUNTS file keyed by username, replacing
+      *>                    the single hardcoded balance.
+      *>   2026-08-08  jrm  TRANSFER-PROCEDURE now validates the
+      *>                    destination account and posts a real
+      *>                    credit to it.
+      *>   2026-08-08  jrm  All deposits, withdrawals and transfers are
+      *>                    now appended to a transaction log file.
+      *>   2026-08-08  jrm  Ver Saldos now also shows the balance
+      *>                    converted to USD, using the ARS/USD rate
+      *>                    maintained by 02-CurrencyConverter in the
+      *>                    shared FXRATES file.
+      *>   2026-08-09  jrm  Every login now registers the customer in
+      *>                    the shared PARTYMSTR file (see
+      *>                    Copybooks/PARTY.CPY), so the same person
+      *>                    is recognized across the other
+      *>                    customer-facing systems.
+      *>   2026-08-09  jrm  Username/password is now validated against
+      *>                    the shared USERSFILE credentials file (see
+      *>                    Copybooks/USERCRED.CPY) instead of the
+      *>                    password kept on the account record, so a
+      *>                    password change or lockout is common to
+      *>                    every login-gated program.
       ******************************************************************
        IDENTIFICATION DIVISION.
        PROGRAM-ID. 01-ONLINE-BANKING.
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT ACCOUNT-FILE ASSIGN TO "ACCOUNTS"
+               ORGANIZATION IS INDEXED
+               ACCESS MODE IS DYNAMIC
+               RECORD KEY IS ACCT-USERNAME
+               FILE STATUS IS WS-ACCT-STATUS.
+
+           SELECT TRANLOG-FILE ASSIGN TO "TRANLOG"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-TRANLOG-STATUS.
+
+           SELECT RATES-FILE ASSIGN TO "FXRATES"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-RATES-STATUS.
+
+           SELECT PARTY-FILE ASSIGN TO "PARTYMSTR"
+               ORGANIZATION IS INDEXED
+               ACCESS MODE IS DYNAMIC
+               RECORD KEY IS PARTY-ID
+               FILE STATUS IS WS-PARTY-STATUS.
+
+           SELECT CREDENTIALS-FILE ASSIGN TO "USERSFILE"
+               ORGANIZATION IS INDEXED
+               ACCESS MODE IS DYNAMIC
+               RECORD KEY IS CRED-USERID
+               FILE STATUS IS WS-CRED-STATUS.
+
        DATA DIVISION.
        FILE SECTION.
+       FD  ACCOUNT-FILE.
+       01  ACCOUNT-RECORD.
+           05  ACCT-USERNAME       PIC X(15).
+           05  ACCT-BALANCE        PIC S9(9)V9(2).
+
+       FD  TRANLOG-FILE.
+       01  TRANLOG-RECORD          PIC X(80).
+
+       FD  RATES-FILE.
+           COPY FXRATE.
+
+       FD  PARTY-FILE.
+           COPY PARTY.
+
+       FD  CREDENTIALS-FILE.
+           COPY USERCRED.
+
        WORKING-STORAGE SECTION.
        01  WS-USERNAME PIC X(15).
        01  WS-PASSWORD PIC X(15).
-       01  WS-LOGINCOUNT PIC 9(2).
        01  WS-MAXLOGINCOUNT PIC 9(2) VALUE 3.
        01  WS-TOTALBALANCE PIC S9(9)V9(2) VALUE +2000.00.
        01  WS-TRANSACTION  PIC S9(9)V9(2) VALUE +0.00.
@@ -28,13 +97,69 @@
        01  WS-STRING-SALDO-ACTUAL PIC X(60).
        01  WS-TOTALBALANCE-Z PIC -(8)9.9(2).
 
-
+       01  WS-ACCT-STATUS PIC X(2).
+       01  WS-TRANLOG-STATUS PIC X(2).
+       01  WS-NEWACCOUNT-SW PIC X(1).
+           88  WS-IS-NEW-ACCOUNT   VALUE "Y".
+
+      *>   Cotizacion ARS/USD leida de FXRATES (la mantiene
+      *>   02-CurrencyConverter) para mostrar el saldo en USD.
+       01  WS-RATES-STATUS     PIC X(2).
+       01  CONVERS-ARS-USD     PIC 9(6)V9(2) VALUE 818.60.
+       01  WS-BALANCE-USD      PIC S9(9)V9(2).
+       01  WS-BALANCE-USD-Z    PIC -(8)9.9(2).
+
+      *>   Campos para el registro del log de transacciones
+       01  WS-TRANLOG-DATE         PIC X(8).
+       01  WS-TRANLOG-TIME         PIC X(6).
+       01  WS-TRANLOG-TYPE         PIC X(10).
+       01  WS-TRANLOG-AMOUNT-Z     PIC -(8)9.9(2).
+       01  WS-TRANLOG-BALANCE-Z    PIC -(8)9.9(2).
+
+      *>   Cliente compartido (PARTYMSTR), comun a los demas sistemas
+      *>   que atienden clientes.
+       01  WS-PARTY-STATUS         PIC X(2).
+
+      *>   Credenciales compartidas (USERSFILE), comunes a los demas
+      *>   programas que piden login.
+       01  WS-CRED-STATUS          PIC X(2).
+       01  WS-CRED-OK-SW           PIC X(1).
+           88  WS-CRED-IS-OK           VALUE "Y".
+       01  WS-CRED-LOCKED-SW       PIC X(1).
+           88  WS-CRED-IS-LOCKED       VALUE "Y".
 
        PROCEDURE DIVISION.
        MAIN-PROCEDURE.
+            OPEN I-O ACCOUNT-FILE.
+            IF WS-ACCT-STATUS = "35"
+                OPEN OUTPUT ACCOUNT-FILE
+                CLOSE ACCOUNT-FILE
+                OPEN I-O ACCOUNT-FILE
+            END-IF.
+            PERFORM LOADRATE-PROCEDURE.
             PERFORM LOGIN-PROCEDURE.
+            CLOSE ACCOUNT-FILE.
             STOP RUN.
 
+      *>   Lee la cotizacion ARS/USD vigente desde FXRATES. Si el
+      *>   archivo todavia no existe (02-CurrencyConverter nunca
+      *>   corrio), se deja la cotizacion por defecto del WS.
+       LOADRATE-PROCEDURE.
+           OPEN INPUT RATES-FILE.
+           IF WS-RATES-STATUS NOT = "35"
+               PERFORM UNTIL WS-RATES-STATUS = "10"
+                   READ RATES-FILE
+                       AT END
+                           MOVE "10" TO WS-RATES-STATUS
+                       NOT AT END
+                           IF RATE-CCY = "ARS"
+                               MOVE RATE-VALUE TO CONVERS-ARS-USD
+                           END-IF
+                   END-READ
+               END-PERFORM
+               CLOSE RATES-FILE
+           END-IF.
+
        LOGIN-PROCEDURE.
            PERFORM CLEAR-SCREEN.
            DISPLAY "     ACCESO USUARIOS       " LINE 3 COL 5
@@ -43,24 +168,9 @@
            DISPLAY "Ingrese su password:"        LINE 8 COL 5.
            ACCEPT WS-PASSWORD                    LINE 8 COL 25 .
 
-           IF WS-USERNAME = "usuario"
-               IF WS-PASSWORD = "password"
-                   PERFORM MENU-PROCEDURE
-               ELSE
-                   PERFORM DISPLAYINVALIDUSER-PROCEDURE
-               END-IF
-           ELSE
-               PERFORM DISPLAYINVALIDUSER-PROCEDURE
-           END-IF.
-           GO TO LOGIN-PROCEDURE.
-
-       DISPLAYINVALIDUSER-PROCEDURE.
-
-           DISPLAY "Usuario Invalido."             LINE 20 COL 6
-                   "Por favor reintente"           LINE 20 COL 6.
+           PERFORM VALIDATE-CREDENTIALS-PROCEDURE.
 
-           ADD 1 TO WS-LOGINCOUNT.
-           IF WS-LOGINCOUNT > WS-MAXLOGINCOUNT
+           IF WS-CRED-IS-LOCKED
                PERFORM CLEAR-SCREEN
                DISPLAY
                "*** Su usuario ha sido bloqueado por      *** "
@@ -75,6 +185,145 @@
                STOP RUN
            END-IF.
 
+           IF WS-CRED-IS-OK
+               MOVE WS-USERNAME TO ACCT-USERNAME
+               READ ACCOUNT-FILE
+                   INVALID KEY
+                       PERFORM CREATEACCOUNT-PROCEDURE
+                   NOT INVALID KEY
+                       MOVE ACCT-BALANCE TO WS-TOTALBALANCE
+               END-READ
+               PERFORM REGISTERPARTY-PROCEDURE
+               PERFORM MENU-PROCEDURE
+           ELSE
+               PERFORM DISPLAYINVALIDUSER-PROCEDURE
+           END-IF.
+           GO TO LOGIN-PROCEDURE.
+
+      *>   *************************************************************
+      *>   Valida usuario/password contra el archivo de credenciales
+      *>   compartido USERSFILE (ver Copybooks/USERCRED.CPY), comun a
+      *>   los demas programas con login. Da de alta el usuario si no
+      *>   existe, y mantiene el contador de intentos fallidos y el
+      *>   bloqueo en el mismo registro, para que un cambio de clave o
+      *>   un desbloqueo no dependa de este programa en particular.
+      *>   *************************************************************
+       VALIDATE-CREDENTIALS-PROCEDURE.
+           MOVE "N" TO WS-NEWACCOUNT-SW.
+           MOVE "N" TO WS-CRED-OK-SW.
+           MOVE "N" TO WS-CRED-LOCKED-SW.
+
+           OPEN I-O CREDENTIALS-FILE.
+           IF WS-CRED-STATUS = "35"
+               OPEN OUTPUT CREDENTIALS-FILE
+               CLOSE CREDENTIALS-FILE
+               OPEN I-O CREDENTIALS-FILE
+           END-IF.
+
+           MOVE WS-USERNAME TO CRED-USERID.
+           READ CREDENTIALS-FILE
+               INVALID KEY
+                   MOVE WS-USERNAME TO CRED-USERID
+                   MOVE WS-PASSWORD TO CRED-PASSWORD
+                   MOVE 0           TO CRED-LOGINCOUNT
+                   MOVE "N"         TO CRED-LOCKED-SW
+                   WRITE CRED-RECORD
+                   MOVE "Y" TO WS-NEWACCOUNT-SW
+                   MOVE "Y" TO WS-CRED-OK-SW
+               NOT INVALID KEY
+                   IF CRED-IS-LOCKED
+                       MOVE "Y" TO WS-CRED-LOCKED-SW
+                   ELSE
+                       IF CRED-PASSWORD = WS-PASSWORD
+                           MOVE "Y" TO WS-CRED-OK-SW
+                           MOVE 0   TO CRED-LOGINCOUNT
+                           REWRITE CRED-RECORD
+                       ELSE
+                           ADD 1 TO CRED-LOGINCOUNT
+                           IF CRED-LOGINCOUNT > WS-MAXLOGINCOUNT
+                               MOVE "Y" TO CRED-LOCKED-SW
+                               MOVE "Y" TO WS-CRED-LOCKED-SW
+                           END-IF
+                           REWRITE CRED-RECORD
+                       END-IF
+                   END-IF
+           END-READ.
+           CLOSE CREDENTIALS-FILE.
+
+      *>   Da de alta (si no existe) o reutiliza el registro del
+      *>   cliente en el maestro compartido PARTYMSTR, por WS-USERNAME.
+      *>   Asi un mismo cliente es reconocido tambien por los demas
+      *>   sistemas que consultan PARTYMSTR (envios, hotel, vuelos,
+      *>   entradas).
+       REGISTERPARTY-PROCEDURE.
+           OPEN I-O PARTY-FILE.
+           IF WS-PARTY-STATUS = "35"
+               OPEN OUTPUT PARTY-FILE
+               CLOSE PARTY-FILE
+               OPEN I-O PARTY-FILE
+           END-IF.
+           MOVE WS-USERNAME TO PARTY-ID.
+           READ PARTY-FILE
+               INVALID KEY
+                   DISPLAY "Nuevo cliente - complete sus datos:"
+                                                       LINE 24 COL 5
+                   DISPLAY "Nombre completo:"          LINE 25 COL 5
+                   ACCEPT PARTY-NAME                   LINE 25 COL 22
+                   DISPLAY "Telefono:"                 LINE 26 COL 5
+                   ACCEPT PARTY-PHONE                  LINE 26 COL 22
+                   DISPLAY "Email:"                    LINE 27 COL 5
+                   ACCEPT PARTY-EMAIL                  LINE 27 COL 22
+                   MOVE WS-USERNAME TO PARTY-ID
+                   WRITE PARTY-RECORD
+           END-READ.
+           CLOSE PARTY-FILE.
+
+      *>   Un usuario nuevo arranca con el saldo inicial de demostracion
+       CREATEACCOUNT-PROCEDURE.
+           MOVE WS-USERNAME  TO ACCT-USERNAME.
+           MOVE +2000.00     TO ACCT-BALANCE.
+           WRITE ACCOUNT-RECORD.
+           MOVE ACCT-BALANCE TO WS-TOTALBALANCE.
+
+      *>   Graba el saldo vigente en memoria hacia el registro de cuenta
+       SAVEACCOUNT-PROCEDURE.
+           MOVE WS-USERNAME      TO ACCT-USERNAME.
+           MOVE WS-TOTALBALANCE  TO ACCT-BALANCE.
+           REWRITE ACCOUNT-RECORD.
+
+      *>   Escribe un renglon en el log de transacciones
+       LOGTRANSACTION-PROCEDURE.
+           ACCEPT WS-TRANLOG-DATE FROM DATE YYYYMMDD.
+           ACCEPT WS-TRANLOG-TIME FROM TIME.
+           MOVE WS-TRANSACTION  TO WS-TRANLOG-AMOUNT-Z.
+           MOVE WS-TOTALBALANCE TO WS-TRANLOG-BALANCE-Z.
+           OPEN EXTEND TRANLOG-FILE.
+           IF WS-TRANLOG-STATUS = "35"
+               OPEN OUTPUT TRANLOG-FILE
+           END-IF.
+           STRING WS-TRANLOG-DATE   DELIMITED BY SIZE
+                  " " DELIMITED BY SIZE
+                  WS-TRANLOG-TIME   DELIMITED BY SIZE
+                  " " DELIMITED BY SIZE
+                  WS-USERNAME       DELIMITED BY SIZE
+                  " " DELIMITED BY SIZE
+                  WS-TRANLOG-TYPE   DELIMITED BY SIZE
+                  " AMT="           DELIMITED BY SIZE
+                  WS-TRANLOG-AMOUNT-Z   DELIMITED BY SIZE
+                  " BAL="           DELIMITED BY SIZE
+                  WS-TRANLOG-BALANCE-Z  DELIMITED BY SIZE
+                  INTO TRANLOG-RECORD.
+           WRITE TRANLOG-RECORD.
+           CLOSE TRANLOG-FILE.
+
+      *>   El conteo de intentos fallidos y el bloqueo quedan en el
+      *>   registro compartido de USERSFILE (VALIDATE-CREDENTIALS-
+      *>   PROCEDURE); aca solo se avisa del intento fallido actual.
+       DISPLAYINVALIDUSER-PROCEDURE.
+           DISPLAY "Usuario Invalido."             LINE 20 COL 6
+                   "Por favor reintente"           LINE 20 COL 6.
+           PERFORM DISPLAYCONTINUE-PROCEDURE.
+
 
        MENU-PROCEDURE.
            PERFORM CLEAR-SCREEN.
@@ -97,8 +346,10 @@
                    PERFORM VIEWACCOUNT-PROCEDURE
                WHEN 'T'
                    PERFORM TRANSFER-PROCEDURE
+                           THRU TRANSFER-PROCEDURE-EXIT
                WHEN 'X'
                    DISPLAY "Bye!"
+                   CLOSE ACCOUNT-FILE
                    STOP RUN
                WHEN OTHER
                    DISPLAY "Opcion Incorrecta!!"   LINE 20 COL 5
@@ -120,6 +371,9 @@
       *>      Sumo deposito al saldo total
            MOVE WS-TOTALBALANCE-Z TO WS-TRANSACTION.
            ADD WS-TRANSACTION TO WS-TOTALBALANCE.
+           PERFORM SAVEACCOUNT-PROCEDURE.
+           MOVE "DEPOSITO" TO WS-TRANLOG-TYPE.
+           PERFORM LOGTRANSACTION-PROCEDURE.
 
            PERFORM DISPLAYBALANCE-PROCEDURE.
            DISPLAY WS-STRING-SALDO-ACTUAL          LINE 12 COL 5.
@@ -155,6 +409,9 @@
                        "de su cuenta."                     LINE 16 COL 5
            ELSE
                SUBTRACT WS-TRANSACTION FROM WS-TOTALBALANCE
+               PERFORM SAVEACCOUNT-PROCEDURE
+               MOVE "RETIRO" TO WS-TRANLOG-TYPE
+               PERFORM LOGTRANSACTION-PROCEDURE
                PERFORM DISPLAYBALANCE-PROCEDURE
                DISPLAY WS-STRING-SALDO-ACTUAL        LINE 12 COL 5
            END-IF.
@@ -165,6 +422,12 @@
            DISPLAY "Menu Saldos"         LINE 6 COL 5.
            PERFORM DISPLAYBALANCE-PROCEDURE.
            DISPLAY WS-STRING-SALDO-ACTUAL        LINE 8 COL 5 REVERSED.
+
+           DIVIDE WS-TOTALBALANCE BY CONVERS-ARS-USD
+                       GIVING WS-BALANCE-USD.
+           MOVE WS-BALANCE-USD TO WS-BALANCE-USD-Z.
+           DISPLAY "Saldo actual: USD " WS-BALANCE-USD-Z
+                                                  LINE 9 COL 5.
            PERFORM DISPLAYCONTINUE-PROCEDURE.
 
        TRANSFER-PROCEDURE.
@@ -185,20 +448,39 @@
            ACCEPT WS-MENUOPCION LINE 12 COL 30.
            EVALUATE WS-MENUOPCION
                WHEN 'S'
-                   IF WS-TRANSACTION>WS-TOTALBALANCE THEN
-                       DISPLAY "ERROR: No dispone de fondos."
+                   IF WS-TRANSFERDEST = WS-USERNAME
+                       DISPLAY "ERROR: destino invalido." LINE 15 COL 5
+                   ELSE
+                       MOVE WS-TRANSFERDEST TO ACCT-USERNAME
+                       READ ACCOUNT-FILE
+                           INVALID KEY
+                               DISPLAY "ERROR: cuenta inexistente."
+                                               LINE 15 COL 5
+                               MOVE WS-USERNAME TO ACCT-USERNAME
+                               GO TO TRANSFER-PROCEDURE-EXIT
+                       END-READ
+                       IF WS-TRANSACTION > WS-TOTALBALANCE
+                           DISPLAY "ERROR: No dispone de fondos."
                                                LINE 15 COL 5
                                "Para esta transferencia." LINE 16 COL 5
-                   ELSE
-                       SUBTRACT WS-TRANSACTION FROM WS-TOTALBALANCE
-                       PERFORM DISPLAYBALANCE-PROCEDURE
-                       DISPLAY WS-STRING-SALDO-ACTUAL
+                       ELSE
+      *>                   Acredito al destinatario
+                           ADD WS-TRANSACTION TO ACCT-BALANCE
+                           REWRITE ACCOUNT-RECORD
+      *>                   Debito al emisor
+                           SUBTRACT WS-TRANSACTION FROM WS-TOTALBALANCE
+                           PERFORM SAVEACCOUNT-PROCEDURE
+                           MOVE "TRANSFER" TO WS-TRANLOG-TYPE
+                           PERFORM LOGTRANSACTION-PROCEDURE
+                           PERFORM DISPLAYBALANCE-PROCEDURE
+                           DISPLAY WS-STRING-SALDO-ACTUAL
                                        LINE 15 COL 5 REVERSED
-
+                       END-IF
                    END-IF
                WHEN OTHER
                    DISPLAY "Se cancela la operacion." LINE 15 COL 5
            END-EVALUATE.
+       TRANSFER-PROCEDURE-EXIT.
            PERFORM DISPLAYCONTINUE-PROCEDURE.
 
 
@@ -222,6 +504,7 @@
                    PERFORM VIEWACCOUNT-PROCEDURE
                WHEN '4'
                    PERFORM TRANSFER-PROCEDURE
+                           THRU TRANSFER-PROCEDURE-EXIT
                WHEN '5'
                    DISPLAY "Bye!"
                    STOP RUN
