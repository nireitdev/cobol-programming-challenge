@@ -3,14 +3,95 @@
       * Date:
       * Purpose:
       *>   * 5 - Personal financial management
+      * Modification History:
+      *>   2026-08-08  jrm  Categories and their movements now persist
+      *>                    across runs in CATFILE/MOVFILE instead of
+      *>                    resetting to the 6 hardcoded categories
+      *>                    every time the program starts.
+      *>   2026-08-08  jrm  Added a percentage-of-spend-by-category
+      *>                    report against TOTAL-SALIDAS.
+      *>   2026-08-08  jrm  Categories can now be added by the user
+      *>                    (up to MAXCOUNT-CATEGORIAS-LIMIT), instead
+      *>                    of the fixed set of 6.
+      *>   2026-08-08  jrm  Added a batch entry point: when FINPARM is
+      *>                    present (e.g. run from JCL/FINBATCH.JCL)
+      *>                    the program reads its single parameter
+      *>                    card and runs unattended instead of
+      *>                    showing the interactive menu.
+      *>   2026-08-08  jrm  Each new movement is now also appended to
+      *>                    the shared GLEXTRACT ledger extract (see
+      *>                    Copybooks/GLEXT.CPY) for downstream
+      *>                    consolidation.
+      *>   2026-08-08  jrm  The main menu now also shows the balance
+      *>                    converted to USD, using the ARS/USD rate
+      *>                    maintained by 02-CurrencyConverter in the
+      *>                    shared FXRATES file.
       ******************************************************************
        IDENTIFICATION DIVISION.
        PROGRAM-ID. 05-FINANCESYSTEM.
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT CATFILE ASSIGN TO "CATFILE"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-CATFILE-STATUS.
+
+           SELECT MOVFILE ASSIGN TO "MOVFILE"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-MOVFILE-STATUS.
+
+           SELECT PARM-FILE ASSIGN TO "FINPARM"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-PARM-STATUS.
+
+           SELECT GL-EXTRACT-FILE ASSIGN TO "GLEXTRACT"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-GLEXT-STATUS.
+
+           SELECT RATES-FILE ASSIGN TO "FXRATES"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-RATES-STATUS.
+
        DATA DIVISION.
        FILE SECTION.
+       FD  CATFILE.
+       01  CATFILE-RECORD.
+           05  CATF-NOMCAT         PIC X(25).
+           05  CATF-CANTDETALLES   PIC 99.
+
+       FD  MOVFILE.
+       01  MOVFILE-RECORD.
+           05  MOVF-CATIDX         PIC 99.
+           05  MOVF-DETALLE        PIC X(35).
+           05  MOVF-MONTO          PIC 9(6)V99.
+
+       FD  PARM-FILE.
+       01  PARM-RECORD             PIC X(10).
+
+       FD  GL-EXTRACT-FILE.
+           COPY GLEXT.
+
+       FD  RATES-FILE.
+           COPY FXRATE.
+
        WORKING-STORAGE SECTION.
 
-       01  WS-MENU-OPTION PIC 9.
+       01  WS-MENU-OPTION PIC 99.
+
+       01  WS-CATFILE-STATUS   PIC X(2).
+       01  WS-MOVFILE-STATUS   PIC X(2).
+       01  WS-PARM-STATUS      PIC X(2).
+       01  WS-GLEXT-STATUS     PIC X(2).
+       01  WS-RATES-STATUS     PIC X(2).
+
+      *>   Cotizacion ARS/USD leida de FXRATES (la mantiene
+      *>   02-CurrencyConverter) para mostrar el balance en USD.
+       01  CONVERS-ARS-USD     PIC 9(6)V9(2) VALUE 818.60.
+       01  TOTAL-BALANCE-USD   PIC S9(9)V99.
+       01  TOTAL-BALANCE-USD-Z PIC -(8)9.99.
+       01  WS-PARM-CARD        PIC X(10).
+       01  WS-BATCH-SW         PIC X VALUE "N".
+           88  IS-BATCH-RUN        VALUE "Y".
 
        01  TOTAL-ENTRADAS      PIC 9(9)V99 VALUE 0.
        01  TOTAL-ENTRADAS-Z    PIC -(8)9.99 VALUE "0.00".
@@ -19,15 +100,16 @@
        01  TOTAL-BALANCE       PIC 9(9)V99 VALUE 0.
        01  TOTAL-BALANCE-Z       PIC -(8)9.99 VALUE "0.00".
 
+       01  MAXCOUNT-CATEGORIAS-LIMIT PIC 9(2) VALUE 20.
        01  MAXCOUNT-CATEGORIAS PIC 9(2) VALUE 6.
        01  CATEGORIAS.
-           05  CATEGORIA  OCCURS 6 TIMES INDEXED BY IDXCAT.
+           05  CATEGORIA  OCCURS 20 TIMES INDEXED BY IDXCAT.
       *>           NOMCAT: nombre de la categoria
                10 NOMCAT PIC X(25).
       *>           CANTDETALLES: cant detalles cargados en la categoria
                10 CANTDETALLES PIC 99 VALUE 0.
       *>           MOVIMIENTO: descripc. del detalle y el monto
-               10 MOVIMIENTO OCCURS 10 TIMES INDEXED BY IDXDET.
+               10 MOVIMIENTO OCCURS 30 TIMES INDEXED BY IDXDET.
                    15 DETALLE PIC X(35).
                    15 MONTO PIC 9(6)V99.
 
@@ -35,22 +117,141 @@
        01  AUX-MOV-MONTO-Z PIC Z(5)9.99.
        01  AUX-MOV-MONTO PIC 9(6)V99.
 
-       01  AUX-COUNTER PIC 9.
+      *>   Contador de detalles ya leidos de MOVFILE por categoria,
+      *>   usado como subscript en CARGA-MOVIMIENTOS (CANTDETALLES ya
+      *>   trae el total final de cada categoria, no sirve de indice).
+       01  WS-MOVIDX-TABLE.
+           05  WS-MOVIDX OCCURS 20 TIMES PIC 99 VALUE 0.
+
+       01  AUX-COUNTER PIC 99.
        01  AUX-POS PIC 99.
        01  AUX-MSG PIC X(25).
 
+      *>   Campos para el asiento enviado a GLEXTRACT.
+       01  GL-AMOUNT           PIC S9(9)V99.
+       01  GL-ACCOUNT          PIC X(20).
+
+      *>   Reporte de porcentaje de gasto por categoria
+       01  AUX-PCT               PIC 999V99.
+       01  AUX-PCT-Z             PIC ZZ9.99.
+       01  AUX-CATMONTO          PIC 9(9)V99.
+
 
 
        PROCEDURE DIVISION.
        MAIN.
            PERFORM CARGA-PARAMETROS.
-           PERFORM MENU-OPT.
+           PERFORM LOADRATE-PROCEDURE.
+           PERFORM RECOMPUTE-TOTALS VARYING IDXCAT FROM 1 BY 1
+                   UNTIL IDXCAT > MAXCOUNT-CATEGORIAS.
+           COMPUTE TOTAL-BALANCE = TOTAL-ENTRADAS - TOTAL-SALIDAS.
+           MOVE TOTAL-BALANCE TO TOTAL-BALANCE-Z.
+           PERFORM CHECK-BATCH-PARM.
+           IF IS-BATCH-RUN
+               PERFORM BATCH-RUN
+           ELSE
+               PERFORM MENU-OPT
+           END-IF.
            STOP RUN.
 
       *>   *************************************************************
-      *>   Carga las categorias por defecto
+      *>   Lee la cotizacion ARS/USD vigente desde FXRATES. Si el
+      *>   archivo todavia no existe (02-CurrencyConverter nunca
+      *>   corrio), se deja la cotizacion por defecto del WS.
+      *>   *************************************************************
+       LOADRATE-PROCEDURE.
+           OPEN INPUT RATES-FILE.
+           IF WS-RATES-STATUS NOT = "35"
+               PERFORM UNTIL WS-RATES-STATUS = "10"
+                   READ RATES-FILE
+                       AT END
+                           MOVE "10" TO WS-RATES-STATUS
+                       NOT AT END
+                           IF RATE-CCY = "ARS"
+                               MOVE RATE-VALUE TO CONVERS-ARS-USD
+                           END-IF
+                   END-READ
+               END-PERFORM
+               CLOSE RATES-FILE
+           END-IF.
+
+      *>   *************************************************************
+      *>   Corrida desatendida: si existe FINPARM (tarjeta de
+      *>   parametros de un job de batch) se lee la unica opcion y se
+      *>   corre sin pasar por el menu interactivo.
+      *>   *************************************************************
+       CHECK-BATCH-PARM.
+           OPEN INPUT PARM-FILE.
+           IF WS-PARM-STATUS = "35"
+               MOVE "N" TO WS-BATCH-SW
+           ELSE
+               MOVE SPACES TO WS-PARM-CARD
+               READ PARM-FILE
+                   AT END
+                       CONTINUE
+                   NOT AT END
+                       MOVE PARM-RECORD TO WS-PARM-CARD
+               END-READ
+               CLOSE PARM-FILE
+               MOVE "Y" TO WS-BATCH-SW
+           END-IF.
+
+       BATCH-RUN.
+           EVALUATE WS-PARM-CARD(1:2)
+               WHEN "98"
+                   PERFORM PCT-REPORT-PROCEDURE
+               WHEN "99"
+                   PERFORM SHOW-DETALLES
+               WHEN OTHER
+                   DISPLAY "FINPARM: unknown option '"
+                           WS-PARM-CARD(1:2) "' - no action taken."
+           END-EVALUATE.
+           PERFORM SAVEALL-PROCEDURE.
+
+      *>   Reconstruye los totales de entradas/salidas a partir de
+      *>   los movimientos recien cargados de archivo.
+       RECOMPUTE-TOTALS.
+           PERFORM RECOMPUTE-TOTALS-DET VARYING IDXDET FROM 1 BY 1
+                   UNTIL IDXDET > CANTDETALLES(IDXCAT).
+
+       RECOMPUTE-TOTALS-DET.
+           IF IDXCAT = 1
+               ADD MONTO(IDXCAT,IDXDET) TO TOTAL-ENTRADAS
+           ELSE
+               ADD MONTO(IDXCAT,IDXDET) TO TOTAL-SALIDAS
+           END-IF.
+
+      *>   *************************************************************
+      *>   Carga las categorias: de archivo si ya existe, o con el
+      *>   set de categorias por defecto si es la primera corrida.
       *>   *************************************************************
        CARGA-PARAMETROS.
+           OPEN INPUT CATFILE.
+           IF WS-CATFILE-STATUS = "35"
+               PERFORM CARGA-PARAMETROS-DEFAULT
+               PERFORM SAVEALL-PROCEDURE
+           ELSE
+               MOVE 0 TO MAXCOUNT-CATEGORIAS
+               PERFORM UNTIL WS-CATFILE-STATUS = "10"
+                   READ CATFILE
+                       AT END
+                           MOVE "10" TO WS-CATFILE-STATUS
+                       NOT AT END
+                           ADD 1 TO MAXCOUNT-CATEGORIAS
+                           MOVE CATF-NOMCAT
+                               TO NOMCAT(MAXCOUNT-CATEGORIAS)
+                           MOVE CATF-CANTDETALLES
+                               TO CANTDETALLES(MAXCOUNT-CATEGORIAS)
+                   END-READ
+               END-PERFORM
+               CLOSE CATFILE
+               PERFORM CARGA-MOVIMIENTOS
+           END-IF.
+
+      *>   Set de categorias por defecto, usado solo la primera vez
+      *>   que el programa corre y todavia no existe CATFILE.
+       CARGA-PARAMETROS-DEFAULT.
+           MOVE 6 TO MAXCOUNT-CATEGORIAS.
            MOVE "INGRESOS" TO NOMCAT(1).
            MOVE "GASTOS MEDICOS" TO NOMCAT(2).
            MOVE "GASTOS DE HOGAR" TO NOMCAT(3).
@@ -58,6 +259,58 @@
            MOVE "GASTOS EN AHORROS" TO NOMCAT(5).
            MOVE "GASTOS EN EDUCACION" TO NOMCAT(6).
 
+      *>   Completa los detalles de movimiento de cada categoria
+      *>   leyendo MOVFILE, que se graba en el mismo orden.
+       CARGA-MOVIMIENTOS.
+           OPEN INPUT MOVFILE.
+           IF WS-MOVFILE-STATUS = "35"
+               CONTINUE
+           ELSE
+               PERFORM UNTIL WS-MOVFILE-STATUS = "10"
+                   READ MOVFILE
+                       AT END
+                           MOVE "10" TO WS-MOVFILE-STATUS
+                       NOT AT END
+                           ADD 1 TO WS-MOVIDX(MOVF-CATIDX)
+                           MOVE MOVF-DETALLE TO
+                               DETALLE(MOVF-CATIDX,
+                                   WS-MOVIDX(MOVF-CATIDX))
+                           MOVE MOVF-MONTO TO
+                               MONTO(MOVF-CATIDX,
+                                   WS-MOVIDX(MOVF-CATIDX))
+                   END-READ
+               END-PERFORM
+               CLOSE MOVFILE
+           END-IF.
+
+      *>   Graba el estado completo de categorias y movimientos,
+      *>   pisando los archivos anteriores.
+       SAVEALL-PROCEDURE.
+           OPEN OUTPUT CATFILE.
+           PERFORM SAVECAT-PROCEDURE VARYING IDXCAT FROM 1 BY 1
+                   UNTIL IDXCAT > MAXCOUNT-CATEGORIAS.
+           CLOSE CATFILE.
+
+           OPEN OUTPUT MOVFILE.
+           PERFORM SAVEMOV-CATEGORIA VARYING IDXCAT FROM 1 BY 1
+                   UNTIL IDXCAT > MAXCOUNT-CATEGORIAS.
+           CLOSE MOVFILE.
+
+       SAVECAT-PROCEDURE.
+           MOVE NOMCAT(IDXCAT) TO CATF-NOMCAT.
+           MOVE CANTDETALLES(IDXCAT) TO CATF-CANTDETALLES.
+           WRITE CATFILE-RECORD.
+
+       SAVEMOV-CATEGORIA.
+           PERFORM SAVEMOV-DETALLE VARYING IDXDET FROM 1 BY 1
+                   UNTIL IDXDET > CANTDETALLES(IDXCAT).
+
+       SAVEMOV-DETALLE.
+           MOVE IDXCAT TO MOVF-CATIDX.
+           MOVE DETALLE(IDXCAT,IDXDET) TO MOVF-DETALLE.
+           MOVE MONTO(IDXCAT,IDXDET) TO MOVF-MONTO.
+           WRITE MOVFILE-RECORD.
+
 
 
 
@@ -87,6 +340,13 @@
                    TOTAL-BALANCE-Z             LINE 17 COL 20
                    .
 
+           DIVIDE TOTAL-BALANCE BY CONVERS-ARS-USD
+                       GIVING TOTAL-BALANCE-USD.
+           MOVE TOTAL-BALANCE-USD TO TOTAL-BALANCE-USD-Z.
+           DISPLAY "Balance USD: "              LINE 18 COL 5
+                   TOTAL-BALANCE-USD-Z          LINE 18 COL 20
+                   .
+
            IF TOTAL-BALANCE < 0
                STRING "Deberias gastar menos!!" INTO AUX-MSG.
            IF TOTAL-BALANCE = 0
@@ -96,19 +356,33 @@
 
            DISPLAY AUX-MSG LINE 20 COL 5 REVERSED.
 
-           DISPLAY "[ 9 ] Ver todos los movimientos" LINE 11 COL 5.
-           DISPLAY "Opcion [ ]"                    LINE 13 COL 5.
-           ACCEPT WS-MENU-OPTION                   LINE 13 COL 13.
+           DISPLAY "[ 99 ] Ver todos los movimientos" LINE 11 COL 5
+                   "[ 98 ] Reporte % de gasto x categoria" LINE 12 COL 5
+                   "[ 97 ] Agregar categoria nueva"    LINE 13 COL 5
+                   "[ 00 ] Salir"                       LINE 14 COL 5
+                   .
+           DISPLAY "Opcion [  ]"                    LINE 16 COL 5.
+           ACCEPT WS-MENU-OPTION                   LINE 16 COL 13.
 
            EVALUATE WS-MENU-OPTION
                WHEN 0
                    DISPLAY "Bye!"
+                   PERFORM SAVEALL-PROCEDURE
                    STOP RUN
-               WHEN 9
+               WHEN 99
                    PERFORM SHOW-DETALLES
+               WHEN 98
+                   PERFORM PCT-REPORT-PROCEDURE
+               WHEN 97
+                   PERFORM ADD-CATEGORIA-PROCEDURE
                WHEN OTHER
-                   PERFORM MENU-INFO-CATEGORIA
-
+                   IF WS-MENU-OPTION > 0 AND
+                       WS-MENU-OPTION <= MAXCOUNT-CATEGORIAS
+                       PERFORM MENU-INFO-CATEGORIA
+                   ELSE
+                       DISPLAY "Categoria invalida." LINE 20 COL 5
+                       PERFORM MENU-DISPLAYCONTINUE
+                   END-IF
            END-EVALUATE.
            GO TO MENU-OPT.
 
@@ -119,8 +393,8 @@
            ADD 1 TO AUX-POS.
            DISPLAY "[ " LINE AUX-POS COL 5
                    AUX-COUNTER LINE AUX-POS COL 7
-                   " ]" LINE AUX-POS COL 8
-                   NOMCAT(IDXCAT) LINE AUX-POS COL 11.
+                   " ]" LINE AUX-POS COL 9
+                   NOMCAT(IDXCAT) LINE AUX-POS COL 12.
            EXIT.
 
       *>   *************************************************************
@@ -159,8 +433,70 @@
            COMPUTE TOTAL-BALANCE = TOTAL-ENTRADAS - TOTAL-SALIDAS.
            MOVE TOTAL-BALANCE TO TOTAL-BALANCE-Z.
 
+           IF WS-MENU-OPTION = 1 THEN
+               MOVE AUX-MOV-MONTO TO GL-AMOUNT
+           ELSE
+               COMPUTE GL-AMOUNT = 0 - AUX-MOV-MONTO
+           END-IF.
+           MOVE NOMCAT(WS-MENU-OPTION) TO GL-ACCOUNT.
+           PERFORM LOG-GLENTRY.
+
+           PERFORM SAVEALL-PROCEDURE.
+           PERFORM MENU-DISPLAYCONTINUE.
+
+      *>   *************************************************************
+      *>   Permite dar de alta una categoria nueva, hasta el limite
+      *>   MAXCOUNT-CATEGORIAS-LIMIT.
+      *>   *************************************************************
+       ADD-CATEGORIA-PROCEDURE.
+           PERFORM CLEAR-SCREEN.
+           IF MAXCOUNT-CATEGORIAS >= MAXCOUNT-CATEGORIAS-LIMIT
+               DISPLAY "Se alcanzo el maximo de categorias."
+                                                       LINE 10 COL 5
+               PERFORM MENU-DISPLAYCONTINUE
+           ELSE
+               ADD 1 TO MAXCOUNT-CATEGORIAS
+               DISPLAY "Nombre de la nueva categoria:" LINE 10 COL 5
+               ACCEPT NOMCAT(MAXCOUNT-CATEGORIAS)       LINE 10 COL 36
+                                                         PROMPT
+               MOVE 0 TO CANTDETALLES(MAXCOUNT-CATEGORIAS)
+               PERFORM SAVEALL-PROCEDURE
+               DISPLAY "Categoria agregada." LINE 12 COL 5
+               PERFORM MENU-DISPLAYCONTINUE
+           END-IF.
+
+      *>   *************************************************************
+      *>   Reporte del % que representa cada categoria de gasto
+      *>   sobre el total de egresos (TOTAL-SALIDAS).
+      *>   *************************************************************
+       PCT-REPORT-PROCEDURE.
+           PERFORM CLEAR-SCREEN.
+           DISPLAY "Porcentaje de gasto por categoria:" LINE 3 COL 5.
+           MOVE 4 TO AUX-POS.
+           PERFORM PCT-REPORT-LINE VARYING IDXCAT FROM 2 BY 1
+                   UNTIL IDXCAT > MAXCOUNT-CATEGORIAS.
            PERFORM MENU-DISPLAYCONTINUE.
 
+       PCT-REPORT-LINE.
+           ADD 1 TO AUX-POS.
+           MOVE 0 TO AUX-CATMONTO.
+           PERFORM PCT-SUM-DETALLE VARYING IDXDET FROM 1 BY 1
+                   UNTIL IDXDET > CANTDETALLES(IDXCAT).
+           IF TOTAL-SALIDAS > 0
+               COMPUTE AUX-PCT ROUNDED =
+                       (AUX-CATMONTO / TOTAL-SALIDAS) * 100
+           ELSE
+               MOVE 0 TO AUX-PCT
+           END-IF.
+           MOVE AUX-PCT TO AUX-PCT-Z.
+           DISPLAY NOMCAT(IDXCAT)        LINE AUX-POS COL 5
+                   AUX-PCT-Z             LINE AUX-POS COL 35
+                   " %"                  LINE AUX-POS COL 39
+                   .
+
+       PCT-SUM-DETALLE.
+           ADD MONTO(IDXCAT,IDXDET) TO AUX-CATMONTO.
+
        SHOW-DETALLES.
            PERFORM CLEAR-SCREEN.
            MOVE 2 TO AUX-POS.
@@ -190,11 +526,16 @@
 
 
 
-      *>   Simple <pause> para leer
+      *>   Simple <pause> para leer. En corrida batch (WS-PARM-CARD via
+      *>   PARMFILE) no hay terminal para el ACCEPT, asi que se omite.
        MENU-DISPLAYCONTINUE.
-           DISPLAY "Apriete [ENTER] para continuar...."
-                           LINE 28 COL 5.
-           ACCEPT WS-MENU-OPTION LINE 28 COL 40.
+           IF IS-BATCH-RUN
+               CONTINUE
+           ELSE
+               DISPLAY "Apriete [ENTER] para continuar...."
+                               LINE 28 COL 5
+               ACCEPT WS-MENU-OPTION LINE 28 COL 40
+           END-IF.
 
        CLEAR-INFO-SCREEN.
            DISPLAY " " LINE 20 COL 1 ERASE EOS.
@@ -204,4 +545,18 @@
            DISPLAY "=====  PersonalFinance 1.0 ======="
                    LINE 2 COL 5 REVERSED.
 
+      *>   Agrega un asiento al extracto compartido (GLEXTRACT), usando
+      *>   GL-AMOUNT/GL-ACCOUNT cargados por el paragrafo que lo invoca.
+       LOG-GLENTRY.
+           OPEN EXTEND GL-EXTRACT-FILE.
+           IF WS-GLEXT-STATUS = "35"
+               OPEN OUTPUT GL-EXTRACT-FILE
+           END-IF.
+           MOVE FUNCTION CURRENT-DATE(1:14) TO GLEXT-DATE.
+           MOVE "05-FinanceSystem" TO GLEXT-SOURCE.
+           MOVE GL-ACCOUNT TO GLEXT-ACCOUNT.
+           MOVE GL-AMOUNT TO GLEXT-AMOUNT.
+           WRITE GLEXT-RECORD.
+           CLOSE GL-EXTRACT-FILE.
+
        END PROGRAM 05-FINANCESYSTEM.
