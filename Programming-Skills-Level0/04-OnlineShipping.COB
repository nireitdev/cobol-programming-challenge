@@ -3,18 +3,75 @@
       * Date:
       * Purpose:
       *>   * 4. Online shipping program
+      * Modification History:
+      *>   2026-08-08  jrm  Shipments are now written to a shipment
+      *>                    file keyed by package ID instead of being
+      *>                    forgotten once the screen clears.
+      *>   2026-08-08  jrm  Added a package-status lookup option to
+      *>                    MENU-MAIN.
+      *>   2026-08-08  jrm  CALCULATE-SHIPPING-COST now offers
+      *>                    insurance and express delivery as
+      *>                    additional line items on the quote.
+      *>   2026-08-09  jrm  SEND-PACKAGE now registers the sender in
+      *>                    the shared PARTYMSTR customer file (see
+      *>                    Copybooks/PARTY.CPY) and stores the
+      *>                    sender's party ID on the shipment.
+      *>   2026-08-09  jrm  MENU-LOGIN now validates against the
+      *>                    shared USERSFILE credentials file (see
+      *>                    Copybooks/USERCRED.CPY) instead of the
+      *>                    single hardcoded usuario/password, so an
+      *>                    operator account is common to every
+      *>                    login-gated program.
       ******************************************************************
        IDENTIFICATION DIVISION.
        PROGRAM-ID. 04-ONLINESHIPPING.
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT SHIPMENT-FILE ASSIGN TO "SHIPMENTS"
+               ORGANIZATION IS INDEXED
+               ACCESS MODE IS DYNAMIC
+               RECORD KEY IS SHIP-PACKG-ID
+               FILE STATUS IS WS-SHIP-STATUS.
+
+           SELECT PARTY-FILE ASSIGN TO "PARTYMSTR"
+               ORGANIZATION IS INDEXED
+               ACCESS MODE IS DYNAMIC
+               RECORD KEY IS PARTY-ID
+               FILE STATUS IS WS-PARTY-STATUS.
+
+           SELECT CREDENTIALS-FILE ASSIGN TO "USERSFILE"
+               ORGANIZATION IS INDEXED
+               ACCESS MODE IS DYNAMIC
+               RECORD KEY IS CRED-USERID
+               FILE STATUS IS WS-CRED-STATUS.
+
        DATA DIVISION.
        FILE SECTION.
+       FD  SHIPMENT-FILE.
+           COPY SHIPMENT.
+
+       FD  PARTY-FILE.
+           COPY PARTY.
+
+       FD  CREDENTIALS-FILE.
+           COPY USERCRED.
+
        WORKING-STORAGE SECTION.
 
        01  WS-MENU-OPTION PIC X.
 
        01  WS-USERNAME PIC X(15).
        01  WS-PASSWORD PIC X(15).
-       01  WS-LOGINCOUNT PIC 9(2).
+
+       01  WS-CRED-STATUS  PIC X(2).
+       01  WS-CRED-OK-SW   PIC X(1).
+           88  WS-CRED-IS-OK     VALUE "Y".
+       01  WS-CRED-LOCKED-SW PIC X(1).
+           88  WS-CRED-IS-LOCKED VALUE "Y".
+
+       01  WS-PARTY-STATUS PIC X(2).
+       01  WS-CUSTOMER-ID  PIC X(15).
 
       *>   Datos del envio
        01  WS-SENDER-NAME  PIC X(25).
@@ -24,27 +81,54 @@
 
        01  WS-PACKG-WEIGHT-KG PIC 9(5).
        01  WS-PACKG-WEIGHT-KG-Z PIC Z(4)9.
-       01  WS-PACKG-TOTAL-COST PIC 9(4).
-       01  WS-PACKG-TOTAL-COST-Z PIC Z(3)9.
+       01  WS-PACKG-TOTAL-COST PIC 9(7)V9(2).
+       01  WS-PACKG-TOTAL-COST-Z PIC Z(6)9.9(2).
+       01  WS-PACKG-FREIGHT-COST PIC 9(7)V9(2).
+       01  WS-PACKG-FREIGHT-COST-Z PIC Z(6)9.9(2).
 
-       01  WS-PACKG-ID PIC 9(4) VALUES ZEROES.
+       01  WS-PACKG-ID PIC 9(4) VALUE ZERO.
+
+      *>   Datos de seguro y envio express
+       01  WS-INSURED-SW       PIC X(1) VALUE "N".
+       01  WS-EXPRESS-SW       PIC X(1) VALUE "N".
+       01  WS-DECLARED-VALUE   PIC 9(7)V9(2) VALUE 0.
+       01  WS-DECLARED-VALUE-Z PIC Z(6)9.9(2).
+       01  WS-INSURANCE-COST   PIC 9(7)V9(2) VALUE 0.
+       01  WS-INSURANCE-COST-Z PIC Z(6)9.9(2).
+       01  WS-EXPRESS-COST     PIC 9(5)V9(2) VALUE 0.
+       01  WS-EXPRESS-COST-Z   PIC Z(4)9.9(2).
+
+      *>   Consulta de estado de un envio ya realizado
+       01  WS-SHIP-STATUS      PIC X(2).
+       01  WS-LOOKUP-ID        PIC 9(4).
 
       *>   CONSTANTES
        01  CONST-SHPNG-COST-BY-KG PIC 9 VALUE 2.
        01  CONST-SHPNG-MAXWEIGHT  PIC 99 VALUE 25.
+       01  CONST-INSURANCE-PCT    PIC 9V99 VALUE 0.02.
+       01  CONST-EXPRESS-SURCHARGE PIC 9(3)V99 VALUE 50.00.
 
        01  CONST-MAX-LOGIN-COUNT-TOBLOCK PIC 9 VALUE 2.
 
 
        PROCEDURE DIVISION.
        MAIN.
+           OPEN I-O SHIPMENT-FILE.
+           IF WS-SHIP-STATUS = "35"
+               OPEN OUTPUT SHIPMENT-FILE
+               CLOSE SHIPMENT-FILE
+               OPEN I-O SHIPMENT-FILE
+           END-IF.
            PERFORM MENU-LOGIN.
            PERFORM MENU-MAIN.
+           CLOSE SHIPMENT-FILE.
            STOP RUN.
 
       *>   *************************************************************
-      *>       Menu Login de  usuarios.
-      *>   Default user/password:   usuario/password
+      *>       Menu Login de usuarios.
+      *>   Valida contra el archivo de credenciales compartido
+      *>   USERSFILE (ver Copybooks/USERCRED.CPY); si el usuario no
+      *>   existe todavia, se da de alta con la clave ingresada.
       *>   *************************************************************
        MENU-LOGIN.
            PERFORM CLEAR-SCREEN.
@@ -55,25 +139,9 @@
            DISPLAY "Ingrese su password:"        LINE 8 COL 5.
            ACCEPT WS-PASSWORD                    LINE 8 COL 25 .
 
-      *>   @TODO: faltaria trabajar con mas usuarios => DB2 o archivos
-           IF WS-USERNAME = "usuario"
-               IF WS-PASSWORD = "password"
-                   GO TO MENU-LOGIN-END
-               ELSE
-                   PERFORM MENU-LOGIN-USUARIO-INVALIDO
-               END-IF
-           ELSE
-               PERFORM MENU-LOGIN-USUARIO-INVALIDO
-           END-IF.
-           GO TO MENU-LOGIN.
+           PERFORM VALIDATE-CREDENTIALS-PROCEDURE.
 
-       MENU-LOGIN-USUARIO-INVALIDO.
-           DISPLAY "Usuario Invalido."             LINE 20 COL 6
-                   "Por favor reintente"           LINE 20 COL 6
-                   .
-
-           ADD 1 TO WS-LOGINCOUNT.
-           IF WS-LOGINCOUNT > CONST-MAX-LOGIN-COUNT-TOBLOCK
+           IF WS-CRED-IS-LOCKED
                PERFORM CLEAR-SCREEN
                DISPLAY
                "*** Su usuario ha sido bloqueado por      *** "
@@ -86,6 +154,66 @@
                STOP RUN
            END-IF.
 
+           IF WS-CRED-IS-OK
+               GO TO MENU-LOGIN-END
+           ELSE
+               PERFORM MENU-LOGIN-USUARIO-INVALIDO
+           END-IF.
+           GO TO MENU-LOGIN.
+
+      *>   *************************************************************
+      *>   Valida usuario/password contra USERSFILE, comun a los
+      *>   demas programas con login (01-OnlineBanking,
+      *>   03-UniversityEnrollment). El contador de intentos fallidos
+      *>   y el bloqueo quedan en el mismo registro compartido.
+      *>   *************************************************************
+       VALIDATE-CREDENTIALS-PROCEDURE.
+           MOVE "N" TO WS-CRED-OK-SW.
+           MOVE "N" TO WS-CRED-LOCKED-SW.
+
+           OPEN I-O CREDENTIALS-FILE.
+           IF WS-CRED-STATUS = "35"
+               OPEN OUTPUT CREDENTIALS-FILE
+               CLOSE CREDENTIALS-FILE
+               OPEN I-O CREDENTIALS-FILE
+           END-IF.
+
+           MOVE WS-USERNAME TO CRED-USERID.
+           READ CREDENTIALS-FILE
+               INVALID KEY
+                   MOVE WS-USERNAME TO CRED-USERID
+                   MOVE WS-PASSWORD TO CRED-PASSWORD
+                   MOVE 0           TO CRED-LOGINCOUNT
+                   MOVE "N"         TO CRED-LOCKED-SW
+                   WRITE CRED-RECORD
+                   MOVE "Y" TO WS-CRED-OK-SW
+               NOT INVALID KEY
+                   IF CRED-IS-LOCKED
+                       MOVE "Y" TO WS-CRED-LOCKED-SW
+                   ELSE
+                       IF CRED-PASSWORD = WS-PASSWORD
+                           MOVE "Y" TO WS-CRED-OK-SW
+                           MOVE 0   TO CRED-LOGINCOUNT
+                           REWRITE CRED-RECORD
+                       ELSE
+                           ADD 1 TO CRED-LOGINCOUNT
+                           IF CRED-LOGINCOUNT >
+                                   CONST-MAX-LOGIN-COUNT-TOBLOCK
+                               MOVE "Y" TO CRED-LOCKED-SW
+                               MOVE "Y" TO WS-CRED-LOCKED-SW
+                           END-IF
+                           REWRITE CRED-RECORD
+                       END-IF
+                   END-IF
+           END-READ.
+           CLOSE CREDENTIALS-FILE.
+
+       MENU-LOGIN-USUARIO-INVALIDO.
+           DISPLAY "Usuario Invalido."             LINE 20 COL 6
+                   "Por favor reintente"           LINE 20 COL 6
+                   .
+           PERFORM MENU-DISPLAYCONTINUE.
+
        MENU-LOGIN-END.
            EXIT.
 
@@ -97,6 +225,7 @@
            PERFORM CLEAR-SCREEN.
            DISPLAY "Opciones disponibles: "        LINE 6 COL 5
                    "[1] Envio de paquete"          LINE 8 COL 5
+                   "[2] Consultar estado de envio" LINE 9 COL 5
                    "[0] Salir"                     LINE 10 COL 5
                    .
 
@@ -105,8 +234,11 @@
            EVALUATE WS-MENU-OPTION
                WHEN '1'
                    PERFORM SEND-PACKAGE THRU SEND-PACKAGE-END
+               WHEN '2'
+                   PERFORM TRACK-PACKAGE THRU TRACK-PACKAGE-END
                WHEN '0'
                    DISPLAY "Bye!"
+                   CLOSE SHIPMENT-FILE
                    STOP RUN
                WHEN OTHER
                    DISPLAY "Opcion Incorrecta!!"   LINE 20 COL 5
@@ -119,16 +251,46 @@
        MENU-MAIN-END.
            EXIT.
 
+      *>   *************************************************************
+      *>   Consulta del estado de un envio ya realizado
+      *>   *************************************************************
+       TRACK-PACKAGE.
+           PERFORM CLEAR-SCREEN.
+           DISPLAY "Indique el numero de envio ID:" LINE 6 COL 5.
+           ACCEPT WS-LOOKUP-ID                      LINE 6 COL 37.
+           MOVE WS-LOOKUP-ID TO SHIP-PACKG-ID.
+           READ SHIPMENT-FILE
+               INVALID KEY
+                   DISPLAY "No existe un envio con ese ID."
+                                                     LINE 8 COL 5
+                   PERFORM MENU-DISPLAYCONTINUE
+                   GO TO TRACK-PACKAGE-END
+           END-READ.
+           DISPLAY "Remitente:    " SHIP-SENDER-NAME   LINE 8  COL 5
+                   "Cod. Cliente: " SHIP-PARTY-ID        LINE 9  COL 5
+                   "Destinatario: " SHIP-RECIPT-NAME    LINE 10  COL 5
+                   "Peso [kg]:    " SHIP-WEIGHT-KG       LINE 11 COL 5
+                   "Estado:       " SHIP-STATUS          LINE 12 COL 5
+                   .
+           PERFORM MENU-DISPLAYCONTINUE.
+
+       TRACK-PACKAGE-END.
+           EXIT.
+
       *>   *************************************************************
       *>   Opciones del envio
       *>   *************************************************************
        SEND-PACKAGE.
            PERFORM CLEAR-SCREEN.
-           COMPUTE WS-PACKG-ID = FUNCTION RANDOM * 10000.
+           PERFORM GENERATE-PACKAGE-ID-PROCEDURE.
            DISPLAY "Envio numero ID:"          LINE 5 COL 5
                    WS-PACKG-ID                 LINE 5 COL 25
                    .
       *>      DISPLAY "Complete los campos: "     LINE 6 COL 5
+           DISPLAY "Su codigo de cliente:"     LINE 6 COL 5.
+           ACCEPT WS-CUSTOMER-ID               LINE 6 COL 28 PROMPT.
+           PERFORM REGISTERPARTY-PROCEDURE.
+
            DISPLAY "Envio: "                   LINE 7 COL 5
                    "   Nombre:"                LINE 8 COL 5
                    "   Direccion:"             LINE 9 COL 5
@@ -161,24 +323,124 @@
        CALCULATE-SHIPPING-COST.
            COMPUTE  WS-PACKG-TOTAL-COST =
                      WS-PACKG-WEIGHT-KG * CONST-SHPNG-COST-BY-KG.
-           MOVE WS-PACKG-TOTAL-COST TO WS-PACKG-TOTAL-COST-Z.
-           DISPLAY "COSTO TOTAL DEL ENVIO: $"   LINE 16 COL 5
-                   WS-PACKG-TOTAL-COST-Z        LINE 16 COL 30 REVERSE.
+           MOVE WS-PACKG-TOTAL-COST TO WS-PACKG-FREIGHT-COST.
+
+           DISPLAY "Desea asegurar el envio? [S/N]"  LINE 15 COL 5.
+           ACCEPT WS-INSURED-SW                      LINE 15 COL 38.
+           IF WS-INSURED-SW = 'S' OR WS-INSURED-SW = 's'
+               DISPLAY "Indique el valor declarado: $" LINE 16 COL 5
+               ACCEPT WS-DECLARED-VALUE-Z              LINE 16 COL 37
+                                                        PROMPT
+               MOVE WS-DECLARED-VALUE-Z TO WS-DECLARED-VALUE
+               COMPUTE WS-INSURANCE-COST ROUNDED =
+                       WS-DECLARED-VALUE * CONST-INSURANCE-PCT
+               ADD WS-INSURANCE-COST TO WS-PACKG-TOTAL-COST
+               MOVE "S" TO WS-INSURED-SW
+           ELSE
+               MOVE "N" TO WS-INSURED-SW
+               MOVE 0   TO WS-INSURANCE-COST
+           END-IF.
+
+           DISPLAY "Desea envio EXPRESS? [S/N]"      LINE 17 COL 5.
+           ACCEPT WS-EXPRESS-SW                      LINE 17 COL 32.
+           IF WS-EXPRESS-SW = 'S' OR WS-EXPRESS-SW = 's'
+               MOVE CONST-EXPRESS-SURCHARGE TO WS-EXPRESS-COST
+               ADD WS-EXPRESS-COST TO WS-PACKG-TOTAL-COST
+               MOVE "S" TO WS-EXPRESS-SW
+           ELSE
+               MOVE "N" TO WS-EXPRESS-SW
+               MOVE 0   TO WS-EXPRESS-COST
+           END-IF.
 
-           DISPLAY "Desea realizar el envio? [S/N]" LINE 18 COL 5.
-           ACCEPT WS-MENU-OPTION LINE 18 COL 37.
+           MOVE WS-PACKG-TOTAL-COST   TO WS-PACKG-TOTAL-COST-Z.
+           MOVE WS-PACKG-FREIGHT-COST TO WS-PACKG-FREIGHT-COST-Z.
+           MOVE WS-INSURANCE-COST     TO WS-INSURANCE-COST-Z.
+           MOVE WS-EXPRESS-COST       TO WS-EXPRESS-COST-Z.
+           DISPLAY "Flete:      $" WS-PACKG-FREIGHT-COST-Z LINE 19 COL 5
+                   "Seguro:     $" WS-INSURANCE-COST-Z   LINE 20 COL 5
+                   "Express:    $" WS-EXPRESS-COST-Z     LINE 21 COL 5
+                   .
+           DISPLAY "COSTO TOTAL DEL ENVIO: $"   LINE 22 COL 5
+                   WS-PACKG-TOTAL-COST-Z        LINE 22 COL 30 REVERSE.
+
+           DISPLAY "Desea realizar el envio? [S/N]" LINE 24 COL 5.
+           ACCEPT WS-MENU-OPTION LINE 24 COL 37.
            IF WS-MENU-OPTION = 'S' OR WS-MENU-OPTION = 's' THEN
+               PERFORM SAVE-SHIPMENT-PROCEDURE
                DISPLAY "Envio aceptado. Gracias por confiar en Nos."
-                                                   LINE 20 COL 5
+                                                   LINE 26 COL 5
            ELSE
                DISPLAY "Envio cancelado."
-                                                   LINE 20 COL 5
+                                                   LINE 26 COL 5
            END-IF.
            PERFORM MENU-DISPLAYCONTINUE.
 
        SEND-PACKAGE-END.
            EXIT.
 
+      *>   Sortea un ID de envio de 4 digitos y verifica contra el
+      *>   indexado que no colisione con uno ya existente, repitiendo
+      *>   el sorteo hasta encontrar uno libre, para no pisar un envio
+      *>   ya grabado.
+       GENERATE-PACKAGE-ID-PROCEDURE.
+           COMPUTE WS-PACKG-ID = FUNCTION RANDOM * 10000.
+           MOVE WS-PACKG-ID TO SHIP-PACKG-ID.
+           READ SHIPMENT-FILE
+               INVALID KEY
+                   CONTINUE
+               NOT INVALID KEY
+                   GO TO GENERATE-PACKAGE-ID-PROCEDURE
+           END-READ.
+
+      *>   Graba el envio aceptado en el archivo de envios, con
+      *>   estado inicial "RECIBIDO" para su posterior seguimiento.
+       SAVE-SHIPMENT-PROCEDURE.
+           MOVE WS-PACKG-ID           TO SHIP-PACKG-ID.
+           MOVE WS-CUSTOMER-ID        TO SHIP-PARTY-ID.
+           MOVE WS-SENDER-NAME        TO SHIP-SENDER-NAME.
+           MOVE WS-SENDER-DIRECTION   TO SHIP-SENDER-DIRECTION.
+           MOVE WS-RECIPT-NAME        TO SHIP-RECIPT-NAME.
+           MOVE WS-RECIPT-DIRECTION   TO SHIP-RECIPT-DIRECTION.
+           MOVE WS-PACKG-WEIGHT-KG    TO SHIP-WEIGHT-KG.
+           MOVE WS-DECLARED-VALUE     TO SHIP-DECLARED-VALUE.
+           MOVE WS-INSURED-SW         TO SHIP-INSURED-SW.
+           MOVE WS-EXPRESS-SW         TO SHIP-EXPRESS-SW.
+           MOVE WS-PACKG-TOTAL-COST   TO SHIP-TOTAL-COST.
+           MOVE "RECIBIDO"            TO SHIP-STATUS.
+           WRITE SHIPMENT-RECORD
+               INVALID KEY
+                   REWRITE SHIPMENT-RECORD
+           END-WRITE.
+
+
+      *>   Da de alta (si no existe) o reutiliza el registro del
+      *>   cliente en el maestro compartido PARTYMSTR, por
+      *>   WS-CUSTOMER-ID, asi el mismo cliente es reconocido por los
+      *>   demas sistemas que consultan PARTYMSTR (banca, hotel,
+      *>   vuelos, entradas).
+       REGISTERPARTY-PROCEDURE.
+           OPEN I-O PARTY-FILE.
+           IF WS-PARTY-STATUS = "35"
+               OPEN OUTPUT PARTY-FILE
+               CLOSE PARTY-FILE
+               OPEN I-O PARTY-FILE
+           END-IF.
+           MOVE WS-CUSTOMER-ID TO PARTY-ID.
+           READ PARTY-FILE
+               INVALID KEY
+                   DISPLAY "Cliente nuevo, complete sus datos:"
+                                                       LINE 24 COL 5
+                   DISPLAY "Nombre completo:"          LINE 25 COL 5
+                   ACCEPT PARTY-NAME                   LINE 25 COL 22
+                   DISPLAY "Telefono:"                 LINE 26 COL 5
+                   ACCEPT PARTY-PHONE                  LINE 26 COL 22
+                   DISPLAY "Email:"                    LINE 27 COL 5
+                   ACCEPT PARTY-EMAIL                  LINE 27 COL 22
+                   MOVE WS-CUSTOMER-ID TO PARTY-ID
+                   WRITE PARTY-RECORD
+           END-READ.
+           CLOSE PARTY-FILE.
+           PERFORM CLEAR-INFO-SCREEN.
 
       *>   Simple <pause> para leer
        MENU-DISPLAYCONTINUE.
