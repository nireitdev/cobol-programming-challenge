@@ -3,15 +3,89 @@
       * Date:
       * Purpose:
       *>   * 3. Create an university enrollment system
+      * Modification History:
+      *>   2026-08-08  jrm  Enrollment counters now persist across runs
+      *>                    in a counters file instead of resetting to
+      *>                    zero every time the program starts.
+      *>   2026-08-08  jrm  A student turned away for lack of slots can
+      *>                    now join a waitlist recorded to a file.
+      *>   2026-08-08  jrm  Each successful enrollment is now recorded
+      *>                    to a roster file with the student and the
+      *>                    program/campus chosen.
+      *>   2026-08-09  jrm  MENU-LOGIN now validates against the
+      *>                    shared USERSFILE credentials file (see
+      *>                    Copybooks/USERCRED.CPY) instead of the
+      *>                    single hardcoded usuario/password, so an
+      *>                    operator account is common to every
+      *>                    login-gated program.
       ******************************************************************
        IDENTIFICATION DIVISION.
        PROGRAM-ID. 03-UNIVERSITY.
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT COUNTERS-FILE ASSIGN TO "ENROLLCNT"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-COUNTERS-STATUS.
+
+           SELECT ROSTER-FILE ASSIGN TO "ROSTER"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-ROSTER-STATUS.
+
+           SELECT WAITLIST-FILE ASSIGN TO "WAITLIST"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-WAITLIST-STATUS.
+
+           SELECT CREDENTIALS-FILE ASSIGN TO "USERSFILE"
+               ORGANIZATION IS INDEXED
+               ACCESS MODE IS DYNAMIC
+               RECORD KEY IS CRED-USERID
+               FILE STATUS IS WS-CRED-STATUS.
+
        DATA DIVISION.
        FILE SECTION.
+       FD  COUNTERS-FILE.
+       01  COUNTERS-RECORD.
+           05  CNT-CSI             PIC 9.
+           05  CNT-MED             PIC 9.
+           05  CNT-MKT             PIC 9.
+           05  CNT-ART             PIC 9.
+           05  CNT-LON-CSI         PIC 9.
+           05  CNT-LON-MED         PIC 9.
+           05  CNT-LON-MKT         PIC 9.
+           05  CNT-LON-ART         PIC 9.
+           05  CNT-MAN-CSI         PIC 9.
+           05  CNT-MAN-MED         PIC 9.
+           05  CNT-MAN-MKT         PIC 9.
+           05  CNT-MAN-ART         PIC 9.
+           05  CNT-LIV-CSI         PIC 9.
+           05  CNT-LIV-MED         PIC 9.
+           05  CNT-LIV-MKT         PIC 9.
+           05  CNT-LIV-ART         PIC 9.
+
+       FD  ROSTER-FILE.
+       01  ROSTER-RECORD           PIC X(50).
+
+       FD  WAITLIST-FILE.
+       01  WAITLIST-RECORD         PIC X(60).
+
+       FD  CREDENTIALS-FILE.
+           COPY USERCRED.
+
        WORKING-STORAGE SECTION.
+       01  WS-COUNTERS-STATUS   PIC X(2).
+       01  WS-ROSTER-STATUS     PIC X(2).
+       01  WS-WAITLIST-STATUS   PIC X(2).
+       01  WS-WAITLIST-NAME     PIC X(20).
+       01  WS-ENROLL-DATE       PIC X(8).
        01  WS-USERNAME PIC X(15).
        01  WS-PASSWORD PIC X(15).
-       01  WS-LOGINCOUNT PIC 9(2).
+
+       01  WS-CRED-STATUS       PIC X(2).
+       01  WS-CRED-OK-SW        PIC X(1).
+           88  WS-CRED-IS-OK        VALUE "Y".
+       01  WS-CRED-LOCKED-SW    PIC X(1).
+           88  WS-CRED-IS-LOCKED    VALUE "Y".
 
       *>   Contadores de plazas ocupadas
        01  WS-COUNTER-CSI PIC 9 VALUE 0.
@@ -58,17 +132,112 @@
 
        PROCEDURE DIVISION.
        MAIN.
+           PERFORM LOADCOUNTERS-PROCEDURE.
            PERFORM MENU-LOGIN.
            PERFORM MENU-PROGRAMS.
 
 
            STOP RUN.
 
+      *>   Recupera los contadores de inscripciones de la corrida
+      *>   anterior. Si el archivo no existe todavia arranca en cero.
+       LOADCOUNTERS-PROCEDURE.
+           OPEN INPUT COUNTERS-FILE.
+           IF WS-COUNTERS-STATUS = "35"
+               CONTINUE
+           ELSE
+               READ COUNTERS-FILE
+                   NOT AT END
+                       MOVE CNT-CSI TO WS-COUNTER-CSI
+                       MOVE CNT-MED TO WS-COUNTER-MED
+                       MOVE CNT-MKT TO WS-COUNTER-MKT
+                       MOVE CNT-ART TO WS-COUNTER-ART
+                       MOVE CNT-LON-CSI TO WS-COUNTER-LON-CSI
+                       MOVE CNT-LON-MED TO WS-COUNTER-LON-MED
+                       MOVE CNT-LON-MKT TO WS-COUNTER-LON-MKT
+                       MOVE CNT-LON-ART TO WS-COUNTER-LON-ART
+                       MOVE CNT-MAN-CSI TO WS-COUNTER-MAN-CSI
+                       MOVE CNT-MAN-MED TO WS-COUNTER-MAN-MED
+                       MOVE CNT-MAN-MKT TO WS-COUNTER-MAN-MKT
+                       MOVE CNT-MAN-ART TO WS-COUNTER-MAN-ART
+                       MOVE CNT-LIV-CSI TO WS-COUNTER-LIV-CSI
+                       MOVE CNT-LIV-MED TO WS-COUNTER-LIV-MED
+                       MOVE CNT-LIV-MKT TO WS-COUNTER-LIV-MKT
+                       MOVE CNT-LIV-ART TO WS-COUNTER-LIV-ART
+               END-READ
+               CLOSE COUNTERS-FILE
+           END-IF.
+
+      *>   Graba el estado actual de los contadores, pisando el
+      *>   archivo anterior, para que la proxima corrida continue
+      *>   donde esta quedo.
+       SAVECOUNTERS-PROCEDURE.
+           MOVE WS-COUNTER-CSI TO CNT-CSI.
+           MOVE WS-COUNTER-MED TO CNT-MED.
+           MOVE WS-COUNTER-MKT TO CNT-MKT.
+           MOVE WS-COUNTER-ART TO CNT-ART.
+           MOVE WS-COUNTER-LON-CSI TO CNT-LON-CSI.
+           MOVE WS-COUNTER-LON-MED TO CNT-LON-MED.
+           MOVE WS-COUNTER-LON-MKT TO CNT-LON-MKT.
+           MOVE WS-COUNTER-LON-ART TO CNT-LON-ART.
+           MOVE WS-COUNTER-MAN-CSI TO CNT-MAN-CSI.
+           MOVE WS-COUNTER-MAN-MED TO CNT-MAN-MED.
+           MOVE WS-COUNTER-MAN-MKT TO CNT-MAN-MKT.
+           MOVE WS-COUNTER-MAN-ART TO CNT-MAN-ART.
+           MOVE WS-COUNTER-LIV-CSI TO CNT-LIV-CSI.
+           MOVE WS-COUNTER-LIV-MED TO CNT-LIV-MED.
+           MOVE WS-COUNTER-LIV-MKT TO CNT-LIV-MKT.
+           MOVE WS-COUNTER-LIV-ART TO CNT-LIV-ART.
+           OPEN OUTPUT COUNTERS-FILE.
+           WRITE COUNTERS-RECORD.
+           CLOSE COUNTERS-FILE.
+
+      *>   Agrega al alumno inscripto al listado (roster) del curso.
+       SAVEROSTER-PROCEDURE.
+           ACCEPT WS-ENROLL-DATE FROM DATE YYYYMMDD.
+           OPEN EXTEND ROSTER-FILE.
+           IF WS-ROSTER-STATUS = "35"
+               OPEN OUTPUT ROSTER-FILE
+           END-IF.
+           STRING WS-ENROLL-DATE  DELIMITED BY SIZE
+                  " "             DELIMITED BY SIZE
+                  WS-USERNAME     DELIMITED BY SIZE
+                  " "             DELIMITED BY SIZE
+                  WS-AUX-PROGRAM  DELIMITED BY SIZE
+                  " "             DELIMITED BY SIZE
+                  WS-AUX-LOCATION DELIMITED BY SIZE
+                  INTO ROSTER-RECORD.
+           WRITE ROSTER-RECORD.
+           CLOSE ROSTER-FILE.
+
+      *>   Anota al alumno en la lista de espera de un campus sin cupo.
+       SAVEWAITLIST-PROCEDURE.
+           ACCEPT WS-ENROLL-DATE FROM DATE YYYYMMDD.
+           DISPLAY "Nombre del alumno para lista de espera: "
+                                                   LINE 22 COL 5.
+           ACCEPT WS-WAITLIST-NAME                LINE 22 COL 47.
+           OPEN EXTEND WAITLIST-FILE.
+           IF WS-WAITLIST-STATUS = "35"
+               OPEN OUTPUT WAITLIST-FILE
+           END-IF.
+           STRING WS-ENROLL-DATE    DELIMITED BY SIZE
+                  " "               DELIMITED BY SIZE
+                  WS-WAITLIST-NAME  DELIMITED BY SIZE
+                  " "               DELIMITED BY SIZE
+                  WS-AUX-PROGRAM    DELIMITED BY SIZE
+                  " "               DELIMITED BY SIZE
+                  WS-AUX-LOCATION   DELIMITED BY SIZE
+                  INTO WAITLIST-RECORD.
+           WRITE WAITLIST-RECORD.
+           CLOSE WAITLIST-FILE.
+
 
 
       *>   *************************************************************
-      *>       Menu Login de  usuarios.
-      *>   Default user/password:   usuario/password
+      *>       Menu Login de usuarios.
+      *>   Valida contra el archivo de credenciales compartido
+      *>   USERSFILE (ver Copybooks/USERCRED.CPY); si el usuario no
+      *>   existe todavia, se da de alta con la clave ingresada.
       *>   *************************************************************
        MENU-LOGIN.
            PERFORM CLEAR-SCREEN.
@@ -79,25 +248,9 @@
            DISPLAY "Ingrese su password:"        LINE 8 COL 5.
            ACCEPT WS-PASSWORD                    LINE 8 COL 25 .
 
-      *>   @TODO: faltaria trabajar con mas usuarios => DB2 o archivos
-           IF WS-USERNAME = "usuario"
-               IF WS-PASSWORD = "password"
-                   GO TO MENU-LOGIN-END
-               ELSE
-                   PERFORM MENU-LOGIN-USUARIO-INVALIDO
-               END-IF
-           ELSE
-               PERFORM MENU-LOGIN-USUARIO-INVALIDO
-           END-IF.
-           GO TO MENU-LOGIN.
-
-       MENU-LOGIN-USUARIO-INVALIDO.
-           DISPLAY "Usuario Invalido."             LINE 20 COL 6
-                   "Por favor reintente"           LINE 20 COL 6
-                   .
+           PERFORM VALIDATE-CREDENTIALS-PROCEDURE.
 
-           ADD 1 TO WS-LOGINCOUNT.
-           IF WS-LOGINCOUNT > CONST-MAX-LOGIN-COUNT-TOBLOCK
+           IF WS-CRED-IS-LOCKED
                PERFORM CLEAR-SCREEN
                DISPLAY
                "*** Su usuario ha sido bloqueado por      *** "
@@ -110,6 +263,66 @@
                STOP RUN
            END-IF.
 
+           IF WS-CRED-IS-OK
+               GO TO MENU-LOGIN-END
+           ELSE
+               PERFORM MENU-LOGIN-USUARIO-INVALIDO
+           END-IF.
+           GO TO MENU-LOGIN.
+
+      *>   *************************************************************
+      *>   Valida usuario/password contra USERSFILE, comun a los
+      *>   demas programas con login (01-OnlineBanking,
+      *>   04-OnlineShipping). El contador de intentos fallidos y el
+      *>   bloqueo quedan en el mismo registro compartido.
+      *>   *************************************************************
+       VALIDATE-CREDENTIALS-PROCEDURE.
+           MOVE "N" TO WS-CRED-OK-SW.
+           MOVE "N" TO WS-CRED-LOCKED-SW.
+
+           OPEN I-O CREDENTIALS-FILE.
+           IF WS-CRED-STATUS = "35"
+               OPEN OUTPUT CREDENTIALS-FILE
+               CLOSE CREDENTIALS-FILE
+               OPEN I-O CREDENTIALS-FILE
+           END-IF.
+
+           MOVE WS-USERNAME TO CRED-USERID.
+           READ CREDENTIALS-FILE
+               INVALID KEY
+                   MOVE WS-USERNAME TO CRED-USERID
+                   MOVE WS-PASSWORD TO CRED-PASSWORD
+                   MOVE 0           TO CRED-LOGINCOUNT
+                   MOVE "N"         TO CRED-LOCKED-SW
+                   WRITE CRED-RECORD
+                   MOVE "Y" TO WS-CRED-OK-SW
+               NOT INVALID KEY
+                   IF CRED-IS-LOCKED
+                       MOVE "Y" TO WS-CRED-LOCKED-SW
+                   ELSE
+                       IF CRED-PASSWORD = WS-PASSWORD
+                           MOVE "Y" TO WS-CRED-OK-SW
+                           MOVE 0   TO CRED-LOGINCOUNT
+                           REWRITE CRED-RECORD
+                       ELSE
+                           ADD 1 TO CRED-LOGINCOUNT
+                           IF CRED-LOGINCOUNT >
+                                   CONST-MAX-LOGIN-COUNT-TOBLOCK
+                               MOVE "Y" TO CRED-LOCKED-SW
+                               MOVE "Y" TO WS-CRED-LOCKED-SW
+                           END-IF
+                           REWRITE CRED-RECORD
+                       END-IF
+                   END-IF
+           END-READ.
+           CLOSE CREDENTIALS-FILE.
+
+       MENU-LOGIN-USUARIO-INVALIDO.
+           DISPLAY "Usuario Invalido."             LINE 20 COL 6
+                   "Por favor reintente"           LINE 20 COL 6
+                   .
+           PERFORM MENU-DISPLAYCONTINUE.
+
        MENU-LOGIN-END.
            EXIT.
 
@@ -148,25 +361,21 @@
                WHEN '1'
                    MOVE WS-COUNTER-CSI TO WS-AUX-COUNTER
                    PERFORM VALIDATE-MAX-COUNT-PROGRMS
-                   ADD 1 TO WS-COUNTER-CSI
                    MOVE "CSI" TO WS-AUX-PROGRAM
                    PERFORM MENU-CAMPUS-LOCATIONS
                WHEN '2'
                    MOVE WS-COUNTER-MED TO WS-AUX-COUNTER
                    PERFORM VALIDATE-MAX-COUNT-PROGRMS
-                   ADD 1 TO WS-COUNTER-MED
                    MOVE "MED" TO WS-AUX-PROGRAM
                    PERFORM MENU-CAMPUS-LOCATIONS
                WHEN '3'
                    MOVE WS-COUNTER-MKT TO WS-AUX-COUNTER
                    PERFORM VALIDATE-MAX-COUNT-PROGRMS
-                   ADD 1 TO WS-COUNTER-MKT
                    MOVE "MKT" TO WS-AUX-PROGRAM
                    PERFORM MENU-CAMPUS-LOCATIONS
                WHEN '4'
                    MOVE WS-COUNTER-ART TO WS-AUX-COUNTER
                    PERFORM VALIDATE-MAX-COUNT-PROGRMS
-                   ADD 1 TO WS-COUNTER-ART
                    MOVE "ART" TO WS-AUX-PROGRAM
                    PERFORM MENU-CAMPUS-LOCATIONS
 
@@ -305,6 +514,22 @@
                        ADD 1 TO WS-COUNTER-LIV-ART
               END-EVALUATE
            END-IF.
+      *>   El cupo del programa recien se confirma cuando tambien hay
+      *>   lugar en el campus elegido, para no inflar el contador del
+      *>   programa con inscripciones que terminaron en lista de
+      *>   espera.
+           EVALUATE WS-AUX-PROGRAM
+               WHEN "CSI"
+                   ADD 1 TO WS-COUNTER-CSI
+               WHEN "MED"
+                   ADD 1 TO WS-COUNTER-MED
+               WHEN "MKT"
+                   ADD 1 TO WS-COUNTER-MKT
+               WHEN "ART"
+                   ADD 1 TO WS-COUNTER-ART
+           END-EVALUATE.
+           PERFORM SAVECOUNTERS-PROCEDURE.
+           PERFORM SAVEROSTER-PROCEDURE.
            GO TO MENU-CAMPUS-LOCATIONS-END.
 
        VALIDATE-LOCATIONS-NOMOREPLACES.
@@ -318,6 +543,12 @@
                    MOVE "Liverpool" TO WS-AUX-MESSAGE
            END-EVALUATE.
            DISPLAY WS-AUX-MESSAGE LINE 20 COL 37.
+           DISPLAY "Desea anotarse en lista de espera? [S][N]"
+                                                   LINE 21 COL 5.
+           ACCEPT WS-MENUOPCION                   LINE 21 COL 48.
+           IF WS-MENUOPCION = 'S'
+               PERFORM SAVEWAITLIST-PROCEDURE
+           END-IF.
            PERFORM MENU-DISPLAYCONTINUE.
            GO TO MENU-CAMPUS-LOCATIONS.
 
@@ -353,7 +584,7 @@
            DISPLAY WS-AUX-MESSAGE       LINE 11 COL 5.
 
            PERFORM MENU-DISPLAYCONTINUE.
-           MOVE "" TO WS-AUX-MESSAGE.
+           MOVE SPACES TO WS-AUX-MESSAGE.
 
 
       *>   Simple <pause> para leer
