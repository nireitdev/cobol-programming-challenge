@@ -4,18 +4,43 @@
       * Purpose:
       *>   * 03- Real State Rent System :
       *>      Simple calculador de costos
+      * Modification History:
+      *>   2026-08-08  jrm  HOME-R now persists to HOME-FILE instead of
+      *>                    always restarting from the 5 hardcoded
+      *>                    listings, widened to 20 entries, and added
+      *>                    Add/Edit Listing menu options.
+      *>   2026-08-08  jrm  Added a lease calculation (first-month
+      *>                    proration plus security deposit) over the
+      *>                    existing monthly rent formula.
       ******************************************************************
        IDENTIFICATION DIVISION.
        PROGRAM-ID. 03-RealStateRentSystem.
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT HOME-FILE ASSIGN TO "HOMES"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-HOME-STATUS.
+
        DATA DIVISION.
        FILE SECTION.
+       FD  HOME-FILE.
+       01  HOME-RECORD.
+           05  HFL-SIZE        PIC 999.
+           05  HFL-BEDROOMS    PIC 9.
+           05  HFL-BATHROOMS   PIC 9.
+           05  HFL-LOCATION    PIC X(12).
+
        WORKING-STORAGE SECTION.
 
        01  MENU-OPTION PIC X.
 
+       01  WS-HOME-STATUS      PIC XX.
+       01  CONST-MAX-HOMES     PIC 99 VALUE 20.
+       01  WS-HOME-COUNT       PIC 99 VALUE ZERO.
 
        01  HOMES.
-           05 HOME-R OCCURS 5 TIMES.
+           05 HOME-R OCCURS 20 TIMES INDEXED BY IDXHOME.
            10 H-SIZE        PIC 999.
            10 H-BEDROOMS    PIC 9.
            10 H-BATHROOMS   PIC 9.
@@ -27,6 +52,22 @@
        01  COSTS-BY-SQRMTS         PIC 99 VALUE 90.
 
        01  TOTAL-COST-RENTAL       PIC $$$$$9.
+       01  WS-MONTHLY-RENT         PIC 9(5).
+
+      *>   Calculo de contrato de alquiler (lease calculation):
+       01  CTE-DAYS-PER-MONTH      PIC 99 VALUE 30.
+       01  CTE-DEPOSIT-NUM         PIC 9 VALUE 3.
+       01  CTE-DEPOSIT-DEN         PIC 9 VALUE 2.
+       01  WS-LEASE-HOUSE          PIC 99.
+       01  WS-LEASE-MONTHS         PIC 99.
+       01  WS-LEASE-DAYS-USED      PIC 99.
+       01  WS-LEASE-DAYS-LEFT      PIC 99.
+       01  WS-LEASE-FIRST-AMT      PIC 9(5).
+       01  WS-LEASE-DEPOSIT-AMT    PIC 9(5).
+       01  WS-LEASE-TOTAL-AMT      PIC 9(6).
+       01  WS-LEASE-FIRST-MONTH    PIC $$$$$9.
+       01  WS-LEASE-DEPOSIT        PIC $$$$$9.
+       01  WS-LEASE-TOTAL          PIC $$$$$$9.
 
 
 
@@ -46,18 +87,48 @@
        PROCEDURE DIVISION.
        MAIN.
            PERFORM CARGA-PARAMETROS.
+           PERFORM CARGA-HOMES.
            PERFORM MENU-START THRU MENU-END.
            STOP RUN.
 
        MENU-START.
            PERFORM CLEAR-SCREEN.
 
-           DISPLAY "Calculate Rental Price"                LINE 5 COL 5.
+           DISPLAY "1 - Calculate Rental Price"            LINE 5 COL 5
+                   "2 - Add Listing"                       LINE 6 COL 5
+                   "3 - Edit Listing"                      LINE 7 COL 5
+                   "4 - Lease Calculation"                 LINE 8 COL 5
+                   "0 - Quit"                              LINE 9 COL 5
+                   "Your option:"                          LINE 11 COL 5
+                   .
 
+       REPEAT-MENU.
+           ACCEPT MENU-OPTION  LINE 11 COL 18 PROMPT.
+           EVALUATE MENU-OPTION
+               WHEN "1"
+                   PERFORM RENTAL-REPORT
+               WHEN "2"
+                   PERFORM ADD-LISTING THRU ADD-LISTING-END
+               WHEN "3"
+                   PERFORM EDIT-LISTING THRU EDIT-LISTING-END
+               WHEN "4"
+                   PERFORM LEASE-CALCULATION THRU LEASE-CALCULATION-END
+               WHEN "0"
+                   GO TO MENU-END
+               WHEN OTHER
+                   DISPLAY "Invalid Option. Retry" LINE 20 COL 5
+                   PERFORM MENU-DISPLAYCONTINUE
+           END-EVALUATE.
+           PERFORM CLEAR-INFO-SCREEN.
+           GO TO REPEAT-MENU.
+
+       RENTAL-REPORT.
+           PERFORM CLEAR-INFO-SCREEN.
+           DISPLAY "Calculate Rental Price"          LINE 12 COL 5.
 
-           MOVE 7 TO AUX-LINE-POS.
+           MOVE 14 TO AUX-LINE-POS.
 
-           PERFORM VARYING AUX-I FROM 1 BY 1 UNTIL AUX-I >5
+           PERFORM VARYING AUX-I FROM 1 BY 1 UNTIL AUX-I > WS-HOME-COUNT
                COMPUTE TOTAL-COST-RENTAL =
                                H-BEDROOMS(AUX-I) * COSTS-BY-BEDROOM +
                                H-BATHROOMS(AUX-I) * COSTS-BY-BATHROOM +
@@ -74,7 +145,6 @@
            END-PERFORM.
            PERFORM MENU-DISPLAYCONTINUE.
 
-
        MENU-END.
 
            EXIT.
@@ -122,7 +192,200 @@
            MOVE "10022Mmmmm"   TO HOME-R(3).
            MOVE "20012Aaaaa"   TO HOME-R(4).
            MOVE "08011Paaaa"   TO HOME-R(5).
+           MOVE 5 TO WS-HOME-COUNT.
+
+           EXIT.
+
+      *>   *************************************************************
+      *>   Persistencia del listado de propiedades (HOME-FILE).
+      *>   *************************************************************
+       CARGA-HOMES.
+           OPEN INPUT HOME-FILE.
+           IF WS-HOME-STATUS = "35"
+               PERFORM SAVE-HOMES
+           ELSE
+               MOVE ZERO TO WS-HOME-COUNT
+               PERFORM UNTIL WS-HOME-STATUS = "10"
+                   READ HOME-FILE
+                       AT END
+                           MOVE "10" TO WS-HOME-STATUS
+                       NOT AT END
+                           ADD 1 TO WS-HOME-COUNT
+                           MOVE HFL-SIZE     TO H-SIZE(WS-HOME-COUNT)
+                           MOVE HFL-BEDROOMS TO
+                                       H-BEDROOMS(WS-HOME-COUNT)
+                           MOVE HFL-BATHROOMS TO
+                                       H-BATHROOMS(WS-HOME-COUNT)
+                           MOVE HFL-LOCATION TO
+                                       H-LOCATION(WS-HOME-COUNT)
+                   END-READ
+               END-PERFORM
+               CLOSE HOME-FILE
+           END-IF.
+
+       SAVE-HOMES.
+           IF WS-HOME-STATUS NOT = "35"
+               CLOSE HOME-FILE
+           END-IF.
+           OPEN OUTPUT HOME-FILE.
+           PERFORM VARYING AUX-I FROM 1 BY 1 UNTIL AUX-I > WS-HOME-COUNT
+               MOVE H-SIZE(AUX-I)      TO HFL-SIZE
+               MOVE H-BEDROOMS(AUX-I)  TO HFL-BEDROOMS
+               MOVE H-BATHROOMS(AUX-I) TO HFL-BATHROOMS
+               MOVE H-LOCATION(AUX-I)  TO HFL-LOCATION
+               WRITE HOME-RECORD
+           END-PERFORM.
+           CLOSE HOME-FILE.
+
+      *>   *************************************************************
+      *>   Agrega una propiedad nueva al listado.
+      *>   *************************************************************
+       ADD-LISTING.
+           PERFORM CLEAR-INFO-SCREEN.
+           IF WS-HOME-COUNT >= CONST-MAX-HOMES
+               MOVE "Listing table is full." TO AUX-MSG
+               PERFORM SHOW-INFO-MSG
+               GO TO ADD-LISTING-END
+           END-IF.
+
+           ADD 1 TO WS-HOME-COUNT.
+           DISPLAY "Size (sqm):"   LINE 12 COL 5.
+           ACCEPT H-SIZE(WS-HOME-COUNT)      LINE 12 COL 20 PROMPT.
+           DISPLAY "Bedrooms:"     LINE 13 COL 5.
+           ACCEPT H-BEDROOMS(WS-HOME-COUNT)  LINE 13 COL 20 PROMPT.
+           DISPLAY "Bathrooms:"    LINE 14 COL 5.
+           ACCEPT H-BATHROOMS(WS-HOME-COUNT) LINE 14 COL 20 PROMPT.
+           DISPLAY "Location:"     LINE 15 COL 5.
+           ACCEPT H-LOCATION(WS-HOME-COUNT)  LINE 15 COL 20 PROMPT.
+
+           PERFORM SAVE-HOMES.
+           MOVE "Listing added." TO AUX-MSG.
+           PERFORM SHOW-INFO-MSG.
+
+       ADD-LISTING-END.
+           EXIT.
+
+      *>   *************************************************************
+      *>   Edita una propiedad existente del listado.
+      *>   *************************************************************
+       EDIT-LISTING.
+           PERFORM CLEAR-INFO-SCREEN.
+           DISPLAY "Listing number to edit (1-"  LINE 12 COL 5.
+           MOVE WS-HOME-COUNT TO AUX-99.
+           DISPLAY AUX-99                        LINE 12 COL 32.
+           DISPLAY "):"                          LINE 12 COL 34.
+           ACCEPT AUX-I                           LINE 12 COL 37 PROMPT.
+
+           IF AUX-I < 1 OR AUX-I > WS-HOME-COUNT
+               MOVE "Invalid listing number." TO AUX-MSG
+               PERFORM SHOW-INFO-MSG
+               GO TO EDIT-LISTING-END
+           END-IF.
+
+           DISPLAY "Size (sqm):"   LINE 13 COL 5.
+           ACCEPT H-SIZE(AUX-I)      LINE 13 COL 20 PROMPT.
+           DISPLAY "Bedrooms:"     LINE 14 COL 5.
+           ACCEPT H-BEDROOMS(AUX-I)  LINE 14 COL 20 PROMPT.
+           DISPLAY "Bathrooms:"    LINE 15 COL 5.
+           ACCEPT H-BATHROOMS(AUX-I) LINE 15 COL 20 PROMPT.
+           DISPLAY "Location:"     LINE 16 COL 5.
+           ACCEPT H-LOCATION(AUX-I)  LINE 16 COL 20 PROMPT.
+
+           PERFORM SAVE-HOMES.
+           MOVE "Listing updated." TO AUX-MSG.
+           PERFORM SHOW-INFO-MSG.
+
+       EDIT-LISTING-END.
+           EXIT.
+
+      *>   *************************************************************
+      *>   Calcula el alquiler prorrateado del primer mes (segun los
+      *>   dias ya usados de ese mes) mas el deposito de garantia
+      *>   (1.5 veces el alquiler mensual).
+      *>   *************************************************************
+       LEASE-CALCULATION.
+           PERFORM CLEAR-INFO-SCREEN.
+           DISPLAY "Listing number (1-"  LINE 12 COL 5.
+           MOVE WS-HOME-COUNT TO AUX-99.
+           DISPLAY AUX-99                LINE 12 COL 25.
+           DISPLAY "):"                  LINE 12 COL 27.
+           ACCEPT WS-LEASE-HOUSE          LINE 12 COL 30 PROMPT.
+
+           IF WS-LEASE-HOUSE < 1 OR WS-LEASE-HOUSE > WS-HOME-COUNT
+               MOVE "Invalid listing number." TO AUX-MSG
+               PERFORM SHOW-INFO-MSG
+               GO TO LEASE-CALCULATION-END
+           END-IF.
+
+       LEASE-VALIDATE-MONTHS.
+           DISPLAY "Lease term in months:"         LINE 13 COL 5.
+           ACCEPT WS-LEASE-MONTHS              LINE 13 COL 30 PROMPT.
+           IF WS-LEASE-MONTHS < 1
+               MOVE "Lease term must be at least 1 month." TO AUX-MSG
+               PERFORM SHOW-INFO-MSG
+               PERFORM CLEAR-INFO-SCREEN
+               GO TO LEASE-VALIDATE-MONTHS
+           END-IF.
+
+       LEASE-VALIDATE-DAYSUSED.
+           DISPLAY "Days already used this month:" LINE 14 COL 5.
+           ACCEPT WS-LEASE-DAYS-USED           LINE 14 COL 36 PROMPT.
+           IF WS-LEASE-DAYS-USED >= CTE-DAYS-PER-MONTH
+               MOVE "Days used must be less than a full month."
+                                                          TO AUX-MSG
+               PERFORM SHOW-INFO-MSG
+               PERFORM CLEAR-INFO-SCREEN
+               GO TO LEASE-VALIDATE-DAYSUSED
+           END-IF.
+
+           COMPUTE WS-MONTHLY-RENT =
+               H-BEDROOMS(WS-LEASE-HOUSE) * COSTS-BY-BEDROOM +
+               H-BATHROOMS(WS-LEASE-HOUSE) * COSTS-BY-BATHROOM +
+               H-SIZE(WS-LEASE-HOUSE) * COSTS-BY-SQRMTS.
+
+           COMPUTE WS-LEASE-DAYS-LEFT =
+               CTE-DAYS-PER-MONTH - WS-LEASE-DAYS-USED.
+
+           COMPUTE WS-LEASE-FIRST-AMT ROUNDED =
+               WS-MONTHLY-RENT * WS-LEASE-DAYS-LEFT
+                                              / CTE-DAYS-PER-MONTH.
+
+           COMPUTE WS-LEASE-DEPOSIT-AMT ROUNDED =
+               WS-MONTHLY-RENT * CTE-DEPOSIT-NUM / CTE-DEPOSIT-DEN
+               ON SIZE ERROR
+                   MOVE "Lease deposit exceeds the maximum amount."
+                                                          TO AUX-MSG
+                   PERFORM SHOW-INFO-MSG
+                   GO TO LEASE-CALCULATION-END
+           END-COMPUTE.
+
+           COMPUTE WS-LEASE-TOTAL-AMT =
+               WS-LEASE-FIRST-AMT +
+               WS-MONTHLY-RENT * (WS-LEASE-MONTHS - 1)
+               ON SIZE ERROR
+                   MOVE "Lease total exceeds the maximum amount."
+                                                          TO AUX-MSG
+                   PERFORM SHOW-INFO-MSG
+                   GO TO LEASE-CALCULATION-END
+           END-COMPUTE.
+
+           MOVE WS-LEASE-FIRST-AMT   TO WS-LEASE-FIRST-MONTH.
+           MOVE WS-LEASE-DEPOSIT-AMT TO WS-LEASE-DEPOSIT.
+           MOVE WS-LEASE-TOTAL-AMT   TO WS-LEASE-TOTAL.
+
+           DISPLAY "Monthly rent:"      LINE 16 COL 5.
+           MOVE WS-MONTHLY-RENT TO TOTAL-COST-RENTAL.
+           DISPLAY TOTAL-COST-RENTAL    LINE 16 COL 25.
+           DISPLAY "Prorated 1st month:" LINE 17 COL 5.
+           DISPLAY WS-LEASE-FIRST-MONTH  LINE 17 COL 25.
+           DISPLAY "Security deposit:"   LINE 18 COL 5.
+           DISPLAY WS-LEASE-DEPOSIT      LINE 18 COL 25.
+           DISPLAY "Total lease cost:"   LINE 19 COL 5.
+           DISPLAY WS-LEASE-TOTAL        LINE 19 COL 25.
+
+           PERFORM MENU-DISPLAYCONTINUE.
 
+       LEASE-CALCULATION-END.
            EXIT.
 
        END PROGRAM 03-RealStateRentSystem.
