@@ -6,13 +6,65 @@
       *>      Randomize el viaje desde un estado a otro y
       *>      tambien randomize la cantidad de paquetes.
       *>      Luego estimo el costo total del viaje.
+      * Modification History:
+      *>   2026-08-08  jrm  Every completed delivery is now appended to
+      *>                    DELIVERY-LOG-FILE, and a volume/revenue
+      *>                    report reads that log back.
+      *>   2026-08-08  jrm  Added a per-route daily package capacity
+      *>                    (CAPACITY-FILE, reset when the stored date
+      *>                    no longer matches today) that cancels a
+      *>                    delivery once the route's capacity for the
+      *>                    day would be exceeded.
       ******************************************************************
        IDENTIFICATION DIVISION.
        PROGRAM-ID. 02-AmazonDelivery.
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT DELIVERY-LOG-FILE ASSIGN TO "DELIVERYLOG"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-DLVLOG-STATUS.
+
+           SELECT CAPACITY-FILE ASSIGN TO "ROUTECAP"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-CAP-STATUS.
+
        DATA DIVISION.
        FILE SECTION.
+       FD  DELIVERY-LOG-FILE.
+       01  DLVLOG-RECORD.
+           05  DLV-STATE1      PIC X(12).
+           05  FILLER          PIC X VALUE SPACE.
+           05  DLV-STATE2      PIC X(12).
+           05  FILLER          PIC X VALUE SPACE.
+           05  DLV-DIST        PIC 9(4).
+           05  FILLER          PIC X VALUE SPACE.
+           05  DLV-PACKAGES    PIC 9(3).
+           05  FILLER          PIC X VALUE SPACE.
+           05  DLV-COST        PIC 9(5).
+
+       FD  CAPACITY-FILE.
+       01  CAPACITY-RECORD.
+           05  CAP-DATE        PIC X(8).
+           05  FILLER          PIC X VALUE SPACE.
+           05  CAP-USED        PIC 9(5).
+
        WORKING-STORAGE SECTION.
 
+       01  WS-DLVLOG-STATUS    PIC XX.
+       01  WS-CAP-STATUS       PIC XX.
+       01  WS-TODAY            PIC X(8).
+       01  CTE-ROUTE-DAILY-CAP PIC 9(4) VALUE 1500.
+
+       01  ROUTE-CAPACITY.
+           05 ROUTE-CAP-R OCCURS 19 TIMES INDEXED BY IDXRC.
+               10 ROUTE-CAP-DATE   PIC X(8).
+               10 ROUTE-CAP-USED   PIC 9(5).
+
+       01  WS-DLV-COUNT        PIC 9(5) VALUE ZERO.
+       01  WS-DLV-PACKAGES     PIC 9(7) VALUE ZERO.
+       01  WS-DLV-REVENUE      PIC 9(9) VALUE ZERO.
+
        01  MENU-OPTION PIC X.
 
       *>   Guarda distancias entre estados.
@@ -59,6 +111,7 @@
        PROCEDURE DIVISION.
        MAIN.
            PERFORM CARGA-PARAMETROS.
+           PERFORM CARGA-CAPACITY.
            PERFORM MENU-START THRU MENU-END.
            STOP RUN.
 
@@ -66,6 +119,7 @@
            PERFORM CLEAR-SCREEN.
 
            DISPLAY "1 - New Delivery"                      LINE 5 COL 5
+                   "2 - Volume/Revenue Report"              LINE 6 COL 5
                    "0 - Quit"                              LINE 7 COL 5
                    "Your option:"                          LINE 9 COL 5
                    .
@@ -76,6 +130,11 @@
            IF MENU-OPTION = 0
                STOP RUN.
 
+           IF MENU-OPTION = 2
+               PERFORM VOLUME-REVENUE-REPORT
+               GO TO MENU-END
+           END-IF.
+
            INITIALIZE AUX-MSG.
       *>   Randomizo el IDX de la tabla de distancias:
            ACCEPT RANDOMNUMBER FROM TIME.
@@ -129,6 +188,17 @@
                GO TO MENU-END
            END-IF.
 
+           IF ROUTE-CAP-USED(IDX-STATES-PAIR) + TOTAL-PCKGS
+                                               > CTE-ROUTE-DAILY-CAP
+               INITIALIZE AUX-MSG
+               STRING "Route daily capacity of "
+                       CTE-ROUTE-DAILY-CAP
+                       " packages would be exceeded. Cancelled."
+               INTO AUX-MSG
+               PERFORM SHOW-INFO-MSG-YES_NO
+               GO TO MENU-END
+           END-IF.
+
 
            IF TOTAL-PCKGS > CTE-COUNT-APPLY-PRICEKM
               COMPUTE TOTAL-COST-DELIVERY =
@@ -147,6 +217,10 @@
            INTO AUX-MSG.
            DISPLAY AUX-MSG LINE 14 COL 5.
 
+           ADD TOTAL-PCKGS TO ROUTE-CAP-USED(IDX-STATES-PAIR).
+           PERFORM SAVE-CAPACITY.
+           PERFORM LOG-DELIVERY.
+
 
 
        MENU-END.
@@ -213,4 +287,104 @@
 
            EXIT.
 
+      *>   *************************************************************
+      *>   Capacidad diaria por ruta: si la fecha guardada para una
+      *>   ruta no es la de hoy, arranca el contador en cero de nuevo.
+      *>   *************************************************************
+       CARGA-CAPACITY.
+           MOVE FUNCTION CURRENT-DATE(1:8) TO WS-TODAY.
+           MOVE ZERO TO AUX-I.
+           OPEN INPUT CAPACITY-FILE.
+           IF WS-CAP-STATUS = "35"
+               PERFORM VARYING IDXRC FROM 1 BY 1
+                                   UNTIL IDXRC > CTE-TOTAL-STATEPAIRS
+                   MOVE WS-TODAY TO ROUTE-CAP-DATE(IDXRC)
+                   MOVE ZERO     TO ROUTE-CAP-USED(IDXRC)
+               END-PERFORM
+               PERFORM SAVE-CAPACITY
+           ELSE
+               PERFORM VARYING IDXRC FROM 1 BY 1
+                                   UNTIL IDXRC > CTE-TOTAL-STATEPAIRS
+                   READ CAPACITY-FILE
+                       AT END
+                           MOVE WS-TODAY TO ROUTE-CAP-DATE(IDXRC)
+                           MOVE ZERO     TO ROUTE-CAP-USED(IDXRC)
+                       NOT AT END
+                           IF CAP-DATE = WS-TODAY
+                               MOVE CAP-DATE TO ROUTE-CAP-DATE(IDXRC)
+                               MOVE CAP-USED TO ROUTE-CAP-USED(IDXRC)
+                           ELSE
+                               MOVE WS-TODAY TO ROUTE-CAP-DATE(IDXRC)
+                               MOVE ZERO     TO ROUTE-CAP-USED(IDXRC)
+                           END-IF
+                   END-READ
+               END-PERFORM
+               CLOSE CAPACITY-FILE
+           END-IF.
+
+       SAVE-CAPACITY.
+           IF WS-CAP-STATUS NOT = "35"
+               CLOSE CAPACITY-FILE
+           END-IF.
+           OPEN OUTPUT CAPACITY-FILE.
+           PERFORM VARYING IDXRC FROM 1 BY 1
+                                   UNTIL IDXRC > CTE-TOTAL-STATEPAIRS
+               MOVE ROUTE-CAP-DATE(IDXRC) TO CAP-DATE
+               MOVE ROUTE-CAP-USED(IDXRC) TO CAP-USED
+               WRITE CAPACITY-RECORD
+           END-PERFORM.
+           CLOSE CAPACITY-FILE.
+
+      *>   *************************************************************
+      *>   Agrega la entrega al log para el reporte de volumen/revenue.
+      *>   *************************************************************
+       LOG-DELIVERY.
+           MOVE STATE1(IDX-STATES-PAIR)        TO DLV-STATE1.
+           MOVE STATE2(IDX-STATES-PAIR)        TO DLV-STATE2.
+           MOVE TOTALDIST(IDX-STATES-PAIR)     TO DLV-DIST.
+           MOVE TOTAL-PCKGS                    TO DLV-PACKAGES.
+           MOVE TOTAL-COST-DELIVERY            TO DLV-COST.
+
+           OPEN EXTEND DELIVERY-LOG-FILE.
+           IF WS-DLVLOG-STATUS = "35"
+               OPEN OUTPUT DELIVERY-LOG-FILE
+           END-IF.
+           WRITE DLVLOG-RECORD.
+           CLOSE DELIVERY-LOG-FILE.
+
+      *>   *************************************************************
+      *>   Reporte de volumen y revenue total sobre el log de entregas.
+      *>   *************************************************************
+       VOLUME-REVENUE-REPORT.
+           MOVE ZERO TO WS-DLV-COUNT WS-DLV-PACKAGES WS-DLV-REVENUE.
+           OPEN INPUT DELIVERY-LOG-FILE.
+           IF WS-DLVLOG-STATUS NOT = "35"
+               PERFORM UNTIL WS-DLVLOG-STATUS = "10"
+                   READ DELIVERY-LOG-FILE
+                       AT END
+                           MOVE "10" TO WS-DLVLOG-STATUS
+                       NOT AT END
+                           ADD 1 TO WS-DLV-COUNT
+                           ADD DLV-PACKAGES TO WS-DLV-PACKAGES
+                           ADD DLV-COST     TO WS-DLV-REVENUE
+                   END-READ
+               END-PERFORM
+               CLOSE DELIVERY-LOG-FILE
+           END-IF.
+
+           PERFORM CLEAR-INFO-SCREEN.
+           DISPLAY "Volume / Revenue Report" LINE 12 COL 5 REVERSED.
+           INITIALIZE AUX-MSG.
+           STRING "Total deliveries: " WS-DLV-COUNT INTO AUX-MSG.
+           DISPLAY AUX-MSG LINE 14 COL 5.
+           INITIALIZE AUX-MSG.
+           STRING "Total packages shipped: " WS-DLV-PACKAGES
+               INTO AUX-MSG.
+           DISPLAY AUX-MSG LINE 15 COL 5.
+           INITIALIZE AUX-MSG.
+           STRING "Total revenue: " WS-DLV-REVENUE INTO AUX-MSG.
+           DISPLAY AUX-MSG LINE 16 COL 5.
+           PERFORM MENU-DISPLAYCONTINUE.
+           PERFORM CLEAR-INFO-SCREEN.
+
        END PROGRAM 02-AmazonDelivery.
