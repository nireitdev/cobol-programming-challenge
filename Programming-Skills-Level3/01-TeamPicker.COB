@@ -4,15 +4,42 @@
       * Purpose:
       *>   * 1 - Team Picker:
       *>      Randomize los equipos del Tottenham y del Manchester.
-      *>      La formacion es 4-3-3 para los dos.
+      *>      La formacion es configurable (4-3-3, 4-4-2 o 3-5-2).
       *>      Segun la opcion se randomiza uno de los dos.
+      * Modification History:
+      *>   2026-08-08  jrm  RND-LOOP picked a random slot from the
+      *>                    decimal digits of the clock and only ever
+      *>                    visited 9 of the 10 list slots (AUX-I
+      *>                    wrapped at 9, not 10). Replaced with a
+      *>                    seeded FUNCTION RANDOM draw over the list.
+      *>   2026-08-08  jrm  Added LINEUP-FILE so every generated lineup
+      *>                    is appended to a persistent log, and a
+      *>                    formation selector (4-3-3 / 4-4-2 / 3-5-2)
+      *>                    instead of the fixed 4-3-3 split.
       ******************************************************************
        IDENTIFICATION DIVISION.
        PROGRAM-ID. 01-TeamPicker.
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT LINEUP-FILE ASSIGN TO "LINEUPS"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-LINEUP-STATUS.
+
        DATA DIVISION.
        FILE SECTION.
+       FD  LINEUP-FILE.
+       01  LINEUP-RECORD.
+           05  LNP-TEAM        PIC X(18).
+           05  FILLER          PIC X VALUE SPACE.
+           05  LNP-FORMATION   PIC X(5).
+           05  LNP-PLAYER      OCCURS 11 TIMES.
+               10 LNP-PLY-NAME PIC X(20).
+
        WORKING-STORAGE SECTION.
 
+       01  WS-LINEUP-STATUS    PIC XX.
+
        01  MENU-OPTION PIC X.
 
       *>   Guarda el plantel de cada equipo.
@@ -43,6 +70,19 @@
 
        01  CONST-MAX-PLAYERS   PIC 99 VALUE 56.
 
+      *>   Formaciones disponibles: GK siempre 1, el resto configurable.
+       01  FORMATIONS.
+           05  FORMATION-R OCCURS 3 TIMES INDEXED BY IDXFMT.
+               10 FMT-NAME  PIC X(5).
+               10 FMT-DEF   PIC 99.
+               10 FMT-MID   PIC 99.
+               10 FMT-FWD   PIC 99.
+       01  WS-FMT-SEL          PIC 9 VALUE 1.
+       01  WS-DEF-END          PIC 99.
+       01  WS-MID-END          PIC 99.
+
+       01  WS-RND-SEED         PIC 9(4).
+
        01  RAND-LIST-IN.
            05 RAND-LIST-IN-R OCCURS 10 TIMES.
            10 RAND-ELEM-IN  PIC 99.
@@ -79,6 +119,9 @@
        PROCEDURE DIVISION.
        MAIN.
            PERFORM CARGA-PARAMETROS.
+           ACCEPT RANDOMNUMBER FROM TIME.
+           MOVE RNDM TO WS-RND-SEED.
+           COMPUTE AUX-99 = FUNCTION RANDOM(WS-RND-SEED) * 1.
            PERFORM MENU-START THRU MENU-START-END.
            STOP RUN.
 
@@ -90,17 +133,23 @@
 
            DISPLAY "1 - Randomize TOTTENHAM  Team"         LINE 5 COL 5
                    "2 - Randomize MANCHESTER Team"         LINE 6 COL 5
-                   "0 - Quit"                              LINE 7 COL 5
-                   "Your option:"                      LINE 9 COL 5
+                   "F - Change Formation (4-3-3/4-4-2/3-5-2)"
+                                                            LINE 7 COL 5
+                   "0 - Quit"                              LINE 8 COL 5
+                   "Your option:"                      LINE 10 COL 5
                    .
 
        REPEAT-MENU.
-           ACCEPT MENU-OPTION  LINE 9 COL 18 PROMPT.
+           ACCEPT MENU-OPTION  LINE 10 COL 18 PROMPT.
            EVALUATE MENU-OPTION
                WHEN 1
                    PERFORM MAKE-TOTTENHAM
                WHEN 2
                    PERFORM MAKE-MANCHESTER
+               WHEN "F"
+                   PERFORM CHANGE-FORMATION
+                   PERFORM MAKE-TOTTENHAM
+                   PERFORM MAKE-MANCHESTER
                WHEN 0
                    STOP RUN
                WHEN OTHER
@@ -113,6 +162,13 @@
 
            GO TO REPEAT-MENU.
 
+       CHANGE-FORMATION.
+           DISPLAY "1-4-3-3  2-4-4-2  3-3-5-2 :" LINE 20 COL 5.
+           ACCEPT WS-FMT-SEL                     LINE 20 COL 34 PROMPT.
+           IF WS-FMT-SEL < 1 OR WS-FMT-SEL > 3
+               MOVE 1 TO WS-FMT-SEL
+           END-IF.
+
        MENU-START-END.
            EXIT.
 
@@ -125,15 +181,15 @@
            PERFORM MAKE-TEAMS.
 
        MAKE-TEAMS.
-      *>   Pickeo random los 11 jugadores: 1 4 3 3
+      *>   Pickeo random los 11 jugadores segun la formacion elegida
       *>   Randomize 1 arquero
            MOVE 1 TO RAND-COUNT.
            MOVE 1 TO RAND-POSITION.
            PERFORM RANDOM-LIST.
            MOVE RAND-ELEM-OUT(1) TO TEAM-IDXPLY(RAND-TEAM,1).
 
-      *>   Randomize Defensor (ID=2) y cant 4
-           MOVE 4 TO RAND-COUNT.
+      *>   Randomize Defensores (ID=2)
+           MOVE FMT-DEF(WS-FMT-SEL) TO RAND-COUNT.
            MOVE 2 TO RAND-POSITION.
            PERFORM RANDOM-LIST.
            PERFORM VARYING AUX-I FROM 1 BY 1 UNTIL AUX-I > RAND-COUNT
@@ -141,25 +197,31 @@
                MOVE RAND-ELEM-OUT(AUX-I) TO TEAM-IDXPLY(RAND-TEAM,AUX-J)
            END-PERFORM.
 
-      *>   Randomize Midlanes (ID=3) y cant 3
-           MOVE 3 TO RAND-COUNT.
+      *>   Randomize Mediocampistas (ID=3)
+           MOVE FMT-MID(WS-FMT-SEL) TO RAND-COUNT.
            MOVE 3 TO RAND-POSITION.
            PERFORM RANDOM-LIST.
            PERFORM VARYING AUX-I FROM 1 BY 1 UNTIL AUX-I > RAND-COUNT
-               ADD 5 TO AUX-I GIVING AUX-J
+               COMPUTE AUX-J = AUX-I + FMT-DEF(WS-FMT-SEL) + 1
                MOVE RAND-ELEM-OUT(AUX-I) TO TEAM-IDXPLY(RAND-TEAM,AUX-J)
            END-PERFORM.
 
-      *>   Randomize Delanteros (ID=4) y cant 3
-           MOVE 3 TO RAND-COUNT.
+      *>   Randomize Delanteros (ID=4)
+           MOVE FMT-FWD(WS-FMT-SEL) TO RAND-COUNT.
            MOVE 4 TO RAND-POSITION.
            PERFORM RANDOM-LIST.
            PERFORM VARYING AUX-I FROM 1 BY 1 UNTIL AUX-I > RAND-COUNT
-               ADD 8 TO AUX-I GIVING AUX-J
+               COMPUTE AUX-J = AUX-I + FMT-DEF(WS-FMT-SEL)
+                             + FMT-MID(WS-FMT-SEL) + 1
                MOVE RAND-ELEM-OUT(AUX-I) TO TEAM-IDXPLY(RAND-TEAM,AUX-J)
            END-PERFORM.
 
+           PERFORM LOG-LINEUP.
+
        DISPLAY-TEAM.
+           COMPUTE WS-DEF-END = FMT-DEF(WS-FMT-SEL) + 1.
+           COMPUTE WS-MID-END = WS-DEF-END + FMT-MID(WS-FMT-SEL).
+
            PERFORM VARYING AUX-COUNT FROM 1 BY 1 UNTIL AUX-COUNT>2
                MOVE 5 TO AUX-COL-POS
                COMPUTE AUX-99 =  10 * ( AUX-COUNT - 1 ) + 13
@@ -183,7 +245,7 @@
                MOVE AUX-99 TO AUX-LINE-POS
                DISPLAY "Defenders:"    LINE AUX-LINE-POS COL AUX-COL-POS
 
-               PERFORM VARYING AUX-I FROM 2 BY 1 UNTIL AUX-I>5
+               PERFORM VARYING AUX-I FROM 2 BY 1 UNTIL AUX-I>WS-DEF-END
                ADD 1 TO AUX-LINE-POS
                DISPLAY PLY-NAME(TEAM-IDXPLY(AUX-COUNT,AUX-I))
                                        LINE AUX-LINE-POS COL AUX-COL-POS
@@ -194,7 +256,9 @@
                MOVE AUX-99 TO AUX-LINE-POS
                DISPLAY "Midfielders:"  LINE AUX-LINE-POS COL AUX-COL-POS
 
-               PERFORM VARYING AUX-I FROM 6 BY 1 UNTIL AUX-I>8
+      *>       AUX-I sigue desde donde termino el loop de defensores.
+               PERFORM VARYING AUX-I FROM AUX-I BY 1
+                                       UNTIL AUX-I>WS-MID-END
                ADD 1 TO AUX-LINE-POS
                DISPLAY PLY-NAME(TEAM-IDXPLY(AUX-COUNT,AUX-I))
                                        LINE AUX-LINE-POS COL AUX-COL-POS
@@ -204,7 +268,7 @@
                MOVE AUX-99 TO AUX-LINE-POS
                DISPLAY "Forwards:"     LINE AUX-LINE-POS COL AUX-COL-POS
 
-               PERFORM VARYING AUX-I FROM 9 BY 1 UNTIL AUX-I>11
+               PERFORM VARYING AUX-I FROM AUX-I BY 1 UNTIL AUX-I>11
                ADD 1 TO AUX-LINE-POS
                DISPLAY PLY-NAME(TEAM-IDXPLY(AUX-COUNT,AUX-I))
                                        LINE AUX-LINE-POS COL AUX-COL-POS
@@ -238,30 +302,18 @@
                END-IF
            END-PERFORM.
 
+      *>   Saca un numero random de la lista de 10 slots (RAND-LIST-IN)
+      *>   que todavia tenga un jugador cargado y lo mueve a OUT.
        RND-LOOP.
-      *>   BUG:Debido a que la funcion RANDOM() esta BUGGEADA
-      *>   tengo que tomar el numero random de las decimas del tiempo
-      *>   El Nro random va de 1 a 99
-           ACCEPT RANDOMNUMBER FROM TIME.
-           DIVIDE RNDM BY 9 GIVING AUX-99 REMAINDER AUX-99.
-           ADD 1 to AUX-99.
-           MOVE 1 TO AUX-I.
-
-       RND-LOOP-IN.
-           IF AUX-99 = 0 AND  RAND-ELEM-IN(AUX-I) > 0
-      *>           Encontre el N-esimo numero random y lo muevo a OUT
-                   MOVE RAND-ELEM-IN(AUX-I) TO RAND-ELEM-OUT(AUX-COUNT)
-                   MOVE ZERO TO RAND-ELEM-IN(AUX-I)
-                   GO TO RANDOM-LOOP-END
-           END-IF
-           IF RAND-ELEM-IN(AUX-I) > 0
-                   SUBTRACT 1 FROM AUX-99
-           END-IF.
-           ADD 1 TO AUX-I.
-           IF AUX-I>9
-               MOVE 1 TO AUX-I
-           END-IF.
-           GO TO RND-LOOP-IN.
+           MOVE 0 TO AUX-9.
+           PERFORM UNTIL AUX-9 = 1
+               COMPUTE AUX-99 = FUNCTION RANDOM * 10 + 1
+               IF RAND-ELEM-IN(AUX-99) > 0
+                   MOVE RAND-ELEM-IN(AUX-99) TO RAND-ELEM-OUT(AUX-COUNT)
+                   MOVE ZERO TO RAND-ELEM-IN(AUX-99)
+                   MOVE 1 TO AUX-9
+               END-IF
+           END-PERFORM.
 
        RANDOM-LOOP-END.
            EXIT.
@@ -363,6 +415,39 @@
            MOVE "Tottenham Hotspur" TO TEAM-NAME(1).
            MOVE "Manchester United" TO TEAM-NAME(2).
 
+           MOVE "4-3-3" TO FMT-NAME(1).
+           MOVE 4 TO FMT-DEF(1).
+           MOVE 3 TO FMT-MID(1).
+           MOVE 3 TO FMT-FWD(1).
+
+           MOVE "4-4-2" TO FMT-NAME(2).
+           MOVE 4 TO FMT-DEF(2).
+           MOVE 4 TO FMT-MID(2).
+           MOVE 2 TO FMT-FWD(2).
+
+           MOVE "3-5-2" TO FMT-NAME(3).
+           MOVE 3 TO FMT-DEF(3).
+           MOVE 5 TO FMT-MID(3).
+           MOVE 2 TO FMT-FWD(3).
+
            EXIT.
 
+      *>   *************************************************************
+      *>   Agrega al LINEUP-FILE el equipo recien generado.
+      *>   *************************************************************
+       LOG-LINEUP.
+           MOVE TEAM-NAME(RAND-TEAM)      TO LNP-TEAM.
+           MOVE FMT-NAME(WS-FMT-SEL)      TO LNP-FORMATION.
+           PERFORM VARYING AUX-I FROM 1 BY 1 UNTIL AUX-I > 11
+               MOVE PLY-NAME(TEAM-IDXPLY(RAND-TEAM,AUX-I))
+                   TO LNP-PLY-NAME(AUX-I)
+           END-PERFORM.
+
+           OPEN EXTEND LINEUP-FILE.
+           IF WS-LINEUP-STATUS = "35"
+               OPEN OUTPUT LINEUP-FILE
+           END-IF.
+           WRITE LINEUP-RECORD.
+           CLOSE LINEUP-FILE.
+
        END PROGRAM 01-TeamPicker.
