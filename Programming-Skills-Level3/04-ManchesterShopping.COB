@@ -4,13 +4,75 @@
       * Purpose:
       *>   * 04-ManchesterShopping
       *>       Shopping Cart
+      * Modification History:
+      *>   2026-08-08  jrm  STOCK now persists across runs in
+      *>                    STOCK-FILE (so a purchase's AMOUNTSTOCK
+      *>                    decrement survives), and a low-stock
+      *>                    report flags items below CTE-LOW-STOCK.
+      *>   2026-08-08  jrm  The Club Member -20% discount now requires
+      *>                    a real membership flag instead of applying
+      *>                    to every checkout, and each completed
+      *>                    checkout is appended to SALES-LOG-FILE.
+      *>   2026-08-08  jrm  Each completed checkout is now also
+      *>                    appended to the shared GLEXTRACT ledger
+      *>                    extract (see Copybooks/GLEXT.CPY) for
+      *>                    downstream consolidation.
       ******************************************************************
        IDENTIFICATION DIVISION.
        PROGRAM-ID. 04-ManchesterShopping.
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT STOCK-FILE ASSIGN TO "STOCKDAT"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-STOCK-STATUS.
+
+           SELECT SALES-LOG-FILE ASSIGN TO "SALESLOG"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-SLOG-STATUS.
+
+           SELECT GL-EXTRACT-FILE ASSIGN TO "GLEXTRACT"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-GLEXT-STATUS.
+
        DATA DIVISION.
        FILE SECTION.
+       FD  STOCK-FILE.
+       01  STOCK-RECORD.
+           05  SFL-NUMBER          PIC X(3).
+           05  SFL-GENDER          PIC X(1).
+           05  SFL-SIZE            PIC X(3).
+           05  SFL-SLEEVE          PIC X(1).
+           05  SFL-DESCRIP         PIC X(25).
+           05  SFL-PRICE           PIC 9(4).
+           05  SFL-AMOUNTSTOCK     PIC 9(3).
+
+       FD  SALES-LOG-FILE.
+       01  SLOG-RECORD.
+           05  SLOG-MEMBER         PIC X(1).
+           05  SLOG-ITEMS          PIC 99.
+           05  SLOG-SUBTOTAL       PIC 9(5).
+           05  SLOG-DISCOUNT       PIC 9(5).
+           05  SLOG-TOTAL          PIC 9(5).
+
+       FD  GL-EXTRACT-FILE.
+           COPY GLEXT.
+
        WORKING-STORAGE SECTION.
 
+       01  WS-STOCK-STATUS     PIC XX.
+       01  WS-SLOG-STATUS      PIC XX.
+       01  WS-GLEXT-STATUS     PIC XX.
+       01  WS-STOCK-COUNT      PIC 99.
+       01  CTE-LOW-STOCK       PIC 999 VALUE 15.
+
+      *>   Campos para el asiento enviado a GLEXTRACT.
+       01  GL-AMOUNT           PIC S9(9)V99.
+       01  GL-ACCOUNT          PIC X(20).
+
+       01  WS-MEMBER-SW        PIC X VALUE "N".
+           88  IS-MEMBER           VALUE "Y".
+
        01  MENU-OPTION PIC X.
 
       *>   El codigo de barras identifica el item guardado en Stock
@@ -76,7 +138,10 @@
 
        PROCEDURE DIVISION.
        MAIN.
-           PERFORM CARGA-PARAMETROS.
+           PERFORM CARGA-STOCK.
+           DISPLAY "Are you a Club Member? (Y/N):"    LINE 3 COL 5.
+           ACCEPT WS-MEMBER-SW                    LINE 3 COL 36 PROMPT.
+           MOVE FUNCTION UPPER-CASE(WS-MEMBER-SW) TO WS-MEMBER-SW.
            PERFORM MENU-START THRU MENU-END.
            STOP RUN.
 
@@ -103,6 +168,7 @@
                    "[R] Reset Filters"                 LINE 5 COL 70
                    "[B] Buy Menu"                      LINE 7 COL 70
                    "[P] Checkout/Pay Menu"             LINE 8 COL 70
+                   "[K] Low Stock Report"               LINE 6 COL 70
 
                    "Your Option:"                      LINE 9 COL 40
                    .
@@ -145,6 +211,9 @@
                WHEN "P"
                    PERFORM DISPLAY-CHECKOUT
 
+               WHEN "K"
+                   PERFORM LOWSTOCK-REPORT
+
            END-EVALUATE.
 
       *>   Menu Compras:
@@ -163,6 +232,7 @@
                MOVE AUX-99 TO BUY-IDXSTOCK(BUY-COUNTER)
                MOVE AUX-999 TO BUY-AMOUNT(BUY-COUNTER)
                SUBTRACT AUX-999 FROM AMOUNTSTOCK(AUX-99)
+               PERFORM SAVE-STOCK
            END-IF.
 
 
@@ -176,7 +246,7 @@
 
       *>   Filtra las busquedas acorde a los filtros seteados
        SEARCH-STOCK.
-           INITIALISE LIST-SEARCHS.
+           INITIALIZE LIST-SEARCHS.
 
            MOVE 1 TO AUX-99.
            PERFORM VARYING AUX-I FROM 1 BY 1 UNTIL AUX-I > CTE-MAX-STOCK
@@ -218,7 +288,7 @@
 
 
            PERFORM VARYING AUX-I FROM 1 BY 1 UNTIL AUX-I > CTE-MAX-STOCK
-               INITIALISE AUX-MSG
+               INITIALIZE AUX-MSG
                MOVE SRCH-IDXSTOCK(AUX-I) TO AUX-99
                IF AUX-99 > 0
                    STRING "[ " ,AUX-99, " ] "
@@ -260,7 +330,7 @@
 
       *>   Itero por cada compra:
            PERFORM VARYING AUX-I FROM 1 BY 1 UNTIL AUX-I > BUY-COUNTER
-               INITIALISE AUX-MSGXL
+               INITIALIZE AUX-MSGXL
                MOVE BUY-IDXSTOCK(AUX-I) TO AUX-99
 
                COMPUTE TOTAL-ITEM = BUY-AMOUNT(AUX-I) * PRICE(AUX-99)
@@ -288,21 +358,37 @@
                END-IF
            END-PERFORM.
 
-      *>   Aplico descuentos y recargos
-           COMPUTE AUX-99999 = TOTAL-CHECKOUT * 20 / 100
+      *>   Aplico descuentos y recargos (solo si es Club Member)
+           MOVE TOTAL-CHECKOUT TO SLOG-SUBTOTAL.
+           MOVE ZERO TO AUX-99999.
+           IF IS-MEMBER
+               COMPUTE AUX-99999 = TOTAL-CHECKOUT * 20 / 100
+           END-IF.
+           MOVE AUX-99999 TO SLOG-DISCOUNT.
            MOVE AUX-99999 TO AUX-PAY-Z.
            DISPLAY "Club Member  -20%:  "   LINE 21 COL 41
                    AUX-PAY-Z   LINE 21 COL 61
                    .
 
-           COMPUTE TOTAL-CHECKOUT = TOTAL-CHECKOUT
-                                    - TOTAL-CHECKOUT * 20 / 100
+           SUBTRACT AUX-99999 FROM TOTAL-CHECKOUT.
            MOVE TOTAL-CHECKOUT TO AUX-PAY-Z.
            DISPLAY "TOTAL CHECKOUT:  "   LINE 23 COL 41
                    AUX-PAY-Z   LINE 23 COL 61
                    .
+           MOVE TOTAL-CHECKOUT TO SLOG-TOTAL.
+           MOVE BUY-COUNTER TO SLOG-ITEMS.
+           MOVE WS-MEMBER-SW TO SLOG-MEMBER.
+           PERFORM LOG-SALE.
+
+           MOVE TOTAL-CHECKOUT TO GL-AMOUNT.
+           MOVE "SHOP SALES" TO GL-ACCOUNT.
+           PERFORM LOG-GLENTRY.
+
            ACCEPT OMITTED.
 
+           MOVE ZERO TO BUY-COUNTER.
+           MOVE ZERO TO TOTAL-CHECKOUT.
+
        DISPLAY-CHECKOUT-END.
            EXIT.
 
@@ -374,4 +460,105 @@
            MOVE 0 TO BUY-COUNTER.
            EXIT.
 
+      *>   *************************************************************
+      *>   Persistencia del Stock (STOCK-FILE)
+      *>   *************************************************************
+       CARGA-STOCK.
+           OPEN INPUT STOCK-FILE.
+           IF WS-STOCK-STATUS = "35"
+               PERFORM CARGA-PARAMETROS
+               PERFORM SAVE-STOCK
+           ELSE
+               MOVE ZERO TO WS-STOCK-COUNT
+               PERFORM UNTIL WS-STOCK-STATUS = "10"
+                   READ STOCK-FILE
+                       AT END
+                           MOVE "10" TO WS-STOCK-STATUS
+                       NOT AT END
+                           ADD 1 TO WS-STOCK-COUNT
+                           MOVE SFL-NUMBER  TO
+                                       ITEM-NUMBER(WS-STOCK-COUNT)
+                           MOVE SFL-GENDER  TO
+                                       ITEM-GENDER(WS-STOCK-COUNT)
+                           MOVE SFL-SIZE    TO
+                                       ITEM-SIZE(WS-STOCK-COUNT)
+                           MOVE SFL-SLEEVE  TO
+                                       ITEM-SLEEVE(WS-STOCK-COUNT)
+                           MOVE SFL-DESCRIP TO
+                                       DESCRIP(WS-STOCK-COUNT)
+                           MOVE SFL-PRICE   TO
+                                       PRICE(WS-STOCK-COUNT)
+                           MOVE SFL-AMOUNTSTOCK TO
+                                       AMOUNTSTOCK(WS-STOCK-COUNT)
+                   END-READ
+               END-PERFORM
+               CLOSE STOCK-FILE
+           END-IF.
+
+       SAVE-STOCK.
+           IF WS-STOCK-STATUS NOT = "35"
+               CLOSE STOCK-FILE
+           END-IF.
+           OPEN OUTPUT STOCK-FILE.
+           PERFORM VARYING AUX-I FROM 1 BY 1 UNTIL AUX-I > CTE-MAX-STOCK
+               MOVE ITEM-NUMBER(AUX-I)  TO SFL-NUMBER
+               MOVE ITEM-GENDER(AUX-I)  TO SFL-GENDER
+               MOVE ITEM-SIZE(AUX-I)    TO SFL-SIZE
+               MOVE ITEM-SLEEVE(AUX-I)  TO SFL-SLEEVE
+               MOVE DESCRIP(AUX-I)      TO SFL-DESCRIP
+               MOVE PRICE(AUX-I)        TO SFL-PRICE
+               MOVE AMOUNTSTOCK(AUX-I)  TO SFL-AMOUNTSTOCK
+               WRITE STOCK-RECORD
+           END-PERFORM.
+           CLOSE STOCK-FILE.
+
+      *>   Lista los items cuyo stock restante esta por debajo de
+      *>   CTE-LOW-STOCK, para que el encargado sepa que reordenar.
+       LOWSTOCK-REPORT.
+           PERFORM CLEAR-INFO-SCREEN.
+           DISPLAY "Low Stock Report (below"     LINE 12 COL 5
+                   CTE-LOW-STOCK                 LINE 12 COL 29
+                   "units):"                     LINE 12 COL 32
+                   .
+
+           MOVE 14 TO AUX-LINE-POS.
+           PERFORM VARYING AUX-I FROM 1 BY 1 UNTIL AUX-I > CTE-MAX-STOCK
+               IF AMOUNTSTOCK(AUX-I) < CTE-LOW-STOCK
+                   INITIALIZE AUX-MSG
+                   STRING "[ " ,AUX-I, " ] "
+                           DESCRIP(AUX-I)      , "  Stock: "
+                           AMOUNTSTOCK(AUX-I)
+                   INTO AUX-MSG
+                   DISPLAY AUX-MSG LINE AUX-LINE-POS COL 5
+                   ADD 1 TO AUX-LINE-POS
+               END-IF
+           END-PERFORM.
+           PERFORM MENU-DISPLAYCONTINUE.
+
+       LOWSTOCK-REPORT-END.
+           EXIT.
+
+      *>   Agrega la venta ya cobrada al diario de ventas.
+       LOG-SALE.
+           OPEN EXTEND SALES-LOG-FILE.
+           IF WS-SLOG-STATUS = "35"
+               OPEN OUTPUT SALES-LOG-FILE
+           END-IF.
+           WRITE SLOG-RECORD.
+           CLOSE SALES-LOG-FILE.
+
+      *>   Agrega un asiento al extracto compartido (GLEXTRACT), usando
+      *>   GL-AMOUNT/GL-ACCOUNT cargados por el paragrafo que lo invoca.
+       LOG-GLENTRY.
+           OPEN EXTEND GL-EXTRACT-FILE.
+           IF WS-GLEXT-STATUS = "35"
+               OPEN OUTPUT GL-EXTRACT-FILE
+           END-IF.
+           MOVE FUNCTION CURRENT-DATE(1:14) TO GLEXT-DATE.
+           MOVE "04-ManchesterShopping" TO GLEXT-SOURCE.
+           MOVE GL-ACCOUNT TO GLEXT-ACCOUNT.
+           MOVE GL-AMOUNT TO GLEXT-AMOUNT.
+           WRITE GLEXT-RECORD.
+           CLOSE GL-EXTRACT-FILE.
+
        END PROGRAM 04-ManchesterShopping.
