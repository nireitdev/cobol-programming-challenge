@@ -5,29 +5,57 @@
       *>   * 5 - Airlines flights
       *>
       *>   El login te la debo..CTRL+C CTRL+V de los ejerc. anteriores.
+      * Modification History:
+      *>   2026-08-08  jrm  RESULT-GAME now weighs match outcomes by
+      *>                    each team's rating instead of a flat
+      *>                    random draw.
+      *>   2026-08-08  jrm  Replaced the 3x-repeated round with a real
+      *>                    5-round single round-robin schedule (circle
+      *>                    method) and persisted season standings.
       ******************************************************************
        IDENTIFICATION DIVISION.
        PROGRAM-ID. 01-EnglishPremierLeague.
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT STANDINGS-FILE ASSIGN TO "STANDINGS"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-STAND-STATUS.
+
        DATA DIVISION.
        FILE SECTION.
+       FD  STANDINGS-FILE.
+       01  STANDINGS-RECORD.
+           05  STD-TEAM        PIC X(25).
+           05  FILLER          PIC X(1) VALUE SPACE.
+           05  STD-POINTS      PIC 9(4).
+
        WORKING-STORAGE SECTION.
 
        01  MENU-OPTION PIC 9.
 
+       01  WS-STAND-STATUS PIC XX.
+
        01  TEAMS.
            05  TEAMS-R OCCURS 6 TIMES INDEXED BY IDXTEAM.
                10 TEAM PIC X(25).
-               10 POINTS PIC 99 VALUE ZEROES.
+               10 POINTS PIC 9(4) VALUE ZEROES.
+               10 RATING PIC 999 VALUE ZEROES.
 
+      *>   Calendario real de liga a una rueda (metodo del circulo):
+      *>   5 fechas x 3 partidos, cada equipo juega una vez contra
+      *>   cada rival.
        01  GAMES.
-           05 ROUND-R OCCURS 3 TIMES.
-               10 GAMES-R OCCURS 15 TIMES INDEXED BY IDXGAME.
+           05 ROUND-R OCCURS 5 TIMES.
+               10 GAMES-R OCCURS 3 TIMES INDEXED BY IDXGAME.
                    15  IDXTEAM-1   PIC 9.
-                   15  TEAM-1-PTS  PIC 9.
                    15  IDXTEAM-2   PIC 9.
-                   15  TEAM-2-PTS  PIC 9.
        01  IDXROUND PIC 9.
 
+       01  WS-RATING-DIFF  PIC S999.
+       01  WS-LOSS-BOUND   PIC S999.
+       01  WS-DRAW-BOUND   PIC S999.
+
        01  RESULT PIC 9 VALUE ZERO.
 
 
@@ -38,7 +66,7 @@
        01  TEAMS-S.
            05  TEAMS-R-S OCCURS 6 TIMES.
            10 TEAM-S PIC X(25).
-           10 POINTS-S PIC 99 VALUE ZEROES.
+           10 POINTS-S PIC 9(4) VALUE ZEROES.
 
 
 
@@ -67,61 +95,125 @@
            MOVE "Chelsea" TO TEAM(4).
            MOVE "Manchester City" TO TEAM(5).
            MOVE "Tottenham Hotspur" TO TEAM(6).
+
+           MOVE 092 TO RATING(1).
+           MOVE 080 TO RATING(2).
+           MOVE 088 TO RATING(3).
+           MOVE 078 TO RATING(4).
+           MOVE 095 TO RATING(5).
+           MOVE 076 TO RATING(6).
+
+           PERFORM SCHEDULE-SETUP.
+           PERFORM CARGA-STANDINGS.
            EXIT.
 
+      *>   *************************************************************
+      *>   Calendario (metodo del circulo, 6 equipos / 5 fechas)
+      *>   *************************************************************
+       SCHEDULE-SETUP.
+           MOVE 1 TO IDXTEAM-1(1,1).  MOVE 6 TO IDXTEAM-2(1,1).
+           MOVE 2 TO IDXTEAM-1(1,2).  MOVE 5 TO IDXTEAM-2(1,2).
+           MOVE 3 TO IDXTEAM-1(1,3).  MOVE 4 TO IDXTEAM-2(1,3).
+
+           MOVE 1 TO IDXTEAM-1(2,1).  MOVE 5 TO IDXTEAM-2(2,1).
+           MOVE 6 TO IDXTEAM-1(2,2).  MOVE 4 TO IDXTEAM-2(2,2).
+           MOVE 2 TO IDXTEAM-1(2,3).  MOVE 3 TO IDXTEAM-2(2,3).
+
+           MOVE 1 TO IDXTEAM-1(3,1).  MOVE 4 TO IDXTEAM-2(3,1).
+           MOVE 5 TO IDXTEAM-1(3,2).  MOVE 3 TO IDXTEAM-2(3,2).
+           MOVE 6 TO IDXTEAM-1(3,3).  MOVE 2 TO IDXTEAM-2(3,3).
+
+           MOVE 1 TO IDXTEAM-1(4,1).  MOVE 3 TO IDXTEAM-2(4,1).
+           MOVE 4 TO IDXTEAM-1(4,2).  MOVE 2 TO IDXTEAM-2(4,2).
+           MOVE 5 TO IDXTEAM-1(4,3).  MOVE 6 TO IDXTEAM-2(4,3).
+
+           MOVE 1 TO IDXTEAM-1(5,1).  MOVE 2 TO IDXTEAM-2(5,1).
+           MOVE 3 TO IDXTEAM-1(5,2).  MOVE 6 TO IDXTEAM-2(5,2).
+           MOVE 4 TO IDXTEAM-1(5,3).  MOVE 5 TO IDXTEAM-2(5,3).
+           EXIT.
+
+      *>   *************************************************************
+      *>   Persistencia de la tabla de posiciones
+      *>   *************************************************************
+       CARGA-STANDINGS.
+           OPEN INPUT STANDINGS-FILE.
+           IF WS-STAND-STATUS = "35"
+               CONTINUE
+           ELSE
+               PERFORM VARYING IDXTEAM FROM 1 BY 1 UNTIL IDXTEAM>6
+                   READ STANDINGS-FILE
+                       AT END
+                           CONTINUE
+                       NOT AT END
+                           MOVE STD-POINTS TO POINTS(IDXTEAM)
+                   END-READ
+               END-PERFORM
+               CLOSE STANDINGS-FILE
+           END-IF.
+
+       SAVE-STANDINGS.
+           OPEN OUTPUT STANDINGS-FILE.
+           PERFORM VARYING IDXTEAM FROM 1 BY 1 UNTIL IDXTEAM>6
+               MOVE TEAM(IDXTEAM)   TO STD-TEAM
+               MOVE POINTS(IDXTEAM) TO STD-POINTS
+               WRITE STANDINGS-RECORD
+           END-PERFORM.
+           CLOSE STANDINGS-FILE.
+
 
        MENU-START.
 
-       *>   Combinatoria de partidos a jugar:
-           PERFORM VARYING IDXROUND FROM 1 BY 1 UNTIL IDXROUND>3
+       *>   Calendario de liga a una rueda, 5 fechas:
+           PERFORM VARYING IDXROUND FROM 1 BY 1 UNTIL IDXROUND>5
            PERFORM CLEAR-SCREEN
-           DISPLAY  "MATCH Nr: "  LINE 5 COL 35 REVERSED
-                    IDXROUND      LINE 5 COL 45 REVERSED
+           DISPLAY  "MATCHDAY Nr: "  LINE 5 COL 35 REVERSED
+                    IDXROUND         LINE 5 COL 48 REVERSED
 
            MOVE 7 TO AUX-LINE-POS
 
-           PERFORM VARYING AUX-I FROM 1 BY 1 UNTIL AUX-I>6
-               COMPUTE AUX-9 = AUX-I + 1
-               PERFORM VARYING AUX-J FROM AUX-9 BY 1 UNTIL AUX-J>6
-                   PERFORM RESULT-GAME
-                   EVALUATE RESULT
-                       WHEN 0
-                           MOVE 0 TO AUX-TEAM-1
-                           MOVE 3 TO AUX-TEAM-2
-                           ADD 3 TO POINTS(AUX-J)
-                       WHEN 1
-                           MOVE 1 TO AUX-TEAM-1
-                           MOVE 1 TO AUX-TEAM-2
-                           ADD 1 TO POINTS(AUX-I)
-                           ADD 1 TO POINTS(AUX-J)
-                       WHEN 2
-                           MOVE 3 TO AUX-TEAM-1
-                           MOVE 0 TO AUX-TEAM-2
-                           ADD 3 TO POINTS(AUX-I)
-                   END-EVALUATE
-
-                   STRING
-                       TEAM(AUX-I) DELIMITED BY SIZE
-                       " [ "  DELIMITED by SIZE
-                       AUX-TEAM-1
-                       " ]"  DELIMITED by SIZE
-                       "    vs   "  DELIMITED by SIZE
-                       TEAM(AUX-J) DELIMITED BY SIZE
-                       " [ "  DELIMITED by SIZE
-                       AUX-TEAM-2
-                       " ]"  DELIMITED by SIZE
-                       INTO AUX-MSG
-                   DISPLAY AUX-MSG LINE AUX-LINE-POS COL 5
-
-                   ADD 1 to AUX-LINE-POS
-               END-PERFORM
-
+           PERFORM VARYING IDXGAME FROM 1 BY 1 UNTIL IDXGAME>3
+               MOVE IDXTEAM-1(IDXROUND,IDXGAME) TO AUX-I
+               MOVE IDXTEAM-2(IDXROUND,IDXGAME) TO AUX-J
+               PERFORM RESULT-GAME
+               EVALUATE RESULT
+                   WHEN 0
+                       MOVE 0 TO AUX-TEAM-1
+                       MOVE 3 TO AUX-TEAM-2
+                       ADD 3 TO POINTS(AUX-J)
+                   WHEN 1
+                       MOVE 1 TO AUX-TEAM-1
+                       MOVE 1 TO AUX-TEAM-2
+                       ADD 1 TO POINTS(AUX-I)
+                       ADD 1 TO POINTS(AUX-J)
+                   WHEN 2
+                       MOVE 3 TO AUX-TEAM-1
+                       MOVE 0 TO AUX-TEAM-2
+                       ADD 3 TO POINTS(AUX-I)
+               END-EVALUATE
+
+               STRING
+                   TEAM(AUX-I) DELIMITED BY SIZE
+                   " [ "  DELIMITED by SIZE
+                   AUX-TEAM-1
+                   " ]"  DELIMITED by SIZE
+                   "    vs   "  DELIMITED by SIZE
+                   TEAM(AUX-J) DELIMITED BY SIZE
+                   " [ "  DELIMITED by SIZE
+                   AUX-TEAM-2
+                   " ]"  DELIMITED by SIZE
+                   INTO AUX-MSG
+               DISPLAY AUX-MSG LINE AUX-LINE-POS COL 5
+
+               ADD 1 to AUX-LINE-POS
            END-PERFORM
+
                PERFORM TABLA-PUNTAJES
                PERFORM MENU-DISPLAYCONTINUE
 
            END-PERFORM.
 
+           PERFORM SAVE-STANDINGS.
+
            DISPLAY     "   WINNER:  "  LINE 25 COL 35
                        with UNDERLINE
                        TEAM-S(1) LINE 25 COL 47
@@ -149,16 +241,21 @@
 
 
 
-      *>   Calcula el resuyltado del partido referido al TEAM-1 :
+      *>   Calcula el resultado del partido referido al TEAM-1 (AUX-I) :
       *>      0=PERDIO    1=EMPATO    2=GANO
-      *>   Siempre va a beneficiar al gran Manchester!!!
+      *>   El resultado esta pesado por la diferencia de RATING entre
+      *>   ambos equipos: a mayor diferencia a favor de un equipo,
+      *>   mas se angosta la franja de empate/derrota del otro.
        RESULT-GAME.
+           COMPUTE WS-RATING-DIFF = RATING(AUX-I) - RATING(AUX-J).
+           COMPUTE WS-LOSS-BOUND = 300 - (WS-RATING-DIFF * 6).
+           COMPUTE WS-DRAW-BOUND = WS-LOSS-BOUND + 250.
            COMPUTE AUX-9999 =  FUNCTION RANDOM() * 1000.
-           IF AUX-9999 > 0 AND AUX-9999 < 300
+           IF AUX-9999 > 0 AND AUX-9999 < WS-LOSS-BOUND
                    MOVE 0 TO RESULT.
-           IF AUX-9999 >= 300 AND AUX-9999 < 500
+           IF AUX-9999 >= WS-LOSS-BOUND AND AUX-9999 < WS-DRAW-BOUND
                    MOVE 1 TO RESULT.
-           IF AUX-9999 >= 500
+           IF AUX-9999 >= WS-DRAW-BOUND
                    MOVE 2 TO RESULT.
            EXIT.
 
