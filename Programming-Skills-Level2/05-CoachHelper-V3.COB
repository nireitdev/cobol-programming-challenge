@@ -3,6 +3,13 @@
       * Date:
       * Purpose:
       *>   * 5 - Coach Helper V3
+      * Modification History:
+      *>   2026-08-08  jrm  Squad roster now persists to ROSTER-FILE
+      *>                    instead of being rebuilt from scratch every
+      *>                    run. Added a transfer-market mode (buy/sell
+      *>                    players between Market and Current status,
+      *>                    with a club budget) and a positional-need
+      *>                    report against the formation quotas.
       ******************************************************************
        IDENTIFICATION DIVISION.
        PROGRAM-ID. 05-CoachHelperV3.
@@ -10,12 +17,44 @@
        CONFIGURATION SECTION.
        SPECIAL-NAMES.
       *>      Currency Sign is "L" with Picture Symbol "L".
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT ROSTER-FILE ASSIGN TO "ROSTER"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-ROSTER-STATUS.
+
+           SELECT BUDGET-FILE ASSIGN TO "BUDGET"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-BUDGET-STATUS.
+
        DATA DIVISION.
        FILE SECTION.
+       FD  ROSTER-FILE.
+       01  ROSTER-RECORD.
+           05  ROS-NAME        PIC X(19).
+           05  FILLER          PIC X VALUE SPACE.
+           05  ROS-IDXSTAT     PIC 9.
+           05  FILLER          PIC X VALUE SPACE.
+           05  ROS-IDXPOS      PIC 9.
+           05  FILLER          PIC X VALUE SPACE.
+           05  ROS-PRICE       PIC 9(8).
+           05  FILLER          PIC X VALUE SPACE.
+           05  ROS-SALARY      PIC 9(8).
+           05  FILLER          PIC X VALUE SPACE.
+           05  ROS-IDXPERF     PIC 9.
+
+       FD  BUDGET-FILE.
+       01  BUDGET-RECORD       PIC 9(9).
+
        WORKING-STORAGE SECTION.
 
        01  MENU-OPTION PIC X.
 
+       01  WS-ROSTER-STATUS    PIC XX.
+       01  WS-BUDGET-STATUS    PIC XX.
+       01  WS-ROSTER-COUNT     PIC 99 VALUE ZERO.
+       01  CLUB-BUDGET         PIC 9(9) VALUE 200000000.
+
 
       *>   Registro de Jugadores
       *>       Disponibilidad(Status): 1 Current  2 Market
@@ -89,6 +128,21 @@
 
        01  CONST-MAX-PLAYERS   PIC 999 VALUE 44.
 
+      *>   Cupos de formacion 4-3-3 (profundidad de plantel esperada
+      *>   por posicion, no el XI titular) usados por el reporte de
+      *>   necesidades posicionales.
+       01  FORMATION-QUOTA.
+           05  FMT-QUOTA-R OCCURS 6 TIMES INDEXED BY IDXFMT.
+               10 FMT-QUOTA     PIC 99.
+       01  WS-POS-COUNT.
+           05  WS-POS-COUNT-R OCCURS 6 TIMES INDEXED BY IDXPOSCNT.
+               10 POS-COUNT     PIC 99.
+
+       01  WS-TRF-NAME         PIC X(19).
+       01  WS-TRF-ACTION       PIC X.
+       01  WS-TRF-FOUND-SW     PIC X VALUE "N".
+       01  WS-TRF-IDX          PIC 999.
+
        77  TIPO-MONEDA     Pic $$$,$$$,$$9.
 
        01  AUX-LINE-POS    PIC 99.
@@ -107,6 +161,8 @@
        PROCEDURE DIVISION.
        MAIN.
            PERFORM CARGA-PARAMETROS.
+           PERFORM CARGA-ROSTER.
+           PERFORM CARGA-BUDGET.
            PERFORM MENU-START THRU MENU-START-END.
            STOP RUN.
 
@@ -138,6 +194,9 @@
                    "3 - Performance"                   LINE 7 COL 85
                    "4 - ALL"                           LINE 8 COL 85
 
+                   "X - Transfer Market"               LINE 5 COL 105
+                   "P - Positional Report"             LINE 6 COL 105
+
                    "Your option:"                      LINE 10 COL 5
                    .
 
@@ -177,6 +236,13 @@
                WHEN "4"
                    MOVE 0 TO FLT-FEATURE
 
+               WHEN "X"
+                   PERFORM TRANSFER-MODE THRU TRANSFER-MODE-END
+                   GO TO REPEAT-MENU
+               WHEN "P"
+                   PERFORM POSITIONAL-REPORT
+                   GO TO REPEAT-MENU
+
            END-EVALUATE.
 
       *>   Display breadcrumbs de filtros seteados
@@ -508,6 +574,197 @@
            MOVE "Left Side"    TO TYPE-POSITION-R(4).
            MOVE "Midfielders"  TO TYPE-POSITION-R(5).
            MOVE "Strikers"     TO TYPE-POSITION-R(6).
+
+      *>   Cupos de formacion 4-3-3 usados por el reporte posicional.
+           MOVE 03 TO FMT-QUOTA(1).
+           MOVE 04 TO FMT-QUOTA(2).
+           MOVE 02 TO FMT-QUOTA(3).
+           MOVE 02 TO FMT-QUOTA(4).
+           MOVE 05 TO FMT-QUOTA(5).
+           MOVE 04 TO FMT-QUOTA(6).
+           EXIT.
+
+      *>   *************************************************************
+      *>   Persistencia del plantel (ROSTER-FILE) y del presupuesto
+      *>   del club (BUDGET-FILE).
+      *>   *************************************************************
+       CARGA-ROSTER.
+           MOVE ZERO TO WS-ROSTER-COUNT.
+           OPEN INPUT ROSTER-FILE.
+           IF WS-ROSTER-STATUS = "35"
+               PERFORM SAVE-ROSTER
+           ELSE
+               PERFORM UNTIL WS-ROSTER-STATUS = "10"
+                   READ ROSTER-FILE
+                       AT END
+                           MOVE "10" TO WS-ROSTER-STATUS
+                       NOT AT END
+                           ADD 1 TO WS-ROSTER-COUNT
+                           MOVE ROS-NAME
+                               TO PLY-NAME(WS-ROSTER-COUNT)
+                           MOVE ROS-IDXSTAT
+                               TO PLY-IDXSTAT(WS-ROSTER-COUNT)
+                           MOVE ROS-IDXPOS
+                               TO PLY-IDXPOS(WS-ROSTER-COUNT)
+                           MOVE ROS-PRICE
+                               TO PLY-PRICE(WS-ROSTER-COUNT)
+                           MOVE ROS-SALARY
+                               TO PLY-SALARY(WS-ROSTER-COUNT)
+                           MOVE ROS-IDXPERF
+                               TO PLY-IDXPERF(WS-ROSTER-COUNT)
+                   END-READ
+               END-PERFORM
+               CLOSE ROSTER-FILE
+           END-IF.
+
+       SAVE-ROSTER.
+           IF WS-ROSTER-STATUS NOT = "35"
+               CLOSE ROSTER-FILE
+           END-IF.
+           OPEN OUTPUT ROSTER-FILE.
+           PERFORM VARYING AUX-I FROM 1 BY 1
+                                   UNTIL AUX-I > CONST-MAX-PLAYERS
+               IF PLY-IDXSTAT(AUX-I) > 0
+                   MOVE PLY-NAME(AUX-I)    TO ROS-NAME
+                   MOVE PLY-IDXSTAT(AUX-I) TO ROS-IDXSTAT
+                   MOVE PLY-IDXPOS(AUX-I)  TO ROS-IDXPOS
+                   MOVE PLY-PRICE(AUX-I)   TO ROS-PRICE
+                   MOVE PLY-SALARY(AUX-I)  TO ROS-SALARY
+                   MOVE PLY-IDXPERF(AUX-I) TO ROS-IDXPERF
+                   WRITE ROSTER-RECORD
+               END-IF
+           END-PERFORM.
+           CLOSE ROSTER-FILE.
+
+       CARGA-BUDGET.
+           OPEN INPUT BUDGET-FILE.
+           IF WS-BUDGET-STATUS = "35"
+               PERFORM SAVE-BUDGET
+           ELSE
+               READ BUDGET-FILE
+                   NOT AT END
+                       MOVE BUDGET-RECORD TO CLUB-BUDGET
+               END-READ
+               CLOSE BUDGET-FILE
+           END-IF.
+
+       SAVE-BUDGET.
+           IF WS-BUDGET-STATUS NOT = "35"
+               CLOSE BUDGET-FILE
+           END-IF.
+           OPEN OUTPUT BUDGET-FILE.
+           MOVE CLUB-BUDGET TO BUDGET-RECORD.
+           WRITE BUDGET-RECORD.
+           CLOSE BUDGET-FILE.
+
+      *>   *************************************************************
+      *>   Mercado de pases: compra (Market->Current, descuenta PRICE
+      *>   del presupuesto) o venta (Current->Market, acredita PRICE
+      *>   al presupuesto) de un jugador por nombre.
+      *>   *************************************************************
+       TRANSFER-MODE.
+           PERFORM CLEAR-INFO-SCREEN.
+           MOVE CLUB-BUDGET TO TIPO-MONEDA.
+           DISPLAY "Transfer Market"          LINE 12 COL 5 REVERSED.
+           DISPLAY "Club Budget:"             LINE 13 COL 5.
+           DISPLAY TIPO-MONEDA                LINE 13 COL 20.
+           DISPLAY "Player name:"             LINE 15 COL 5.
+           ACCEPT WS-TRF-NAME                 LINE 15 COL 20 PROMPT.
+           MOVE "N" TO WS-TRF-FOUND-SW.
+           PERFORM VARYING AUX-I FROM 1 BY 1
+                                   UNTIL AUX-I > CONST-MAX-PLAYERS
+               IF PLY-NAME(AUX-I) = WS-TRF-NAME
+                       AND PLY-IDXSTAT(AUX-I) > 0
+                   MOVE "Y" TO WS-TRF-FOUND-SW
+                   MOVE AUX-I TO WS-TRF-IDX
+               END-IF
+           END-PERFORM.
+           IF WS-TRF-FOUND-SW NOT = "Y"
+               MOVE "Player not found in the squad." TO AUX-MSG
+               PERFORM SHOW-INFO-MSG
+               GO TO TRANSFER-MODE-END
+           END-IF.
+
+           DISPLAY "Status:"   LINE 16 COL 5.
+           DISPLAY STATUSNAME(PLY-IDXSTAT(WS-TRF-IDX)) LINE 16 COL 20.
+           DISPLAY "(B)uy from market / (S)ell to market:"
+                                               LINE 18 COL 5.
+           ACCEPT WS-TRF-ACTION                LINE 18 COL 45 PROMPT.
+           MOVE FUNCTION UPPER-CASE(WS-TRF-ACTION) TO WS-TRF-ACTION.
+
+           EVALUATE TRUE
+               WHEN WS-TRF-ACTION = "B" AND PLY-IDXSTAT(WS-TRF-IDX) = 2
+                   IF PLY-PRICE(WS-TRF-IDX) > CLUB-BUDGET
+                       MOVE "Not enough budget for this transfer."
+                           TO AUX-MSG
+                       PERFORM SHOW-INFO-MSG
+                   ELSE
+                       SUBTRACT PLY-PRICE(WS-TRF-IDX) FROM CLUB-BUDGET
+                       MOVE 1 TO PLY-IDXSTAT(WS-TRF-IDX)
+                       MOVE "Player signed to the Current Squad."
+                           TO AUX-MSG
+                       PERFORM SHOW-INFO-MSG
+                       PERFORM SAVE-ROSTER
+                       PERFORM SAVE-BUDGET
+                   END-IF
+               WHEN WS-TRF-ACTION = "S" AND PLY-IDXSTAT(WS-TRF-IDX) = 1
+                   ADD PLY-PRICE(WS-TRF-IDX) TO CLUB-BUDGET
+                   MOVE 2 TO PLY-IDXSTAT(WS-TRF-IDX)
+                   MOVE "Player listed on the Transfer Market."
+                       TO AUX-MSG
+                   PERFORM SHOW-INFO-MSG
+                   PERFORM SAVE-ROSTER
+                   PERFORM SAVE-BUDGET
+               WHEN OTHER
+                   MOVE "Invalid action for this player's status."
+                       TO AUX-MSG
+                   PERFORM SHOW-INFO-MSG
+           END-EVALUATE.
+
+       TRANSFER-MODE-END.
            EXIT.
 
+      *>   *************************************************************
+      *>   Reporte de necesidades posicionales: compara la cantidad de
+      *>   jugadores del plantel actual (Current) por posicion contra
+      *>   el cupo esperado para la formacion 4-3-3.
+      *>   *************************************************************
+       POSITIONAL-REPORT.
+           PERFORM CLEAR-INFO-SCREEN.
+           MOVE ZERO TO POS-COUNT(1) POS-COUNT(2) POS-COUNT(3)
+                        POS-COUNT(4) POS-COUNT(5) POS-COUNT(6).
+           PERFORM VARYING AUX-I FROM 1 BY 1
+                                   UNTIL AUX-I > CONST-MAX-PLAYERS
+               IF PLY-IDXSTAT(AUX-I) = 1
+                   ADD 1 TO POS-COUNT(PLY-IDXPOS(AUX-I))
+               END-IF
+           END-PERFORM.
+
+           DISPLAY "Positional Need Report (vs 4-3-3)"
+                                               LINE 12 COL 5 REVERSED.
+           DISPLAY "Position"    LINE 13 COL 5
+                   "Squad"       LINE 13 COL 30
+                   "Quota"       LINE 13 COL 40
+                   "Need"        LINE 13 COL 50.
+
+           MOVE 14 TO AUX-LINE-POS.
+           PERFORM VARYING IDXFMT FROM 1 BY 1 UNTIL IDXFMT > 6
+               DISPLAY POSITIONNAME(IDXFMT)   LINE AUX-LINE-POS COL 5
+               MOVE POS-COUNT(IDXFMT) TO AUX-99
+               DISPLAY AUX-99                 LINE AUX-LINE-POS COL 30
+               MOVE FMT-QUOTA(IDXFMT) TO AUX-99
+               DISPLAY AUX-99                 LINE AUX-LINE-POS COL 40
+               IF FMT-QUOTA(IDXFMT) > POS-COUNT(IDXFMT)
+                   SUBTRACT POS-COUNT(IDXFMT) FROM FMT-QUOTA(IDXFMT)
+                                               GIVING AUX-99
+                   DISPLAY AUX-99             LINE AUX-LINE-POS COL 50
+               ELSE
+                   DISPLAY "0"                LINE AUX-LINE-POS COL 50
+               END-IF
+               ADD 1 TO AUX-LINE-POS
+           END-PERFORM.
+
+           PERFORM MENU-DISPLAYCONTINUE.
+           PERFORM CLEAR-INFO-SCREEN.
+
        END PROGRAM 05-CoachHelperV3.
