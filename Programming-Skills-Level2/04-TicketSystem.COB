@@ -3,15 +3,128 @@
       * Date:
       * Purpose:
       *>   * 4 - Ticket system
+      * Modification History:
+      *>   2026-08-08  jrm  LOGIN now checks username/password against
+      *>                    the MEMBERS table (persisted to a file)
+      *>                    instead of the "enter 100 for member" hack.
+      *>   2026-08-08  jrm  Added a seat-map reconciliation report by
+      *>                    seat type and a ticket refund/cancellation
+      *>                    option, both reachable from a new main menu.
+      *>   2026-08-08  jrm  Added a batch entry point: when TIXPARM is
+      *>                    present (e.g. run from JCL/TIXBATCH.JCL)
+      *>                    the program reads its single parameter
+      *>                    card and runs unattended instead of
+      *>                    prompting at LOGIN/MENU-START.
+      *>   2026-08-08  jrm  The PURCH-SEATS table-load in
+      *>                    CARGA-PARAMETROS now checkpoints its
+      *>                    progress to CKPTFILE so a restart resumes
+      *>                    from the last checkpoint instead of
+      *>                    re-running the whole load.
+      *>   2026-08-08  jrm  Refund attempts against someone else's
+      *>                    ticket are now also appended to the shared
+      *>                    EXCPLOG exception log (Copybooks/ERRLOG.CPY)
+      *>                    instead of only flashing on screen.
+      *>   2026-08-08  jrm  Each completed checkout is now also
+      *>                    appended to the shared GLEXTRACT ledger
+      *>                    extract (see Copybooks/GLEXT.CPY) for
+      *>                    downstream consolidation.
+      *>   2026-08-09  jrm  LOGIN now registers the member in the
+      *>                    shared PARTYMSTR customer file (see
+      *>                    Copybooks/PARTY.CPY).
       ******************************************************************
        IDENTIFICATION DIVISION.
        PROGRAM-ID. 04-TicketSystem.
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT MEMBERS-FILE ASSIGN TO "MEMBERSFILE"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-MEMBER-STATUS.
+
+           SELECT PARM-FILE ASSIGN TO "TIXPARM"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-PARM-STATUS.
+
+           SELECT CHECKPOINT-FILE ASSIGN TO "CKPTFILE"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-CKPT-STATUS.
+
+           SELECT EXCEPTION-LOG-FILE ASSIGN TO "EXCPLOG"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-ERRLOG-STATUS.
+
+           SELECT GL-EXTRACT-FILE ASSIGN TO "GLEXTRACT"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-GLEXT-STATUS.
+
+           SELECT PARTY-FILE ASSIGN TO "PARTYMSTR"
+               ORGANIZATION IS INDEXED
+               ACCESS MODE IS DYNAMIC
+               RECORD KEY IS PARTY-ID
+               FILE STATUS IS WS-PARTY-STATUS.
+
        DATA DIVISION.
        FILE SECTION.
+       FD  MEMBERS-FILE.
+       01  MEMBER-RECORD.
+           05  MBR-USERNAME     PIC X(10).
+           05  MBR-PASSWORD     PIC X(10).
+           05  MBR-USERTYPE     PIC 9.
+           05  MBR-FIRSTNAME    PIC X(20).
+           05  MBR-LASTNAME     PIC X(20).
+
+       FD  PARM-FILE.
+       01  PARM-RECORD          PIC X(10).
+
+       FD  CHECKPOINT-FILE.
+       01  CKPT-RECORD.
+           05  CKPT-TYPESEAT    PIC 9.
+           05  CKPT-SEAT        PIC 9(5).
+           05  CKPT-DONE        PIC X.
+
+       FD  EXCEPTION-LOG-FILE.
+           COPY ERRLOG.
+
+       FD  GL-EXTRACT-FILE.
+           COPY GLEXT.
+
+       FD  PARTY-FILE.
+           COPY PARTY.
+
        WORKING-STORAGE SECTION.
 
+       01  WS-ERRLOG-STATUS     PIC XX.
+       01  WS-GLEXT-STATUS      PIC XX.
+       01  WS-PARTY-STATUS      PIC XX.
+       01  WS-PARM-STATUS       PIC XX.
+       01  WS-PARM-CARD         PIC X(10).
+       01  WS-BATCH-SW          PIC X VALUE "N".
+           88  IS-BATCH-RUN         VALUE "Y".
+
+       01  WS-CKPT-STATUS       PIC XX.
+       01  WS-CKPT-TYPESEAT     PIC 9.
+       01  WS-CKPT-SEAT         PIC 9(5).
+       01  WS-CKPT-DONE-SW      PIC X.
+           88  CKPT-COMPLETE        VALUE "Y".
+       01  WS-CKPT-COUNTER      PIC 9(5) VALUE ZERO.
+       01  WS-START-SEAT        PIC 9(5).
+       01  CTE-CKPT-INTERVAL    PIC 9(5) VALUE 10000.
+
        01  MENU-OPTION PIC 9.
 
+       01  WS-MEMBER-STATUS    PIC XX.
+       01  WS-MEMBER-COUNT     PIC 9(5) VALUE ZERO.
+       01  WS-LOGIN-USER       PIC X(10).
+       01  WS-LOGIN-PASS       PIC X(10).
+       01  WS-LOGIN-FOUND-SW   PIC X.
+
+       01  WS-REFUND-SEAT      PIC 9(5).
+       01  WS-REFUND-SEAT-Z    PIC Z(4)9.
+       01  WS-REFUND-AMOUNT    PIC 9(4).
+
+       01  WS-REPORT-SOLD      PIC 9(5).
+       01  WS-REPORT-AVAIL     PIC 9(5).
+
 
       *>   Registro tickets vendidos.
       *>       Tipo de seat.[1-3716]VIPBox [3716-11146] Vip Seat
@@ -44,7 +157,7 @@
        01  MEMBERS.
            05 MEMBERS-R OCCURS 10000 TIMES INDEXED BY IDXUSER.
                10 USERNAME     PIC X(10).
-               10 PASSWORD     PIC X(10).
+               10 USERPASS     PIC X(10).
                10 IDXUSERTYPE  PIC 9.
                10 FIRSTNAME    PIC X(20).
                10 LASTNAME     PIC X(20).
@@ -67,31 +180,192 @@
        01  AUX-MSG         PIC X(100).
        01  RETURN-MSG-YES_NO PIC X.
 
+      *>   Campos para el asiento enviado a GLEXTRACT.
+       01  GL-AMOUNT       PIC S9(9)V99.
+       01  GL-ACCOUNT      PIC X(20).
+
 
 
 
        PROCEDURE DIVISION.
        MAIN.
            PERFORM CARGA-PARAMETROS.
-           PERFORM LOGIN.
-           PERFORM MENU-START THRU MENU-START-END.
+           PERFORM CARGA-MEMBERS.
+           PERFORM CHECK-BATCH-PARM.
+           IF IS-BATCH-RUN
+               PERFORM BATCH-RUN
+           ELSE
+               PERFORM LOGIN THRU LOGIN-END
+               PERFORM MENU-START THRU MENU-START-END
+           END-IF.
            STOP RUN.
 
+      *>   *************************************************************
+      *>   Corrida desatendida: si existe TIXPARM (tarjeta de
+      *>   parametros de un job de batch) se lee la unica opcion y se
+      *>   corre sin pasar por LOGIN/MENU-START.
+      *>   *************************************************************
+       CHECK-BATCH-PARM.
+           OPEN INPUT PARM-FILE.
+           IF WS-PARM-STATUS = "35"
+               MOVE "N" TO WS-BATCH-SW
+           ELSE
+               MOVE SPACES TO WS-PARM-CARD
+               READ PARM-FILE
+                   AT END
+                       CONTINUE
+                   NOT AT END
+                       MOVE PARM-RECORD TO WS-PARM-CARD
+               END-READ
+               CLOSE PARM-FILE
+               MOVE "Y" TO WS-BATCH-SW
+           END-IF.
 
+       BATCH-RUN.
+           EVALUATE WS-PARM-CARD(1:2)
+               WHEN "03"
+                   PERFORM SEATMAP-REPORT
+               WHEN OTHER
+                   DISPLAY "TIXPARM: unknown option '"
+                           WS-PARM-CARD(1:2) "' - no action taken."
+           END-EVALUATE.
+
+      *>   *************************************************************
+      *>   Carga los tipos de asiento y siembra el mapa PURCH-SEATS.
+      *>   El sembrado de 74310 lugares retoma desde el ultimo
+      *>   checkpoint en CHECKPOINT-FILE en vez de arrancar de cero.
+      *>   *************************************************************
        CARGA-PARAMETROS.
            MOVE "VIP Box   10000000103716" TO TYPE-SEATS-R(1).
            MOVE "VIP Seat  05000371711146" TO TYPE-SEATS-R(2).
            MOVE "General   00901114759448" TO TYPE-SEATS-R(3).
 
+           PERFORM LOAD-CHECKPOINT.
 
-           PERFORM VARYING AUX-VALUE9 FROM 1 BY 1 UNTIL AUX-VALUE9 >3
-               PERFORM VARYING IDXSEAT FROM MINCOUNTSEAT(AUX-VALUE9)BY 1
-                           UNTIL IDXSEAT>MAXCOUNTSEAT(AUX-VALUE9)
+           PERFORM VARYING AUX-VALUE9 FROM WS-CKPT-TYPESEAT BY 1
+                       UNTIL AUX-VALUE9 > 3
+               IF AUX-VALUE9 = WS-CKPT-TYPESEAT
+                   MOVE WS-CKPT-SEAT TO WS-START-SEAT
+               ELSE
+                   MOVE MINCOUNTSEAT(AUX-VALUE9) TO WS-START-SEAT
+               END-IF
+               PERFORM VARYING IDXSEAT FROM WS-START-SEAT BY 1
+                           UNTIL IDXSEAT > MAXCOUNTSEAT(AUX-VALUE9)
                    MOVE AUX-VALUE9 TO ID-TYPESEAT(IDXSEAT)
+                   ADD 1 TO WS-CKPT-COUNTER
+                   IF WS-CKPT-COUNTER >= CTE-CKPT-INTERVAL
+                       MOVE 0 TO WS-CKPT-COUNTER
+                       MOVE AUX-VALUE9 TO WS-CKPT-TYPESEAT
+                       SET WS-CKPT-SEAT TO IDXSEAT
+                       PERFORM SAVE-CHECKPOINT
+                   END-IF
                END-PERFORM
            END-PERFORM.
+
+           MOVE "Y" TO WS-CKPT-DONE-SW.
+           PERFORM SAVE-CHECKPOINT.
            EXIT.
 
+      *>   Lee el ultimo checkpoint guardado. Si no existe o la corrida
+      *>   anterior habia terminado completa, arranca desde el lugar 1
+      *>   del primer tipo de asiento.
+       LOAD-CHECKPOINT.
+           OPEN INPUT CHECKPOINT-FILE.
+           IF WS-CKPT-STATUS = "35"
+               MOVE 1 TO WS-CKPT-TYPESEAT
+               MOVE 1 TO WS-CKPT-SEAT
+               MOVE "N" TO WS-CKPT-DONE-SW
+           ELSE
+               READ CHECKPOINT-FILE
+                   AT END
+                       MOVE 1 TO WS-CKPT-TYPESEAT
+                       MOVE 1 TO WS-CKPT-SEAT
+                       MOVE "N" TO WS-CKPT-DONE-SW
+                   NOT AT END
+                       MOVE CKPT-TYPESEAT TO WS-CKPT-TYPESEAT
+                       MOVE CKPT-SEAT     TO WS-CKPT-SEAT
+                       MOVE CKPT-DONE     TO WS-CKPT-DONE-SW
+               END-READ
+               CLOSE CHECKPOINT-FILE
+           END-IF.
+           IF CKPT-COMPLETE
+               MOVE 1 TO WS-CKPT-TYPESEAT
+               MOVE 1 TO WS-CKPT-SEAT
+               MOVE "N" TO WS-CKPT-DONE-SW
+           END-IF.
+           MOVE 0 TO WS-CKPT-COUNTER.
+
+       SAVE-CHECKPOINT.
+           OPEN OUTPUT CHECKPOINT-FILE.
+           MOVE WS-CKPT-TYPESEAT TO CKPT-TYPESEAT.
+           MOVE WS-CKPT-SEAT     TO CKPT-SEAT.
+           MOVE WS-CKPT-DONE-SW  TO CKPT-DONE.
+           WRITE CKPT-RECORD.
+           CLOSE CHECKPOINT-FILE.
+
+      *>   *************************************************************
+      *>   Carga / siembra del padron de miembros
+      *>   *************************************************************
+       CARGA-MEMBERS.
+           OPEN INPUT MEMBERS-FILE.
+           IF WS-MEMBER-STATUS = "35"
+               MOVE "jsmith    " TO USERNAME(1)
+               MOVE "pass123   " TO USERPASS(1)
+               MOVE 1             TO IDXUSERTYPE(1)
+               MOVE "John                " TO FIRSTNAME(1)
+               MOVE "Smith               " TO LASTNAME(1)
+
+               MOVE "agarcia   " TO USERNAME(2)
+               MOVE "pass456   " TO USERPASS(2)
+               MOVE 1             TO IDXUSERTYPE(2)
+               MOVE "Ana                 " TO FIRSTNAME(2)
+               MOVE "Garcia              " TO LASTNAME(2)
+
+               MOVE "guest1    " TO USERNAME(3)
+               MOVE "guest123  " TO USERPASS(3)
+               MOVE 2             TO IDXUSERTYPE(3)
+               MOVE "Guest               " TO FIRSTNAME(3)
+               MOVE "One                 " TO LASTNAME(3)
+
+               MOVE "guest2    " TO USERNAME(4)
+               MOVE "guest456  " TO USERPASS(4)
+               MOVE 2             TO IDXUSERTYPE(4)
+               MOVE "Guest               " TO FIRSTNAME(4)
+               MOVE "Two                 " TO LASTNAME(4)
+
+               MOVE 4 TO WS-MEMBER-COUNT
+               PERFORM SAVE-MEMBERS
+           ELSE
+               PERFORM VARYING IDXUSER FROM 1 BY 1 UNTIL IDXUSER > 10000
+                   READ MEMBERS-FILE
+                       AT END
+                           MOVE 10001 TO IDXUSER
+                       NOT AT END
+                           MOVE MBR-USERNAME  TO USERNAME(IDXUSER)
+                           MOVE MBR-PASSWORD  TO USERPASS(IDXUSER)
+                           MOVE MBR-USERTYPE  TO IDXUSERTYPE(IDXUSER)
+                           MOVE MBR-FIRSTNAME TO FIRSTNAME(IDXUSER)
+                           MOVE MBR-LASTNAME  TO LASTNAME(IDXUSER)
+                           ADD 1 TO WS-MEMBER-COUNT
+                   END-READ
+               END-PERFORM
+               CLOSE MEMBERS-FILE
+           END-IF.
+           EXIT.
+
+       SAVE-MEMBERS.
+           OPEN OUTPUT MEMBERS-FILE.
+           PERFORM VARYING IDXUSER FROM 1 BY 1
+                       UNTIL IDXUSER > WS-MEMBER-COUNT
+               MOVE USERNAME(IDXUSER)  TO MBR-USERNAME
+               MOVE USERPASS(IDXUSER)  TO MBR-PASSWORD
+               MOVE IDXUSERTYPE(IDXUSER) TO MBR-USERTYPE
+               MOVE FIRSTNAME(IDXUSER) TO MBR-FIRSTNAME
+               MOVE LASTNAME(IDXUSER)  TO MBR-LASTNAME
+               WRITE MEMBER-RECORD
+           END-PERFORM.
+           CLOSE MEMBERS-FILE.
+
 
        MENU-START.
            PERFORM CLEAR-SCREEN.
@@ -101,7 +375,31 @@
                    "Member type: "                     LINE 5 COL 5
                    TYPEMEMBNAME(AUX-TYPEMEMBER)        LINE 5 COL 32
 
-                   "You can buy A maximum of :"        LINE 6 COL 5
+                   "[1] Purchase tickets"              LINE 7 COL 5
+                   "[2] Refund a ticket"                LINE 8 COL 5
+                   "[3] Seat-map report by type"        LINE 9 COL 5
+                   "[9] Exit"                           LINE 10 COL 5
+                   "Option: "                            LINE 11 COL 5
+                   .
+           ACCEPT MENU-OPTION                           LINE 11 COL 14.
+           EVALUATE MENU-OPTION
+               WHEN 1
+                   PERFORM PURCHASE-TICKETS THRU PURCHASE-TICKETS-END
+               WHEN 2
+                   PERFORM REFUND-TICKET THRU REFUND-TICKET-END
+               WHEN 3
+                   PERFORM SEATMAP-REPORT
+               WHEN 9
+                   GO TO MENU-START-END
+               WHEN OTHER
+                   MOVE "INVALID OPTION. CHOOSE AGAIN." TO AUX-MSG
+                   PERFORM SHOW-INFO-MSG
+           END-EVALUATE.
+           GO TO MENU-START.
+
+       PURCHASE-TICKETS.
+           PERFORM CLEAR-SCREEN.
+           DISPLAY "You can buy A maximum of :"        LINE 6 COL 5
                    MAXSEATPURCHASE(AUX-TYPEMEMBER)     LINE 6 COL 32
                    "seats"                             LINE 6 COL 35
 
@@ -152,7 +450,7 @@
                    AUX-SEAT-Z  LINE 18 COL AUX-COL-POS.
 
            ADD COSTSEAT(ID-TYPESEAT(AUX-SEAT)) TO AUX-TOTALCOSTS.
-           INITIALISE AUX-MSG.
+           INITIALIZE AUX-MSG.
            STRING  "Total seats: "
                    AUX-TOTALSEATS
                    "    Total costs: L$ "
@@ -174,8 +472,8 @@
            MOVE "       PROCEED TO CHECKOUT?" TO AUX-MSG.
            PERFORM SHOW-INFO-MSG-YES_NO.
            IF NOT RETURN-MSG-YES_NO = "Y"
-      *>           FIN programa
-                   GO TO MENU-START-END.
+      *>           Vuelve al menu principal sin pasar por caja.
+                   GO TO PURCHASE-TICKETS-END.
 
        CHECKOUT.
            IF AUX-TYPEMEMBER = 1 THEN
@@ -192,6 +490,94 @@
 
            DISPLAY AUX-MSG      LINE 21 col 23 UNDERLINE.
 
+           MOVE AUX-TOTALCOSTS TO GL-AMOUNT.
+           MOVE "TICKET SALES" TO GL-ACCOUNT.
+           PERFORM LOG-GLENTRY.
+
+           MOVE ZERO TO AUX-TOTALSEATS.
+           MOVE ZERO TO AUX-TOTALCOSTS.
+
+           PERFORM MENU-DISPLAYCONTINUE.
+
+       PURCHASE-TICKETS-END.
+           EXIT.
+
+      *>   *************************************************************
+      *>   Reembolso/cancelacion de un ticket ya comprado
+      *>   *************************************************************
+       REFUND-TICKET.
+           PERFORM CLEAR-SCREEN.
+           DISPLAY "Enter seat number to refund:" LINE 6 COL 5.
+           MOVE 0 TO WS-REFUND-SEAT-Z.
+           ACCEPT WS-REFUND-SEAT-Z LINE 6 COL 36 PROMPT.
+           MOVE WS-REFUND-SEAT-Z TO WS-REFUND-SEAT.
+
+           IF WS-REFUND-SEAT = 0 OR WS-REFUND-SEAT > CTE-MAXTOTALSEATS
+               MOVE "INVALID SEAT NUMBER." TO AUX-MSG
+               PERFORM SHOW-INFO-MSG
+               GO TO REFUND-TICKET-END
+           END-IF.
+
+           IF MEMBERNAME(WS-REFUND-SEAT) = 0
+               MOVE "THAT SEAT HAS NOT BEEN PURCHASED." TO AUX-MSG
+               PERFORM SHOW-INFO-MSG
+               GO TO REFUND-TICKET-END
+           END-IF.
+
+           IF MEMBERNAME(WS-REFUND-SEAT) NOT = AUX-IDMEMBER
+               MOVE "YOU CAN ONLY REFUND YOUR OWN TICKETS." TO AUX-MSG
+               PERFORM LOG-ERROR
+               PERFORM SHOW-INFO-MSG
+               GO TO REFUND-TICKET-END
+           END-IF.
+
+           MOVE COSTSEAT(ID-TYPESEAT(WS-REFUND-SEAT))
+               TO WS-REFUND-AMOUNT.
+           MOVE 0 TO MEMBERNAME(WS-REFUND-SEAT).
+           MOVE SPACES TO PURCHDATE(WS-REFUND-SEAT).
+
+           STRING  "REFUNDED L$ " DELIMITED BY SIZE
+                   WS-REFUND-AMOUNT
+                   " FOR SEAT " DELIMITED BY SIZE
+                   WS-REFUND-SEAT-Z
+           INTO AUX-MSG.
+           PERFORM SHOW-INFO-MSG.
+
+       REFUND-TICKET-END.
+           EXIT.
+
+      *>   *************************************************************
+      *>   Reporte de reconciliacion de asientos por tipo
+      *>   *************************************************************
+       SEATMAP-REPORT.
+           PERFORM CLEAR-SCREEN.
+           DISPLAY "SEAT-MAP RECONCILIATION REPORT" LINE 4 COL 5
+                                                       REVERSED.
+           MOVE 6 TO AUX-LINE-POS.
+
+           PERFORM VARYING IDXTYPESEAT FROM 1 BY 1 UNTIL IDXTYPESEAT>3
+               MOVE 0 TO WS-REPORT-SOLD
+               PERFORM VARYING IDXSEAT
+                           FROM MINCOUNTSEAT(IDXTYPESEAT) BY 1
+                           UNTIL IDXSEAT > MAXCOUNTSEAT(IDXTYPESEAT)
+                   IF MEMBERNAME(IDXSEAT) > 0
+                       ADD 1 TO WS-REPORT-SOLD
+                   END-IF
+               END-PERFORM
+               COMPUTE WS-REPORT-AVAIL =
+                   MAXCOUNTSEAT(IDXTYPESEAT) - MINCOUNTSEAT(IDXTYPESEAT)
+                   + 1 - WS-REPORT-SOLD
+
+               STRING  TYPESEATNAME(IDXTYPESEAT) DELIMITED BY SIZE
+                       "Sold: "      DELIMITED BY SIZE
+                       WS-REPORT-SOLD
+                       "   Available: " DELIMITED BY SIZE
+                       WS-REPORT-AVAIL
+               INTO AUX-MSG
+               DISPLAY AUX-MSG LINE AUX-LINE-POS COL 5
+               ADD 2 TO AUX-LINE-POS
+           END-PERFORM.
+
            PERFORM MENU-DISPLAYCONTINUE.
 
 
@@ -202,28 +588,66 @@
 
       *>   *************************************************************
       *>   Login.
-      *>       Simplifico bastante el Login de usuarios.
-      *>      Deberia crear un sistema de creacion y
-      *>      login de nuevos usuarios. Tal vez para futuras resoluciones
-      *>      lo haga.
-      *>       Entrar 100 para miembros. Cualquier otra para no miembros
+      *>       Verifica usuario/clave contra el padron de miembros.
       *>   *************************************************************
        LOGIN.
            PERFORM CLEAR-SCREEN.
+           MOVE "N" TO WS-LOGIN-FOUND-SW.
+
+       REPEAT-LOGIN.
            DISPLAY "Membership Login."     LINE 4  COL 5
-                   "Number of member:"     LINE 7  COL 5
-                   " example: 100 member ,  101 non-member" LINE 8 COL 5
+                   "Username:"             LINE 7  COL 5
+                   "Password:"             LINE 8  COL 5
+                   " ex: jsmith/pass123 (member),"    LINE 9  COL 5
+                   "     guest1/guest123 (non-member)" LINE 10 COL 5
            END-DISPLAY.
-      *>      MOVE 100 TO AUX-VALUE999
-           ACCEPT AUX-IDMEMBER             LINE 7 COL 25 UPDATE.
+           ACCEPT WS-LOGIN-USER             LINE 7 COL 20.
+           ACCEPT WS-LOGIN-PASS             LINE 8 COL 20.
+
+           PERFORM VARYING IDXUSER FROM 1 BY 1
+                       UNTIL IDXUSER > WS-MEMBER-COUNT
+               IF USERNAME(IDXUSER) = WS-LOGIN-USER
+                       AND USERPASS(IDXUSER) = WS-LOGIN-PASS
+                   MOVE IDXUSER          TO AUX-IDMEMBER
+                   MOVE IDXUSERTYPE(IDXUSER) TO AUX-TYPEMEMBER
+                   MOVE "Y"              TO WS-LOGIN-FOUND-SW
+               END-IF
+           END-PERFORM.
 
-      *>   Login simplificado para el ejemplo
-           EVALUATE AUX-IDMEMBER
-               WHEN 100
-                   MOVE 1 to AUX-TYPEMEMBER
-               WHEN OTHER
-                   MOVE 2 to AUX-TYPEMEMBER
-           END-EVALUATE.
+           IF WS-LOGIN-FOUND-SW = "N"
+               MOVE "INVALID USERNAME OR PASSWORD." TO AUX-MSG
+               PERFORM SHOW-INFO-MSG
+               GO TO REPEAT-LOGIN
+           END-IF.
+           PERFORM REGISTER-PARTY.
+
+       LOGIN-END.
+           EXIT.
+
+      *>   *************************************************************
+      *>   Da de alta (si no existe) o reutiliza el registro del
+      *>   miembro en el maestro compartido PARTYMSTR, por username,
+      *>   asi el mismo cliente es reconocido por los demas sistemas
+      *>   que consultan PARTYMSTR (banca, envios, hotel, vuelos).
+      *>   *************************************************************
+       REGISTER-PARTY.
+           OPEN I-O PARTY-FILE.
+           IF WS-PARTY-STATUS = "35"
+               OPEN OUTPUT PARTY-FILE
+               CLOSE PARTY-FILE
+               OPEN I-O PARTY-FILE
+           END-IF.
+           MOVE WS-LOGIN-USER TO PARTY-ID.
+           READ PARTY-FILE
+               INVALID KEY
+                   MOVE WS-LOGIN-USER TO PARTY-ID
+                   STRING FIRSTNAME(AUX-IDMEMBER) DELIMITED BY SIZE
+                          " "                     DELIMITED BY SIZE
+                          LASTNAME(AUX-IDMEMBER)  DELIMITED BY SIZE
+                          INTO PARTY-NAME
+                   WRITE PARTY-RECORD
+           END-READ.
+           CLOSE PARTY-FILE.
 
 
 
@@ -251,11 +675,17 @@
            PERFORM MENU-DISPLAYCONTINUE.
            PERFORM CLEAR-INFO-SCREEN.
 
-      *>   Simple <pause> para leer
+      *>   Simple <pause> para leer. En corrida batch (WS-PARM-CARD
+      *>   via PARMFILE) no hay terminal para el ACCEPT, asi que se
+      *>   omite.
        MENU-DISPLAYCONTINUE.
-           DISPLAY "Apriete [ENTER] para continuar...."
-                           LINE 28 COL 5.
-           ACCEPT OMITTED.
+           IF IS-BATCH-RUN
+               CONTINUE
+           ELSE
+               DISPLAY "Apriete [ENTER] para continuar...."
+                               LINE 28 COL 5
+               ACCEPT OMITTED
+           END-IF.
 
        CLEAR-INFO-SCREEN.
            DISPLAY " " LINE 21 COL 1 ERASE EOS.
@@ -265,4 +695,30 @@
            DISPLAY "=====  Ticket System v2.4 ======="
                    LINE 2 COL 5 REVERSED.
 
+      *>   Agrega AUX-MSG al log de excepciones compartido (EXCPLOG).
+       LOG-ERROR.
+           OPEN EXTEND EXCEPTION-LOG-FILE.
+           IF WS-ERRLOG-STATUS = "35"
+               OPEN OUTPUT EXCEPTION-LOG-FILE
+           END-IF.
+           MOVE FUNCTION CURRENT-DATE(1:14) TO ERRLOG-TIMESTAMP.
+           MOVE "04-TicketSystem" TO ERRLOG-PROGRAM.
+           MOVE AUX-MSG TO ERRLOG-DESC.
+           WRITE EXCPLOG-RECORD.
+           CLOSE EXCEPTION-LOG-FILE.
+
+      *>   Agrega un asiento al extracto compartido (GLEXTRACT), usando
+      *>   GL-AMOUNT/GL-ACCOUNT cargados por el paragrafo que lo invoca.
+       LOG-GLENTRY.
+           OPEN EXTEND GL-EXTRACT-FILE.
+           IF WS-GLEXT-STATUS = "35"
+               OPEN OUTPUT GL-EXTRACT-FILE
+           END-IF.
+           MOVE FUNCTION CURRENT-DATE(1:14) TO GLEXT-DATE.
+           MOVE "04-TicketSystem" TO GLEXT-SOURCE.
+           MOVE GL-ACCOUNT TO GLEXT-ACCOUNT.
+           MOVE GL-AMOUNT TO GLEXT-AMOUNT.
+           WRITE GLEXT-RECORD.
+           CLOSE GL-EXTRACT-FILE.
+
        END PROGRAM 04-TicketSystem.
