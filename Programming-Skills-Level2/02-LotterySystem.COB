@@ -3,21 +3,77 @@
       * Date:
       * Purpose:
       *>   * 02-LotterySystem
+      * Modification History:
+      *>   2026-08-08  jrm  Every sale and draw is now appended to a
+      *>                    round log for an audit trail, and the
+      *>                    PLAYLOTTERY win check now compares the
+      *>                    drawn ticket (AUX-9999) instead of the
+      *>                    stale AUX-99 left over from DISPLAY-TICKETS.
+      *>   2026-08-08  jrm  Added a prize-tier payout report over the
+      *>                    round log.
+      *>   2026-08-08  jrm  Invalid-ticket and duplicate-ticket entry
+      *>                    are now also appended to the shared
+      *>                    EXCPLOG exception log (Copybooks/
+      *>                    ERRLOG.CPY) instead of only flashing on
+      *>                    screen.
       ******************************************************************
        IDENTIFICATION DIVISION.
        PROGRAM-ID. 02-LotterySystem.
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT ROUNDLOG-FILE ASSIGN TO "ROUNDLOG"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-RLOG-STATUS.
+
+           SELECT EXCEPTION-LOG-FILE ASSIGN TO "EXCPLOG"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-ERRLOG-STATUS.
+
        DATA DIVISION.
        FILE SECTION.
+       FD  ROUNDLOG-FILE.
+       01  ROUNDLOG-RECORD.
+           05  RL-TICKET-1         PIC X(5).
+           05  FILLER              PIC X(1) VALUE SPACE.
+           05  RL-TICKET-2         PIC X(5).
+           05  FILLER              PIC X(1) VALUE SPACE.
+           05  RL-TICKET-COUNT     PIC 9.
+           05  FILLER              PIC X(1) VALUE SPACE.
+           05  RL-PAYMETHOD        PIC 9.
+           05  FILLER              PIC X(1) VALUE SPACE.
+           05  RL-WINNING-TICKET   PIC X(5).
+           05  FILLER              PIC X(1) VALUE SPACE.
+           05  RL-WIN-SW           PIC X(1).
+
+       FD  EXCEPTION-LOG-FILE.
+           COPY ERRLOG.
+
        WORKING-STORAGE SECTION.
 
+       01  WS-ERRLOG-STATUS    PIC XX.
+
        01  MENU-OPTION PIC 9.
 
+       01  WS-RLOG-STATUS PIC XX.
+
        01  TICKETS.
            05  TICKET-R OCCURS 20 TIMES INDEXED BY IDXTICKET.
                10 TICKET PIC X(5).
        01  TICKET-BUY-1 PIC 99.
        01  TICKET-BUY-2 PIC 99.
 
+       01  WS-WIN-SW       PIC X(1).
+       01  WS-PAYMETHOD    PIC 9.
+
+      *>   Totales para el reporte de premios por categoria.
+       01  WS-COUNT-SINGLE-WIN     PIC 9(5) VALUE ZERO.
+       01  WS-COUNT-DOUBLE-WIN     PIC 9(5) VALUE ZERO.
+       01  WS-COUNT-NOWIN          PIC 9(5) VALUE ZERO.
+       01  WS-PRIZE-SINGLE         PIC 9(5) VALUE 500.
+       01  WS-PRIZE-DOUBLE         PIC 9(5) VALUE 300.
+       01  WS-TOTAL-PAYOUT         PIC 9(7) VALUE ZERO.
+
        01  AUX-LINE-POS    PIC 99.
 
        01  AUX-X           PIC X.
@@ -34,6 +90,12 @@
        PROCEDURE DIVISION.
        MAIN.
            PERFORM STARTUP.
+           DISPLAY "View prize-tier payout report? [Y/N]: "
+                                                   LINE 3 COL 5.
+           ACCEPT AUX-X                           LINE 3 COL 45.
+           IF AUX-X = "Y" OR AUX-X = "y"
+               PERFORM PRIZE-TIER-REPORT
+           END-IF.
            PERFORM MENU-START .
            STOP RUN.
 
@@ -69,6 +131,7 @@
            IF TICKET-BUY-1 = 0 OR TICKET-BUY-1 >20
                    MOVE "INVALID TICKET NUMBER. CHOOSE AGAIN."
                    TO AUX-MSG
+                   PERFORM LOG-ERROR
                    PERFORM SHOW-INFO-MSG
                    GO TO REPEAT-BUY-1.
 
@@ -79,12 +142,14 @@
            IF TICKET-BUY-2 >20
                MOVE "INVALID TICKET NUMBER. CHOOSE AGAIN."
                TO AUX-MSG
+               PERFORM LOG-ERROR
                PERFORM SHOW-INFO-MSG
                GO TO REPEAT-BUY-2.
 
            IF TICKET-BUY-2 = TICKET-BUY-1
            MOVE "IT IS NOT POSSIBLE TO SELECT THE SAME TICKET AGAIN"
            TO AUX-MSG
+           PERFORM LOG-ERROR
            PERFORM SHOW-INFO-MSG
            GO TO REPEAT-BUY-2.
 
@@ -113,6 +178,7 @@
                TO AUX-MSG
                PERFORM SHOW-INFO-MSG
                GO TO REPEAT-PAY.
+           MOVE MENU-OPTION TO WS-PAYMETHOD.
 
            IF MENU-OPTION = 2
                MOVE 4 TO AUX-9
@@ -148,16 +214,93 @@
            INTO AUX-MSG.
            DISPLAY AUX-MSG   LINE 15 COL 25 REVERSED.
 
+           MOVE "N" TO WS-WIN-SW.
            MOVE SPACES TO AUX-MSG.
-           IF AUX-99 = TICKET-BUY-1 OR AUX-99 = TICKET-BUY-2
+           IF AUX-9999 = TICKET-BUY-1 OR AUX-9999 = TICKET-BUY-2
+               MOVE "Y" TO WS-WIN-SW
                STRING  "              "        DELIMITED by SIZE
                    "YOU WIN THE LOTTERY!!!: "  DELIMITED BY SIZE
                INTO AUX-MSG
                DISPLAY AUX-MSG             LINE 18 COL 25 REVERSED
            END-IF
 
+           PERFORM LOG-ROUND.
+
            PERFORM MENU-DISPLAYCONTINUE.
 
+      *>   *************************************************************
+      *>   Auditoria (un registro por cada venta + sorteo jugado)
+      *>   *************************************************************
+       LOG-ROUND.
+           MOVE TICKET(TICKET-BUY-1)   TO RL-TICKET-1.
+           MOVE SPACES                 TO RL-TICKET-2.
+           MOVE 1                      TO RL-TICKET-COUNT.
+           IF TICKET-BUY-2 > 0
+               MOVE TICKET(TICKET-BUY-2) TO RL-TICKET-2
+               MOVE 2                    TO RL-TICKET-COUNT
+           END-IF.
+           MOVE WS-PAYMETHOD           TO RL-PAYMETHOD.
+           MOVE TICKET(AUX-9999)       TO RL-WINNING-TICKET.
+           MOVE WS-WIN-SW              TO RL-WIN-SW.
+
+           OPEN EXTEND ROUNDLOG-FILE.
+           IF WS-RLOG-STATUS = "35"
+               OPEN OUTPUT ROUNDLOG-FILE
+           END-IF.
+           WRITE ROUNDLOG-RECORD.
+           CLOSE ROUNDLOG-FILE.
+
+      *>   *************************************************************
+      *>   Reporte de premios pagados, por categoria
+      *>   *************************************************************
+       PRIZE-TIER-REPORT.
+           MOVE ZERO TO WS-COUNT-SINGLE-WIN WS-COUNT-DOUBLE-WIN
+                        WS-COUNT-NOWIN WS-TOTAL-PAYOUT.
+
+           OPEN INPUT ROUNDLOG-FILE.
+           IF WS-RLOG-STATUS = "35"
+               CONTINUE
+           ELSE
+               PERFORM TALLY-ROUND-LINE UNTIL WS-RLOG-STATUS = "10"
+               CLOSE ROUNDLOG-FILE
+           END-IF.
+
+           COMPUTE WS-TOTAL-PAYOUT =
+                   (WS-COUNT-SINGLE-WIN * WS-PRIZE-SINGLE)
+                 + (WS-COUNT-DOUBLE-WIN * WS-PRIZE-DOUBLE).
+
+           PERFORM CLEAR-SCREEN.
+           DISPLAY "PRIZE-TIER PAYOUT REPORT" LINE 4 COL 5 REVERSED.
+           DISPLAY "Single-ticket wins (pay $"   LINE 6  COL 5
+                   WS-PRIZE-SINGLE               LINE 6  COL 31
+                   "each): "                     LINE 6  COL 34
+                   WS-COUNT-SINGLE-WIN            LINE 6  COL 42.
+           DISPLAY "Two-ticket wins     (pay $"   LINE 7  COL 5
+                   WS-PRIZE-DOUBLE                LINE 7  COL 31
+                   "each): "                      LINE 7  COL 34
+                   WS-COUNT-DOUBLE-WIN            LINE 7  COL 42.
+           DISPLAY "Rounds with no win:        "  LINE 8  COL 5
+                   WS-COUNT-NOWIN                 LINE 8  COL 42.
+           DISPLAY "Total payout: $"              LINE 10 COL 5
+                   WS-TOTAL-PAYOUT                LINE 10 COL 21.
+           PERFORM MENU-DISPLAYCONTINUE.
+
+       TALLY-ROUND-LINE.
+           READ ROUNDLOG-FILE
+               AT END
+                   MOVE "10" TO WS-RLOG-STATUS
+               NOT AT END
+                   IF RL-WIN-SW = "Y"
+                       IF RL-TICKET-COUNT = 2
+                           ADD 1 TO WS-COUNT-DOUBLE-WIN
+                       ELSE
+                           ADD 1 TO WS-COUNT-SINGLE-WIN
+                       END-IF
+                   ELSE
+                       ADD 1 TO WS-COUNT-NOWIN
+                   END-IF
+           END-READ.
+
       *>   *************************************************************
       *>   Utilidades
       *>   *************************************************************
@@ -183,4 +326,16 @@
            DISPLAY "=====  Lottery System v2.2 ======="
                    LINE 2 COL 40 REVERSED.
 
+      *>   Agrega AUX-MSG al log de excepciones compartido (EXCPLOG).
+       LOG-ERROR.
+           OPEN EXTEND EXCEPTION-LOG-FILE.
+           IF WS-ERRLOG-STATUS = "35"
+               OPEN OUTPUT EXCEPTION-LOG-FILE
+           END-IF.
+           MOVE FUNCTION CURRENT-DATE(1:14) TO ERRLOG-TIMESTAMP.
+           MOVE "02-LotterySystem" TO ERRLOG-PROGRAM.
+           MOVE AUX-MSG TO ERRLOG-DESC.
+           WRITE EXCPLOG-RECORD.
+           CLOSE EXCEPTION-LOG-FILE.
+
        END PROGRAM 02-LotterySystem.
