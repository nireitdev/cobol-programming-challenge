@@ -0,0 +1,183 @@
+      ******************************************************************
+      * Author: jrm
+      * Date: 2026-08-08
+      * Purpose:
+      *>   * Consolidated end-of-day operations dashboard.
+      *>     Reads the log/output files already produced by Banking,
+      *>     Shipping, TicketSystem and ManchesterShopping and rolls
+      *>     them up into a single summary, instead of running each
+      *>     program separately to see the day's activity.
+      * Modification History:
+      *>   2026-08-08  jrm  Initial version.
+      ******************************************************************
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. EODDASH.
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT TRANLOG-FILE ASSIGN TO "TRANLOG"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-TRANLOG-STATUS.
+
+           SELECT SHIPMENT-FILE ASSIGN TO "SHIPMENTS"
+               ORGANIZATION IS INDEXED
+               ACCESS MODE IS SEQUENTIAL
+               RECORD KEY IS SHIP-PACKG-ID
+               FILE STATUS IS WS-SHIP-STATUS.
+
+           SELECT GL-EXTRACT-FILE ASSIGN TO "GLEXTRACT"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-GLEXT-STATUS.
+
+       DATA DIVISION.
+       FILE SECTION.
+       FD  TRANLOG-FILE.
+       01  TRANLOG-RECORD          PIC X(80).
+
+      *>   Mismo layout que 04-OnlineShipping.COB (que es quien lo
+      *>   mantiene); se comparte via copybook para no repetir el
+      *>   layout a mano en cada lector.
+       FD  SHIPMENT-FILE.
+           COPY SHIPMENT.
+
+       FD  GL-EXTRACT-FILE.
+           COPY GLEXT.
+
+       WORKING-STORAGE SECTION.
+
+       01  WS-TRANLOG-STATUS    PIC XX.
+       01  WS-SHIP-STATUS       PIC XX.
+       01  WS-GLEXT-STATUS      PIC XX.
+
+       01  WS-BANK-TXN-COUNT    PIC 9(7) VALUE 0.
+       01  WS-SHIP-COUNT        PIC 9(7) VALUE 0.
+       01  WS-SHIP-REVENUE      PIC 9(9)V99 VALUE 0.
+       01  WS-TICKET-COUNT      PIC 9(7) VALUE 0.
+       01  WS-TICKET-AMOUNT     PIC S9(9)V99 VALUE 0.
+       01  WS-SHOP-COUNT        PIC 9(7) VALUE 0.
+       01  WS-SHOP-AMOUNT       PIC S9(9)V99 VALUE 0.
+       01  WS-FINANCE-COUNT     PIC 9(7) VALUE 0.
+       01  WS-FINANCE-AMOUNT    PIC S9(9)V99 VALUE 0.
+
+       01  WS-BANK-TXN-COUNT-Z  PIC Z(6)9.
+       01  WS-SHIP-COUNT-Z      PIC Z(6)9.
+       01  WS-SHIP-REVENUE-Z    PIC Z(7)9.99.
+       01  WS-TICKET-COUNT-Z    PIC Z(6)9.
+       01  WS-TICKET-AMOUNT-Z   PIC -(7)9.99.
+       01  WS-SHOP-COUNT-Z      PIC Z(6)9.
+       01  WS-SHOP-AMOUNT-Z     PIC -(7)9.99.
+       01  WS-FINANCE-COUNT-Z   PIC Z(6)9.
+       01  WS-FINANCE-AMOUNT-Z  PIC -(7)9.99.
+
+       01  WS-RUN-DATE          PIC X(8).
+
+       PROCEDURE DIVISION.
+       MAIN-PROCEDURE.
+           ACCEPT WS-RUN-DATE FROM DATE YYYYMMDD.
+           PERFORM COUNT-BANKING.
+           PERFORM COUNT-SHIPPING.
+           PERFORM COUNT-GLEXTRACT.
+           PERFORM SHOW-DASHBOARD.
+           STOP RUN.
+
+      *>   Cuenta los movimientos registrados por 01-OnlineBanking en
+      *>   su log de transacciones (deposito/retiro/transferencia).
+       COUNT-BANKING.
+           OPEN INPUT TRANLOG-FILE.
+           IF WS-TRANLOG-STATUS NOT = "35"
+               PERFORM UNTIL WS-TRANLOG-STATUS = "10"
+                   READ TRANLOG-FILE
+                       AT END
+                           MOVE "10" TO WS-TRANLOG-STATUS
+                       NOT AT END
+                           ADD 1 TO WS-BANK-TXN-COUNT
+                   END-READ
+               END-PERFORM
+               CLOSE TRANLOG-FILE
+           END-IF.
+
+      *>   Cuenta los envios y suma el costo total cobrado por
+      *>   04-OnlineShipping.
+       COUNT-SHIPPING.
+           OPEN INPUT SHIPMENT-FILE.
+           IF WS-SHIP-STATUS NOT = "35"
+               PERFORM UNTIL WS-SHIP-STATUS = "10"
+                   READ SHIPMENT-FILE NEXT RECORD
+                       AT END
+                           MOVE "10" TO WS-SHIP-STATUS
+                       NOT AT END
+                           ADD 1 TO WS-SHIP-COUNT
+                           ADD SHIP-TOTAL-COST TO WS-SHIP-REVENUE
+                   END-READ
+               END-PERFORM
+               CLOSE SHIPMENT-FILE
+           END-IF.
+
+      *>   Recorre el extracto compartido GLEXTRACT y acumula por
+      *>   sistema de origen (FinanceSystem, TicketSystem,
+      *>   ManchesterShopping).
+       COUNT-GLEXTRACT.
+           OPEN INPUT GL-EXTRACT-FILE.
+           IF WS-GLEXT-STATUS NOT = "35"
+               PERFORM UNTIL WS-GLEXT-STATUS = "10"
+                   READ GL-EXTRACT-FILE
+                       AT END
+                           MOVE "10" TO WS-GLEXT-STATUS
+                       NOT AT END
+                           PERFORM APPLY-GLENTRY
+                   END-READ
+               END-PERFORM
+               CLOSE GL-EXTRACT-FILE
+           END-IF.
+
+       APPLY-GLENTRY.
+           EVALUATE GLEXT-SOURCE
+               WHEN "04-TicketSystem"
+                   ADD 1 TO WS-TICKET-COUNT
+                   ADD GLEXT-AMOUNT TO WS-TICKET-AMOUNT
+               WHEN "04-ManchesterShopping"
+                   ADD 1 TO WS-SHOP-COUNT
+                   ADD GLEXT-AMOUNT TO WS-SHOP-AMOUNT
+               WHEN "05-FinanceSystem"
+                   ADD 1 TO WS-FINANCE-COUNT
+                   ADD GLEXT-AMOUNT TO WS-FINANCE-AMOUNT
+           END-EVALUATE.
+
+      *>   Imprime el resumen consolidado (va a SYSOUT cuando se corre
+      *>   desde JCL/EODDASH.JCL).
+       SHOW-DASHBOARD.
+           MOVE WS-BANK-TXN-COUNT  TO WS-BANK-TXN-COUNT-Z.
+           MOVE WS-SHIP-COUNT      TO WS-SHIP-COUNT-Z.
+           MOVE WS-SHIP-REVENUE    TO WS-SHIP-REVENUE-Z.
+           MOVE WS-TICKET-COUNT    TO WS-TICKET-COUNT-Z.
+           MOVE WS-TICKET-AMOUNT   TO WS-TICKET-AMOUNT-Z.
+           MOVE WS-SHOP-COUNT      TO WS-SHOP-COUNT-Z.
+           MOVE WS-SHOP-AMOUNT     TO WS-SHOP-AMOUNT-Z.
+           MOVE WS-FINANCE-COUNT   TO WS-FINANCE-COUNT-Z.
+           MOVE WS-FINANCE-AMOUNT  TO WS-FINANCE-AMOUNT-Z.
+
+           DISPLAY "=====================================".
+           DISPLAY "  END-OF-DAY OPERATIONS DASHBOARD".
+           DISPLAY "  RUN DATE: " WS-RUN-DATE.
+           DISPLAY "=====================================".
+           DISPLAY "BANKING   txns logged.......: "
+                   WS-BANK-TXN-COUNT-Z.
+           DISPLAY "SHIPPING  packages created...: "
+                   WS-SHIP-COUNT-Z.
+           DISPLAY "SHIPPING  revenue collected..: "
+                   WS-SHIP-REVENUE-Z.
+           DISPLAY "TICKETS   checkouts..........: "
+                   WS-TICKET-COUNT-Z.
+           DISPLAY "TICKETS   amount.............: "
+                   WS-TICKET-AMOUNT-Z.
+           DISPLAY "SHOPPING  checkouts..........: "
+                   WS-SHOP-COUNT-Z.
+           DISPLAY "SHOPPING  amount.............: "
+                   WS-SHOP-AMOUNT-Z.
+           DISPLAY "FINANCE   movements logged....: "
+                   WS-FINANCE-COUNT-Z.
+           DISPLAY "FINANCE   net amount..........: "
+                   WS-FINANCE-AMOUNT-Z.
+           DISPLAY "=====================================".
+
+       END PROGRAM EODDASH.
