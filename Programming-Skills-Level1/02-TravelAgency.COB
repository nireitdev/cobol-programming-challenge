@@ -3,13 +3,38 @@
       * Date:
       * Purpose:
       *>   * 1 - Travel Agency
+      ******************************************************************
+      *>   Modification History
+      *>   2026-08-08  Log each matched result to a booking log for a
+      *>               popularity report, and score activity matches
+      *>               by season/budget fit instead of excluding them.
       ******************************************************************
        IDENTIFICATION DIVISION.
        PROGRAM-ID. 02-TRAVELAGENCY.
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT BOOKLOG-FILE ASSIGN TO "BOOKLOG"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-BOOKLOG-STATUS.
+
        DATA DIVISION.
        FILE SECTION.
+       FD  BOOKLOG-FILE.
+       01  BOOKLOG-RECORD.
+           05  BLOG-DATE       PIC X(8).
+           05  FILLER          PIC X VALUE SPACE.
+           05  BLOG-SEASON     PIC X(6).
+           05  FILLER          PIC X VALUE SPACE.
+           05  BLOG-COUNTRY    PIC X(10).
+           05  FILLER          PIC X VALUE SPACE.
+           05  BLOG-SCORE      PIC 9.
+
        WORKING-STORAGE SECTION.
 
+       01  WS-BOOKLOG-STATUS   PIC X(2).
+       01  WS-POPULARITY-SW    PIC X(1).
+
        01  MENU-OPTION PIC 9.
 
       *>  01  TRAVELOPTIONS PIC 9 VALUE 5.
@@ -40,16 +65,35 @@
        01  CHOICE-ACTIV PIC 9 VALUE ZEROES.
 
        01  AUX-LINE-POS    PIC 99.
-       01  AUX-FOUND       PIC 9.
        01  AUX-RESULTS     PIC 9.
        01  AUX-9           PIC 9.
        01  AUX-99          PIC 99.
        01  AUX-MSG         PIC X(130).
 
+       01  AUX-COMBIDX     PIC 9.
+       01  AUX-RANKIDX     PIC 9.
+       01  SCORE-VALUE     OCCURS 8 TIMES PIC 9.
+       01  SCORE-SEAS      OCCURS 8 TIMES PIC 9.
+       01  SCORE-PLC       OCCURS 8 TIMES PIC 9.
+       01  SCORE-SHOWN     OCCURS 8 TIMES PIC X(1).
+       01  AUX-BEST-SCORE  PIC S9.
+       01  AUX-BEST-COMBIDX PIC 9.
+
+       01  WS-POP-COUNT    OCCURS 4 TIMES PIC 9(5).
+       01  WS-POP-COUNT-Z  PIC Z(4)9.
+
 
        PROCEDURE DIVISION.
        MAIN.
            PERFORM CARGA-PARAMETROS.
+           PERFORM CLEAR-SCREEN.
+           DISPLAY "Desea ver el reporte de popularidad? [S/N]"
+                                                       LINE 5 COL 5.
+           ACCEPT WS-POPULARITY-SW                    LINE 5 COL 50
+                                                       PROMPT.
+           IF WS-POPULARITY-SW = "S" OR WS-POPULARITY-SW = "s"
+               PERFORM POPULARITY-REPORT-PROCEDURE
+           END-IF.
            PERFORM MENU-START THRU MENU-END.
            STOP RUN.
 
@@ -143,23 +187,38 @@
            EXIT.
 
 
+      *>   *************************************************************
+      *>   Busca, entre las 8 combinaciones temporada/pais, las que
+      *>   tienen la actividad elegida y les asigna un puntaje segun
+      *>   que tan bien cumplen con la temporada y el presupuesto
+      *>   preferidos (en vez de descartarlas si no cumplen todo).
+      *>   Luego las muestra ordenadas de mayor a menor puntaje.
+      *>   *************************************************************
        SEARCH-ACTIVITY.
            MOVE 0 TO AUX-RESULTS.
            MOVE 20 TO AUX-LINE-POS.
+           PERFORM CLEAR-SCORES VARYING AUX-COMBIDX FROM 1 BY 1
+                   UNTIL AUX-COMBIDX > 8.
            PERFORM SEARCH-COUNTRY VARYING IDXSEAS FROM 1 BY 1
                    UNTIL IDXSEAS>4.
+           PERFORM SHOW-RANKED-RESULT VARYING AUX-RANKIDX FROM 1 BY 1
+                   UNTIL AUX-RANKIDX > 8.
            IF AUX-RESULTS = 0
                DISPLAY "NO RESULTS FOUND." LINE 20 COL 35.
            PERFORM MENU-DISPLAYCONTINUE.
 
+       CLEAR-SCORES.
+           MOVE 0 TO SCORE-VALUE(AUX-COMBIDX).
+           MOVE 0 TO SCORE-SEAS(AUX-COMBIDX).
+           MOVE 0 TO SCORE-PLC(AUX-COMBIDX).
+           MOVE "N" TO SCORE-SHOWN(AUX-COMBIDX).
+           EXIT.
 
        SEARCH-COUNTRY.
            PERFORM SEARCH-ACTIV VARYING IDXPLC FROM 1 BY 1
                    UNTIL IDXPLC>2.
 
        SEARCH-ACTIV.
-           MOVE 0 TO AUX-FOUND.
-           MOVE " " TO AUX-MSG.
            EVALUATE CHOICE-ACTIV
                WHEN 1
                    MOVE TOUR(IDXSEAS,IDXPLC) TO AUX-9
@@ -173,42 +232,108 @@
                    MOVE XTRM(IDXSEAS,IDXPLC) TO AUX-9
            END-EVALUATE.
 
-      *>   Encontre la actividad
-           IF AUX-9 = 1 THEN
-      *>       Eligio una temporada?
-               IF CHOICE-SEASON > 0  AND IDXSEAS = CHOICE-SEASON THEN
-      *    >           Eligio un monto maximo?
-                       IF CHOICE-AMOUNT > 0 AND
-                           COST(IDXSEAS)<=CHOICE-AMOUNT THEN
-                           MOVE 1 TO AUX-FOUND
-                       END-IF
-                       IF CHOICE-AMOUNT=0 THEN
-                           MOVE 1 TO AUX-FOUND
-                       END-IF
+      *>   Encontre la actividad: puntuo segun temporada y presupuesto
+           IF AUX-9 = 1
+               COMPUTE AUX-COMBIDX = ((IDXSEAS - 1) * 2) + IDXPLC
+               IF CHOICE-SEASON = 0 OR CHOICE-SEASON = IDXSEAS
+                   ADD 2 TO SCORE-VALUE(AUX-COMBIDX)
                END-IF
-               IF CHOICE-SEASON = 0
-       *>          Eligio un monto maximo?
-                   IF CHOICE-AMOUNT > 0
-                       IF COST(IDXSEAS)<=CHOICE-AMOUNT THEN
-                           MOVE 1 TO AUX-FOUND
-                       END-IF
-                   ELSE
-                       MOVE 1 TO AUX-FOUND
-                   END-IF
-
+               IF CHOICE-AMOUNT = 0 OR COST(IDXSEAS) <= CHOICE-AMOUNT
+                   ADD 1 TO SCORE-VALUE(AUX-COMBIDX)
                END-IF
-
+               MOVE IDXSEAS TO SCORE-SEAS(AUX-COMBIDX)
+               MOVE IDXPLC  TO SCORE-PLC(AUX-COMBIDX)
+               MOVE 1 TO AUX-RESULTS
            END-IF.
 
-           IF AUX-FOUND = 1 THEN
+       SEARCH-ACTIVITY-END.
+           EXIT.
+
+       SHOW-RANKED-RESULT.
+           MOVE -1 TO AUX-BEST-SCORE.
+           MOVE 0 TO AUX-BEST-COMBIDX.
+           PERFORM FIND-BEST-SCORE VARYING AUX-COMBIDX FROM 1 BY 1
+                   UNTIL AUX-COMBIDX > 8.
+           IF AUX-BEST-COMBIDX > 0
+               MOVE "Y" TO SCORE-SHOWN(AUX-BEST-COMBIDX)
+               MOVE SCORE-SEAS(AUX-BEST-COMBIDX) TO IDXSEAS
+               MOVE SCORE-PLC(AUX-BEST-COMBIDX)  TO IDXPLC
                STRING SEASON(IDXSEAS) " - " COUNTRY(IDXSEAS,IDXPLC)
+                   " (score " SCORE-VALUE(AUX-BEST-COMBIDX) ")"
                    INTO AUX-MSG
                DISPLAY AUX-MSG LINE AUX-LINE-POS COL 35
                ADD 1 TO AUX-LINE-POS
-               MOVE 1 TO AUX-RESULTS
+               PERFORM LOG-BOOKING
            END-IF.
+           EXIT.
 
-       SEARCH-ACTIVITY-END.
+       FIND-BEST-SCORE.
+           IF SCORE-SHOWN(AUX-COMBIDX) = "N" AND
+                   SCORE-SEAS(AUX-COMBIDX) NOT = 0 AND
+                   SCORE-VALUE(AUX-COMBIDX) > AUX-BEST-SCORE
+               MOVE SCORE-VALUE(AUX-COMBIDX) TO AUX-BEST-SCORE
+               MOVE AUX-COMBIDX TO AUX-BEST-COMBIDX
+           END-IF.
+           EXIT.
+
+      *>   *************************************************************
+      *>   Registra cada resultado mostrado en BOOKLOG-FILE para el
+      *>   reporte de popularidad.
+      *>   *************************************************************
+       LOG-BOOKING.
+           MOVE FUNCTION CURRENT-DATE(1:8) TO BLOG-DATE.
+           MOVE SEASON(IDXSEAS) TO BLOG-SEASON.
+           MOVE COUNTRY(IDXSEAS,IDXPLC) TO BLOG-COUNTRY.
+           MOVE SCORE-VALUE(AUX-BEST-COMBIDX) TO BLOG-SCORE.
+           OPEN EXTEND BOOKLOG-FILE.
+           IF WS-BOOKLOG-STATUS = "35"
+               OPEN OUTPUT BOOKLOG-FILE
+           END-IF.
+           WRITE BOOKLOG-RECORD.
+           CLOSE BOOKLOG-FILE.
+           EXIT.
+
+      *>   *************************************************************
+      *>   Lee BOOKLOG-FILE y muestra cuantas veces fue recomendada
+      *>   cada temporada, como indicador de popularidad.
+      *>   *************************************************************
+       POPULARITY-REPORT-PROCEDURE.
+           MOVE 0 TO WS-POP-COUNT(1).
+           MOVE 0 TO WS-POP-COUNT(2).
+           MOVE 0 TO WS-POP-COUNT(3).
+           MOVE 0 TO WS-POP-COUNT(4).
+           OPEN INPUT BOOKLOG-FILE.
+           IF WS-BOOKLOG-STATUS = "35"
+               DISPLAY "No hay datos de popularidad aun." LINE 8 COL 5
+           ELSE
+               PERFORM UNTIL WS-BOOKLOG-STATUS = "10"
+                   READ BOOKLOG-FILE
+                       AT END
+                           MOVE "10" TO WS-BOOKLOG-STATUS
+                       NOT AT END
+                           PERFORM TALLY-BOOKING
+                   END-READ
+               END-PERFORM
+               CLOSE BOOKLOG-FILE
+               DISPLAY "Popularidad por temporada:"     LINE 8  COL 5
+                       "Winter:"                        LINE 9  COL 5
+                       WS-POP-COUNT(1)                  LINE 9  COL 20
+                       "Summer:"                        LINE 10 COL 5
+                       WS-POP-COUNT(2)                  LINE 10 COL 20
+                       "Spring:"                        LINE 11 COL 5
+                       WS-POP-COUNT(3)                  LINE 11 COL 20
+                       "Autumn:"                        LINE 12 COL 5
+                       WS-POP-COUNT(4)                  LINE 12 COL 20
+           END-IF.
+           PERFORM MENU-DISPLAYCONTINUE.
+
+       TALLY-BOOKING.
+           EVALUATE BLOG-SEASON
+               WHEN "WINTER" ADD 1 TO WS-POP-COUNT(1)
+               WHEN "SUMMER" ADD 1 TO WS-POP-COUNT(2)
+               WHEN "SPRING" ADD 1 TO WS-POP-COUNT(3)
+               WHEN "AUTUMN" ADD 1 TO WS-POP-COUNT(4)
+           END-EVALUATE.
            EXIT.
 
 
