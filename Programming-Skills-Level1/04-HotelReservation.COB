@@ -3,16 +3,87 @@
       * Date:
       * Purpose:
       *>   * 4 - Hotel Reservation
-      *>   IMPORTANTE: No hago validacion de reservas ya hechas.
-      *>               El ejercicio tampoco lo pide. :p
       *>   El login te la debo..CTRL+C CTRL+V de los ejerc. anteriores.
+      ******************************************************************
+      *>   Modification History
+      *>   2026-08-08  Persist reservations and reject overlapping
+      *>               dates for the same country/city; apply a
+      *>               seasonal rate multiplier based on the month.
+      *>   2026-08-08  An overlapping-dates rejection is now also
+      *>               appended to the shared EXCPLOG exception log
+      *>               (see Copybooks/ERRLOG.CPY) instead of only
+      *>               flashing on screen.
+      *>   2026-08-09  MENU-START now registers the guest in the
+      *>               shared PARTYMSTR customer file (see
+      *>               Copybooks/PARTY.CPY) and stores the guest's
+      *>               party ID on the reservation.
       ******************************************************************
        IDENTIFICATION DIVISION.
        PROGRAM-ID. 04-HotelReservation.
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT RESERVATION-FILE ASSIGN TO "RESERVATIONS"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-RESV-STATUS.
+
+           SELECT EXCEPTION-LOG-FILE ASSIGN TO "EXCPLOG"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-ERRLOG-STATUS.
+
+           SELECT PARTY-FILE ASSIGN TO "PARTYMSTR"
+               ORGANIZATION IS INDEXED
+               ACCESS MODE IS DYNAMIC
+               RECORD KEY IS PARTY-ID
+               FILE STATUS IS WS-PARTY-STATUS.
+
        DATA DIVISION.
        FILE SECTION.
+       FD  RESERVATION-FILE.
+       01  RESERVATION-RECORD.
+           05  RESF-CTRY       PIC 9.
+           05  FILLER          PIC X VALUE SPACE.
+           05  RESF-CITY       PIC 9.
+           05  FILLER          PIC X VALUE SPACE.
+           05  RESF-DATE       PIC 9(8).
+           05  FILLER          PIC X VALUE SPACE.
+           05  RESF-NIGHTS     PIC 99.
+           05  FILLER          PIC X VALUE SPACE.
+           05  RESF-PARTY-ID   PIC X(15).
+
+       FD  EXCEPTION-LOG-FILE.
+           COPY ERRLOG.
+
+       FD  PARTY-FILE.
+           COPY PARTY.
+
        WORKING-STORAGE SECTION.
 
+       01  WS-ERRLOG-STATUS    PIC XX.
+
+       01  WS-PARTY-STATUS     PIC X(2).
+       01  WS-CUSTOMER-ID      PIC X(15).
+
+       01  WS-RESV-STATUS      PIC X(2).
+       01  MAXCOUNT-RESV-LIMIT PIC 99 VALUE 50.
+       01  COUNT-RESERVATIONS  PIC 99 VALUE 0.
+       01  RESERVATIONS-TABLE.
+           05  RESERVATION OCCURS 50 TIMES INDEXED BY IDXRES.
+               10 RES-CTRY     PIC 9.
+               10 RES-CITY     PIC 9.
+               10 RES-DATE     PIC 9(8).
+               10 RES-NIGHTS   PIC 99.
+               10 RES-PARTY-ID PIC X(15).
+
+       01  WS-CHECKIN-ORD      PIC 9(8).
+       01  WS-CHECKOUT-ORD     PIC 9(8).
+       01  WS-EXIST-IN-ORD     PIC 9(8).
+       01  WS-EXIST-OUT-ORD    PIC 9(8).
+       01  WS-DATE-NUM         PIC 9(8).
+       01  WS-OVERLAP-SW       PIC X(1).
+
+       01  WS-SEASON-MULT      PIC 9V99.
+
        01  MENU-OPTION PIC 9.
 
       *>   Paises y Ciudades
@@ -72,6 +143,130 @@
            MOVE "Italy     Rome      Milan"                TO PAIS-R(4).
            MOVE "Germany   Munich    Berlin"               TO PAIS-R(5).
 
+      *>   Carga las reservas ya guardadas de corridas anteriores.
+           OPEN INPUT RESERVATION-FILE.
+           IF WS-RESV-STATUS NOT = "35"
+               PERFORM UNTIL WS-RESV-STATUS = "10"
+                       OR COUNT-RESERVATIONS >= MAXCOUNT-RESV-LIMIT
+                   READ RESERVATION-FILE
+                       AT END
+                           MOVE "10" TO WS-RESV-STATUS
+                       NOT AT END
+                           ADD 1 TO COUNT-RESERVATIONS
+                           MOVE RESF-CTRY
+                               TO RES-CTRY(COUNT-RESERVATIONS)
+                           MOVE RESF-CITY
+                               TO RES-CITY(COUNT-RESERVATIONS)
+                           MOVE RESF-DATE
+                               TO RES-DATE(COUNT-RESERVATIONS)
+                           MOVE RESF-NIGHTS
+                               TO RES-NIGHTS(COUNT-RESERVATIONS)
+                           MOVE RESF-PARTY-ID
+                               TO RES-PARTY-ID(COUNT-RESERVATIONS)
+                   END-READ
+               END-PERFORM
+               CLOSE RESERVATION-FILE
+           END-IF.
+
+           EXIT.
+
+      *>   *************************************************************
+      *>   Graba una reserva nueva al final del archivo.
+      *>   *************************************************************
+       SAVE-RESERVATION.
+           OPEN EXTEND RESERVATION-FILE.
+           IF WS-RESV-STATUS = "35"
+               OPEN OUTPUT RESERVATION-FILE
+           END-IF.
+           MOVE CHOICE-CTRY    TO RESF-CTRY.
+           MOVE CHOICE-CITY    TO RESF-CITY.
+           MOVE WS-DATE-NUM    TO RESF-DATE.
+           MOVE CHOICE-NIGTHS  TO RESF-NIGHTS.
+           MOVE WS-CUSTOMER-ID TO RESF-PARTY-ID.
+           WRITE RESERVATION-RECORD.
+           CLOSE RESERVATION-FILE.
+           IF COUNT-RESERVATIONS < MAXCOUNT-RESV-LIMIT
+               ADD 1 TO COUNT-RESERVATIONS
+               MOVE CHOICE-CTRY   TO RES-CTRY(COUNT-RESERVATIONS)
+               MOVE CHOICE-CITY   TO RES-CITY(COUNT-RESERVATIONS)
+               MOVE WS-DATE-NUM   TO RES-DATE(COUNT-RESERVATIONS)
+               MOVE CHOICE-NIGTHS TO RES-NIGHTS(COUNT-RESERVATIONS)
+               MOVE WS-CUSTOMER-ID TO RES-PARTY-ID(COUNT-RESERVATIONS)
+           END-IF.
+           EXIT.
+
+      *>   Da de alta (si no existe) o reutiliza el registro del
+      *>   cliente en el maestro compartido PARTYMSTR, por
+      *>   WS-CUSTOMER-ID, asi el mismo huesped es reconocido por los
+      *>   demas sistemas que consultan PARTYMSTR (banca, envios,
+      *>   vuelos, entradas).
+       REGISTER-PARTY.
+           OPEN I-O PARTY-FILE.
+           IF WS-PARTY-STATUS = "35"
+               OPEN OUTPUT PARTY-FILE
+               CLOSE PARTY-FILE
+               OPEN I-O PARTY-FILE
+           END-IF.
+           MOVE WS-CUSTOMER-ID TO PARTY-ID.
+           READ PARTY-FILE
+               INVALID KEY
+                   DISPLAY "New customer, please complete your data:"
+                                                       LINE 24 COL 5
+                   DISPLAY "Full name:"                LINE 25 COL 5
+                   ACCEPT PARTY-NAME                   LINE 25 COL 20
+                   DISPLAY "Phone:"                    LINE 26 COL 5
+                   ACCEPT PARTY-PHONE                  LINE 26 COL 20
+                   DISPLAY "Email:"                    LINE 27 COL 5
+                   ACCEPT PARTY-EMAIL                  LINE 27 COL 20
+                   MOVE WS-CUSTOMER-ID TO PARTY-ID
+                   WRITE PARTY-RECORD
+           END-READ.
+           CLOSE PARTY-FILE.
+           PERFORM CLEAR-INFO-SCREEN.
+           EXIT.
+
+      *>   *************************************************************
+      *>   Verifica que el rango de fechas elegido no se superponga
+      *>   con otra reserva ya hecha para el mismo pais/ciudad.
+      *>   *************************************************************
+       CHECK-OVERLAP.
+           MOVE "N" TO WS-OVERLAP-SW.
+           COMPUTE WS-DATE-NUM = CHOICE-DATE-YYYY * 10000 +
+                   CHOICE-DATE-MM * 100 + CHOICE-DATE-DD.
+           COMPUTE WS-CHECKIN-ORD = FUNCTION INTEGER-OF-DATE
+                   (WS-DATE-NUM).
+           COMPUTE WS-CHECKOUT-ORD = WS-CHECKIN-ORD + CHOICE-NIGTHS.
+           PERFORM CHECK-OVERLAP-LINE VARYING IDXRES FROM 1 BY 1
+                   UNTIL IDXRES > COUNT-RESERVATIONS.
+           EXIT.
+
+       CHECK-OVERLAP-LINE.
+           IF RES-CTRY(IDXRES) = CHOICE-CTRY AND
+                   RES-CITY(IDXRES) = CHOICE-CITY
+               COMPUTE WS-EXIST-IN-ORD = FUNCTION INTEGER-OF-DATE
+                       (RES-DATE(IDXRES))
+               COMPUTE WS-EXIST-OUT-ORD =
+                       WS-EXIST-IN-ORD + RES-NIGHTS(IDXRES)
+               IF WS-CHECKIN-ORD < WS-EXIST-OUT-ORD AND
+                       WS-EXIST-IN-ORD < WS-CHECKOUT-ORD
+                   MOVE "Y" TO WS-OVERLAP-SW
+               END-IF
+           END-IF.
+           EXIT.
+
+      *>   *************************************************************
+      *>   Temporada alta (Jun-Ago) recarga un 30%, temporada baja
+      *>   (Dic-Feb) descuenta un 10%, el resto es tarifa normal.
+      *>   *************************************************************
+       CALC-SEASON-MULT.
+           EVALUATE CHOICE-DATE-MM
+               WHEN 6 WHEN 7 WHEN 8
+                   MOVE 1.30 TO WS-SEASON-MULT
+               WHEN 12 WHEN 1 WHEN 2
+                   MOVE 0.90 TO WS-SEASON-MULT
+               WHEN OTHER
+                   MOVE 1.00 TO WS-SEASON-MULT
+           END-EVALUATE.
            EXIT.
 
 
@@ -83,6 +278,10 @@
        MENU-START.
            PERFORM CLEAR-SCREEN.
 
+           DISPLAY "Your customer ID:"    LINE 3 COL 5.
+           ACCEPT WS-CUSTOMER-ID          LINE 3 COL 24 PROMPT.
+           PERFORM REGISTER-PARTY.
+
       *>   Eleccion Ciudad:
            DISPLAY "Choose Country:"     LINE 4 COL 5 WITH REVERSED.
            MOVE 6 TO AUX-LINE-POS.
@@ -177,6 +376,15 @@
                    GO TO REPEAT-NIGHTS
                    .
 
+           PERFORM CHECK-OVERLAP.
+           IF WS-OVERLAP-SW = "Y"
+                   MOVE "Those dates are already booked for that city."
+                   TO AUX-MSG
+                   PERFORM LOG-ERROR
+                   PERFORM SHOW-INFO-MSG
+                   GO TO REPEAT-DAY
+                   .
+
            DISPLAY "How many rooms: " LINE 10 COL 80 WITH REVERSED.
 
            DISPLAY "SINGLE rooms: "    LINE 12 COL 86.
@@ -203,11 +411,13 @@
 
 
       *>   CALCULO TOTAL DEL COSTO
+           PERFORM CALC-SEASON-MULT.
            COMPUTE COSTO-TOTAL = CTE-PRICE-SINGLE * CHOICE-ROOMS-SINGLE+
                                CTE-PRICE-DOUBLE * CHOICE-ROOMS-DOUBLE +
                                CTE-PRICE-VIP * CHOICE-ROOMS-VIP +
                                CTE-PRICE-LUJURY*CHOICE-ROOMS-LUXURY.
-           COMPUTE COSTO-TOTAL = COSTO-TOTAL * CHOICE-NIGTHS.
+           COMPUTE COSTO-TOTAL ROUNDED =
+                   COSTO-TOTAL * CHOICE-NIGTHS * WS-SEASON-MULT.
            MOVE COSTO-TOTAL TO COSTO-TOTAL-Z.
 
            STRING "Total Cost: $ " DELIMITED BY SIZE
@@ -217,6 +427,7 @@
            DISPLAY "Press [Y] to aggree reservation: " LINE 24 COL 35.
            ACCEPT AUX-X LINE 24 COL 70 .
            IF AUX-X = "Y" or AUX-X = "y"
+               PERFORM SAVE-RESERVATION
                DISPLAY "RESERVATION DONE. Thanks." LINE 26 COL 35
            ELSE
                DISPLAY "RESERVATION Cancelled. Returning to Main Menu."
@@ -260,4 +471,16 @@
            DISPLAY "=====  Hotel Reservation v1.4 ======="
                    LINE 2 COL 5 REVERSED.
 
+      *>   Agrega AUX-MSG al log de excepciones compartido (EXCPLOG).
+       LOG-ERROR.
+           OPEN EXTEND EXCEPTION-LOG-FILE.
+           IF WS-ERRLOG-STATUS = "35"
+               OPEN OUTPUT EXCEPTION-LOG-FILE
+           END-IF.
+           MOVE FUNCTION CURRENT-DATE(1:14) TO ERRLOG-TIMESTAMP.
+           MOVE "04-HotelReservation" TO ERRLOG-PROGRAM.
+           MOVE AUX-MSG TO ERRLOG-DESC.
+           WRITE EXCPLOG-RECORD.
+           CLOSE EXCEPTION-LOG-FILE.
+
        END PROGRAM 04-HotelReservation.
