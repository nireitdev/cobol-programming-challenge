@@ -3,18 +3,36 @@
       * Date:
       * Purpose:
       *>   * 1 - Coach helper
+      ******************************************************************
+      *>   Modification History
+      *>   2026-08-08  Persist the PLAYER roster to a file (add/edit
+      *>               kept across runs) and add a weighted overall
+      *>               rating ranking report.
       ******************************************************************
        IDENTIFICATION DIVISION.
        PROGRAM-ID. 01-COACHHELPER.
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT PLAYERS-FILE ASSIGN TO "PLAYERSFILE"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-PLAYERS-STATUS.
+
        DATA DIVISION.
        FILE SECTION.
+       FD  PLAYERS-FILE.
+       01  PLAYERS-RECORD         PIC X(32).
+
        WORKING-STORAGE SECTION.
 
        01  MENU-OPTION PIC 9.
 
-       01  MAXCOUNT-PLAYERS PIC 9 VALUE 5.
+       01  WS-PLAYERS-STATUS      PIC X(2).
+
+       01  MAXCOUNT-PLAYERS-LIMIT PIC 99 VALUE 30.
+       01  MAXCOUNT-PLAYERS PIC 99 VALUE 5.
        01  PLAYERS.
-           05  PLAYER  OCCURS 5 TIMES INDEXED BY IDX.
+           05  PLAYER  OCCURS 30 TIMES INDEXED BY IDX.
                10 NAMEPL   PIC X(20).
                10 GOALS    PIC 99.
                10 SPEED    PIC 99.
@@ -23,16 +41,23 @@
                10 DEFENSE  PIC 99.
                10 JERSEY   PIC 99.
 
+       01  RANK-OVERALL OCCURS 30 TIMES PIC 999V9.
+       01  RANK-SHOWN   OCCURS 30 TIMES PIC X(1).
+
        01  AUX-COLUMN-POS  PIC 99.
-       01  AUX-NRO-PLAYER  PIC 9.
+       01  AUX-NRO-PLAYER  PIC 99.
        01  AUX-JERSEYSRCH  PIC 99.
        01  AUX-JERSEYSRCH-Z PIC Z9.
        01  AUX-FIELDSEARCH PIC X(5).
        01  AUX-MAX-VALUE   PIC 99.
-       01  AUX-NROPLAYER-MAX-VALUE   PIC 9.
+       01  AUX-NROPLAYER-MAX-VALUE   PIC 99.
        01  AUX-VALUE       PIC 99.
        01  AUX-VALUE99     PIC 99.
        01  AUX-MSG         PIC X(30).
+       01  AUX-RANKPOS     PIC 99.
+       01  AUX-BEST-OVERALL PIC 999V9.
+       01  AUX-BEST-IDX    PIC 99.
+       01  AUX-OVERALL-Z   PIC ZZ9.9.
 
 
        PROCEDURE DIVISION.
@@ -42,9 +67,35 @@
            STOP RUN.
 
       *>   *************************************************************
-      *>   Carga las categorias por defecto
+      *>   Carga los players desde PLAYERS-FILE; si no existe, carga
+      *>   los valores por defecto y los graba.
       *>   *************************************************************
        CARGA-PARAMETROS.
+           OPEN INPUT PLAYERS-FILE.
+           IF WS-PLAYERS-STATUS = "35"
+               PERFORM CARGA-PARAMETROS-DEFAULT
+               PERFORM SAVEALL-PROCEDURE
+           ELSE
+               MOVE 0 TO MAXCOUNT-PLAYERS
+               PERFORM UNTIL WS-PLAYERS-STATUS = "10"
+                   READ PLAYERS-FILE
+                       AT END
+                           MOVE "10" TO WS-PLAYERS-STATUS
+                       NOT AT END
+                           ADD 1 TO MAXCOUNT-PLAYERS
+                           MOVE PLAYERS-RECORD
+                               TO PLAYER(MAXCOUNT-PLAYERS)
+                   END-READ
+               END-PERFORM
+               CLOSE PLAYERS-FILE
+           END-IF.
+           EXIT.
+
+      *>   *************************************************************
+      *>   Carga las categorias por defecto
+      *>   *************************************************************
+       CARGA-PARAMETROS-DEFAULT.
+           MOVE 5 TO MAXCOUNT-PLAYERS.
            MOVE "Bruno Fernandes     050609100308" TO PLAYER(1).
            MOVE "Rasmus Hojlund      120802060211" TO PLAYER(2).
            MOVE "Harry Maguire       010501070905" TO PLAYER(3).
@@ -52,6 +103,51 @@
            MOVE "Mason Mount         020604080107" TO PLAYER(5).
            EXIT.
 
+      *>   *************************************************************
+      *>   Graba el roster completo en PLAYERS-FILE.
+      *>   *************************************************************
+       SAVEALL-PROCEDURE.
+           OPEN OUTPUT PLAYERS-FILE.
+           PERFORM SAVE-PLAYER VARYING IDX FROM 1 BY 1
+                   UNTIL IDX > MAXCOUNT-PLAYERS.
+           CLOSE PLAYERS-FILE.
+           EXIT.
+
+       SAVE-PLAYER.
+           MOVE PLAYER(IDX) TO PLAYERS-RECORD.
+           WRITE PLAYERS-RECORD.
+           EXIT.
+
+      *>   *************************************************************
+      *>   Agrega un jugador nuevo al roster, hasta el limite definido.
+      *>   *************************************************************
+       ADD-PLAYER-PROCEDURE.
+           PERFORM CLEAR-SCREEN.
+           IF MAXCOUNT-PLAYERS >= MAXCOUNT-PLAYERS-LIMIT
+               DISPLAY "Se alcanzo el maximo de jugadores."
+                                                        LINE 10 COL 5
+               PERFORM MENU-DISPLAYCONTINUE
+           ELSE
+               ADD 1 TO MAXCOUNT-PLAYERS
+               DISPLAY "Nombre: "             LINE 6  COL 5
+               ACCEPT NAMEPL(MAXCOUNT-PLAYERS) LINE 6  COL 20 PROMPT
+               DISPLAY "Jersey Number: "      LINE 7  COL 5
+               ACCEPT JERSEY(MAXCOUNT-PLAYERS) LINE 7  COL 20 PROMPT
+               DISPLAY "Goals: "              LINE 8  COL 5
+               ACCEPT GOALS(MAXCOUNT-PLAYERS)  LINE 8  COL 20 PROMPT
+               DISPLAY "Speed: "              LINE 9  COL 5
+               ACCEPT SPEED(MAXCOUNT-PLAYERS)  LINE 9  COL 20 PROMPT
+               DISPLAY "Assist: "             LINE 10 COL 5
+               ACCEPT ASSIST(MAXCOUNT-PLAYERS) LINE 10 COL 20 PROMPT
+               DISPLAY "Passing: "            LINE 11 COL 5
+               ACCEPT PASSING(MAXCOUNT-PLAYERS) LINE 11 COL 20 PROMPT
+               DISPLAY "Defense: "            LINE 12 COL 5
+               ACCEPT DEFENSE(MAXCOUNT-PLAYERS) LINE 12 COL 20 PROMPT
+               PERFORM SAVEALL-PROCEDURE
+               DISPLAY "Jugador agregado." LINE 14 COL 5
+               PERFORM MENU-DISPLAYCONTINUE
+           END-IF.
+
 
       *>   *************************************************************
       *>   Menu carga de entradas y salidas.
@@ -68,7 +164,9 @@
                    "[5] Player with most assists"      LINE 9 COL 5
                    "[6] Player highest passing acc."   LINE 10 COL 5
                    "[7] Player most defensive"         LINE 11 COL 5
-                   "[0] EXIT"                          LINE 13 COL 5
+                   "[8] Add Player"                    LINE 12 COL 5
+                   "[9] Overall Rating Ranking"         LINE 13 COL 5
+                   "[0] EXIT"                          LINE 14 COL 5
                    .
 
            DISPLAY "Opcion [ ]"                        LINE 15 COL 5.
@@ -116,6 +214,12 @@
                    PERFORM SEARCH-FIELD
                    PERFORM SHOW-INFO-PLAYER
 
+               WHEN 8
+                   PERFORM ADD-PLAYER-PROCEDURE
+
+               WHEN 9
+                   PERFORM RANKING-REPORT-PROCEDURE
+
                WHEN OTHER
                    DISPLAY "Opcion Incorrecta!!"   LINE 20 COL 5
                            "Reintente por favor!!" LINE 22 COL 5
@@ -248,6 +352,52 @@
        MENU-END.
            EXIT.
 
+      *>   *************************************************************
+      *>   Calcula una calificacion general ponderada por jugador
+      *>   (Speed 25%, Goals 15%, Assist 20%, Passing 20%, Defense 20%)
+      *>   y muestra el ranking de mayor a menor.
+      *>   *************************************************************
+       RANKING-REPORT-PROCEDURE.
+           PERFORM CLEAR-SCREEN.
+           DISPLAY "Overall Rating Ranking:" LINE 3 COL 5.
+           PERFORM CALC-OVERALL VARYING IDX FROM 1 BY 1
+                   UNTIL IDX > MAXCOUNT-PLAYERS.
+           MOVE 4 TO AUX-RANKPOS.
+           PERFORM SHOW-RANK-LINE VARYING AUX-VALUE FROM 1 BY 1
+                   UNTIL AUX-VALUE > MAXCOUNT-PLAYERS.
+           PERFORM MENU-DISPLAYCONTINUE.
+
+       CALC-OVERALL.
+           MOVE "N" TO RANK-SHOWN(IDX).
+           COMPUTE RANK-OVERALL(IDX) ROUNDED =
+                   (SPEED(IDX)   * 0.25) +
+                   (GOALS(IDX)   * 0.15) +
+                   (ASSIST(IDX)  * 0.20) +
+                   (PASSING(IDX) * 0.20) +
+                   (DEFENSE(IDX) * 0.20).
+           EXIT.
+
+       SHOW-RANK-LINE.
+           ADD 1 TO AUX-RANKPOS.
+           MOVE 0 TO AUX-BEST-OVERALL.
+           MOVE 0 TO AUX-BEST-IDX.
+           PERFORM FIND-BEST-RANK VARYING IDX FROM 1 BY 1
+                   UNTIL IDX > MAXCOUNT-PLAYERS.
+           MOVE "Y" TO RANK-SHOWN(AUX-BEST-IDX).
+           MOVE RANK-OVERALL(AUX-BEST-IDX) TO AUX-OVERALL-Z.
+           DISPLAY NAMEPL(AUX-BEST-IDX)  LINE AUX-RANKPOS COL 5
+                   AUX-OVERALL-Z         LINE AUX-RANKPOS COL 28
+                   .
+           EXIT.
+
+       FIND-BEST-RANK.
+           IF RANK-SHOWN(IDX) = "N" AND
+                   RANK-OVERALL(IDX) > AUX-BEST-OVERALL
+               MOVE RANK-OVERALL(IDX) TO AUX-BEST-OVERALL
+               MOVE IDX TO AUX-BEST-IDX
+           END-IF.
+           EXIT.
+
 
       *>   *************************************************************
       *>   Utilidades
