@@ -5,11 +5,63 @@
       *>   * 5 - Airlines flights
       *>
       *>   El login te la debo..CTRL+C CTRL+V de los ejerc. anteriores.
+      * Modification History:
+      *>   2026-08-08  jrm  Tickets are now issued with a real PNR and
+      *>                    both legs are written to a booking file.
+      *>   2026-08-08  jrm  Each destination now has a limited seat
+      *>                    inventory, persisted across runs.
+      *>   2026-08-09  jrm  PRINT-TICKET now registers the passenger
+      *>                    (by passport number) in the shared
+      *>                    PARTYMSTR customer file (see
+      *>                    Copybooks/PARTY.CPY).
       ******************************************************************
        IDENTIFICATION DIVISION.
        PROGRAM-ID. 05-AirlinesFlights.
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT BOOKING-FILE ASSIGN TO "BOOKINGS"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-BOOK-STATUS.
+
+           SELECT SEAT-FILE ASSIGN TO "SEATINVENTORY"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-SEAT-STATUS.
+
+           SELECT PARTY-FILE ASSIGN TO "PARTYMSTR"
+               ORGANIZATION IS INDEXED
+               ACCESS MODE IS DYNAMIC
+               RECORD KEY IS PARTY-ID
+               FILE STATUS IS WS-PARTY-STATUS.
+
        DATA DIVISION.
        FILE SECTION.
+       FD  BOOKING-FILE.
+       01  BOOKING-RECORD.
+           05  BKG-PNR             PIC 9(6).
+           05  FILLER              PIC X(1) VALUE SPACE.
+           05  BKG-PAX-NAME        PIC X(30).
+           05  FILLER              PIC X(1) VALUE SPACE.
+           05  BKG-PAX-PASSPORT    PIC X(20).
+           05  FILLER              PIC X(1) VALUE SPACE.
+           05  BKG-OUT-PAIS        PIC 9.
+           05  BKG-OUT-DATE        PIC 9(8).
+           05  BKG-OUT-COND        PIC 9.
+           05  BKG-OUT-MEAL        PIC 9.
+           05  BKG-OUT-LUGG        PIC 9.
+           05  FILLER              PIC X(1) VALUE SPACE.
+           05  BKG-RET-PAIS        PIC 9.
+           05  BKG-RET-DATE        PIC 9(8).
+           05  BKG-RET-COND        PIC 9.
+           05  BKG-RET-MEAL        PIC 9.
+           05  BKG-RET-LUGG        PIC 9.
+
+       FD  SEAT-FILE.
+       01  SEAT-RECORD             PIC 9(3).
+
+       FD  PARTY-FILE.
+           COPY PARTY.
+
        WORKING-STORAGE SECTION.
 
        01  MENU-OPTION PIC 9.
@@ -52,12 +104,58 @@
        01  AUX-9999        PIC 9999.
        01  AUX-MSG         PIC X(130).
 
+       01  WS-PAX-NAME      PIC X(30).
+       01  WS-PAX-PASSPORT  PIC X(20).
+       01  WS-PNR           PIC 9(6).
+
+       01  WS-BOOK-STATUS   PIC XX.
+       01  WS-SEAT-STATUS   PIC XX.
+       01  WS-PARTY-STATUS  PIC XX.
+
+      *>   Cupo de asientos disponibles por pais de destino, comun a
+      *>   ambos tramos (IDA / VUELTA).
+       01  SEAT-CAPACITY-DEFAULT   PIC 999 VALUE 050.
+       01  SEAT-INVENTORY.
+           05  SEAT-R OCCURS 5 TIMES INDEXED BY IDXSEAT.
+               10  SEAT-REMAIN     PIC 999.
+
 
        PROCEDURE DIVISION.
        MAIN.
+           PERFORM CARGA-SEAT-INVENTORY.
            PERFORM MENU-START .
            STOP RUN.
 
+      *>   *************************************************************
+      *>   Carga / persistencia del cupo de asientos
+      *>   *************************************************************
+       CARGA-SEAT-INVENTORY.
+           OPEN INPUT SEAT-FILE.
+           IF WS-SEAT-STATUS = "35"
+               PERFORM VARYING IDXSEAT FROM 1 BY 1
+                       UNTIL IDXSEAT > 5
+                   MOVE SEAT-CAPACITY-DEFAULT TO SEAT-REMAIN(IDXSEAT)
+               END-PERFORM
+               PERFORM SAVE-SEAT-INVENTORY
+           ELSE
+               PERFORM VARYING IDXSEAT FROM 1 BY 1
+                       UNTIL IDXSEAT > 5
+                   READ SEAT-FILE INTO SEAT-REMAIN(IDXSEAT)
+                       AT END
+                           MOVE SEAT-CAPACITY-DEFAULT
+                               TO SEAT-REMAIN(IDXSEAT)
+                   END-READ
+               END-PERFORM
+               CLOSE SEAT-FILE
+           END-IF.
+
+       SAVE-SEAT-INVENTORY.
+           OPEN OUTPUT SEAT-FILE.
+           PERFORM VARYING IDXSEAT FROM 1 BY 1 UNTIL IDXSEAT > 5
+               WRITE SEAT-RECORD FROM SEAT-REMAIN(IDXSEAT)
+           END-PERFORM.
+           CLOSE SEAT-FILE.
+
        MENU-START.
       *>   *** VIAJE DE IDA ***
            PERFORM CLEAR-SCREEN.
@@ -107,12 +205,23 @@
        REPEAT-CNTRY.
            ACCEPT AUX-9  LINE 11  COL 18 PROMPT .
            EVALUATE AUX-9
-               WHEN < 5
+               WHEN 1 THRU 5
+                   IF SEAT-REMAIN(AUX-9) = 0
+                       MOVE "That flight is fully booked. "
+                           TO AUX-MSG
+                       MOVE "Please choose another."
+                           TO AUX-MSG(30:25)
+                       PERFORM SHOW-INFO-MSG
+                       GO TO REPEAT-CNTRY
+                   END-IF
                    MOVE AUX-9 TO F-IDXPAIS(FLIGHT-ROUTE)
-               WHEN > 5
+                   SUBTRACT 1 FROM SEAT-REMAIN(AUX-9)
+                   PERFORM SAVE-SEAT-INVENTORY
+               WHEN OTHER
                    MOVE "Incorrect Option. Please choose again."
                    TO AUX-MSG
                    PERFORM SHOW-INFO-MSG
+                   GO TO REPEAT-CNTRY
            END-EVALUATE.
 
        *>  Eleccion Dia:
@@ -196,9 +305,16 @@
 
        PRINT-TICKET.
            DISPLAY "Your complete Name: " LINE 6 COL 5.
-           ACCEPT AUX-MSG LINE 6 COL 26.
+           ACCEPT WS-PAX-NAME LINE 6 COL 26.
            DISPLAY "          Passport: " LINE 8 COL 5.
-           ACCEPT AUX-MSG LINE 8 COL 26.
+           ACCEPT WS-PAX-PASSPORT LINE 8 COL 26.
+
+           PERFORM REGISTER-PARTY.
+
+           COMPUTE WS-PNR = FUNCTION RANDOM * 999999.
+           DISPLAY "Booking Reference (PNR): " LINE 10 COL 5
+                   WS-PNR                      LINE 10 COL 31.
+           PERFORM SAVE-BOOKING.
 
            STRING  "OUTBOUND FLIGHT:  " DELIMITED BY SIZE
                    PAIS(1)
@@ -226,6 +342,54 @@
        PRINT-TICKET-END.
            EXIT.
 
+      *>   *************************************************************
+      *>   Persistencia de la reserva (PNR + ambos tramos)
+      *>   *************************************************************
+       SAVE-BOOKING.
+           MOVE WS-PNR              TO BKG-PNR.
+           MOVE WS-PAX-NAME         TO BKG-PAX-NAME.
+           MOVE WS-PAX-PASSPORT     TO BKG-PAX-PASSPORT.
+           MOVE F-IDXPAIS(1)        TO BKG-OUT-PAIS.
+           MOVE F-DATE(1)           TO BKG-OUT-DATE.
+           MOVE FCONDITION(1)       TO BKG-OUT-COND.
+           MOVE FMEAL(1)            TO BKG-OUT-MEAL.
+           MOVE FEXTRALUGG(1)       TO BKG-OUT-LUGG.
+           MOVE F-IDXPAIS(2)        TO BKG-RET-PAIS.
+           MOVE F-DATE(2)           TO BKG-RET-DATE.
+           MOVE FCONDITION(2)       TO BKG-RET-COND.
+           MOVE FMEAL(2)            TO BKG-RET-MEAL.
+           MOVE FEXTRALUGG(2)       TO BKG-RET-LUGG.
+
+           OPEN EXTEND BOOKING-FILE.
+           IF WS-BOOK-STATUS = "35"
+               OPEN OUTPUT BOOKING-FILE
+           END-IF.
+           WRITE BOOKING-RECORD.
+           CLOSE BOOKING-FILE.
+
+      *>   *************************************************************
+      *>   Da de alta (si no existe) o reutiliza el registro del
+      *>   pasajero en el maestro compartido PARTYMSTR, usando el
+      *>   pasaporte como identificador, asi el mismo pasajero es
+      *>   reconocido por los demas sistemas que consultan PARTYMSTR
+      *>   (banca, envios, hotel, entradas).
+      *>   *************************************************************
+       REGISTER-PARTY.
+           OPEN I-O PARTY-FILE.
+           IF WS-PARTY-STATUS = "35"
+               OPEN OUTPUT PARTY-FILE
+               CLOSE PARTY-FILE
+               OPEN I-O PARTY-FILE
+           END-IF.
+           MOVE WS-PAX-PASSPORT TO PARTY-ID.
+           READ PARTY-FILE
+               INVALID KEY
+                   MOVE WS-PAX-PASSPORT TO PARTY-ID
+                   MOVE WS-PAX-NAME     TO PARTY-NAME
+                   WRITE PARTY-RECORD
+           END-READ.
+           CLOSE PARTY-FILE.
+
 
 
 
