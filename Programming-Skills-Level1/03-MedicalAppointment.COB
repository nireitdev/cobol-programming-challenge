@@ -3,13 +3,36 @@
       * Date:
       * Purpose:
       *>   * 3 - Medical Appointments
+      ******************************************************************
+      *>   Modification History
+      *>   2026-08-08  Persist appointments beyond the 3-slot table,
+      *>               add a daily schedule report by doctor, and
+      *>               block double-booking a doctor's time slot
+      *>               against every stored appointment, not just
+      *>               the ones made in the current run.
       ******************************************************************
        IDENTIFICATION DIVISION.
        PROGRAM-ID. 03-Medical-Appointment.
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT APPOINTMENT-FILE ASSIGN TO "APPOINTMENTS"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-APPT-STATUS.
+
        DATA DIVISION.
        FILE SECTION.
+       FD  APPOINTMENT-FILE.
+       01  APPOINTMENT-RECORD.
+           05  APPF-IDXSPC     PIC 99.
+           05  FILLER          PIC X VALUE SPACE.
+           05  APPF-IDXDOC     PIC 99.
+           05  FILLER          PIC X VALUE SPACE.
+           05  APPF-IDXTIME    PIC 9.
+
        WORKING-STORAGE SECTION.
 
+       01  WS-APPT-STATUS      PIC X(2).
        01  MENU-OPTION PIC 9.
 
       *>   Tabla con especialidades y 3 doctores por cada una.
@@ -20,9 +43,14 @@
                10 DOCTORS OCCURS 3 TIMES INDEXED BY IDXDOCT.
                    15  DOCNAME PIC X(20).
                    15  FILLER  PIC X VALUE SPACE.
-       01  COUNT-APPOINTMENTS PIC 9.
+       01  MAXCOUNT-APPOINTMENTS-LIMIT PIC 99 VALUE 50.
+       01  COUNT-APPOINTMENTS PIC 99.
+       01  SESSION-APPT-COUNT PIC 9 VALUE 0.
+       01  WS-SESSION-FIRST-IDX PIC 99.
+       01  WS-SLOT-STATUS PIC X(6).
+       01  WS-VIEWSCHEDULE-SW PIC X(1).
        01  APPOINTMENTS.
-           05 APPOINTMENT OCCURS 3 TIMES INDEXED BY IDXAPP.
+           05 APPOINTMENT OCCURS 50 TIMES INDEXED BY IDXAPP.
                10 APP-IDXSPC   PIC 99.
                10 APP-IDXDOC   PIC 99.
                10 FILLER       PIC X VALUE SPACE.
@@ -111,6 +139,42 @@
            MOVE "16:30" TO TIME-SLOT(6).
            MOVE "17:00" TO TIME-SLOT(7).
            MOVE "17:30" TO TIME-SLOT(8).
+
+      *>   Carga las citas ya guardadas de corridas anteriores.
+           MOVE 0 TO COUNT-APPOINTMENTS.
+           OPEN INPUT APPOINTMENT-FILE.
+           IF WS-APPT-STATUS NOT = "35"
+               PERFORM UNTIL WS-APPT-STATUS = "10"
+                   READ APPOINTMENT-FILE
+                       AT END
+                           MOVE "10" TO WS-APPT-STATUS
+                       NOT AT END
+                           ADD 1 TO COUNT-APPOINTMENTS
+                           MOVE APPF-IDXSPC
+                               TO APP-IDXSPC(COUNT-APPOINTMENTS)
+                           MOVE APPF-IDXDOC
+                               TO APP-IDXDOC(COUNT-APPOINTMENTS)
+                           MOVE APPF-IDXTIME
+                               TO APP-IDXTIME(COUNT-APPOINTMENTS)
+                   END-READ
+               END-PERFORM
+               CLOSE APPOINTMENT-FILE
+           END-IF.
+           EXIT.
+
+      *>   *************************************************************
+      *>   Graba todas las citas (propias y anteriores) en el archivo.
+      *>   *************************************************************
+       SAVEALL-APPOINTMENTS.
+           OPEN OUTPUT APPOINTMENT-FILE.
+           PERFORM VARYING IDXAPP FROM 1 BY 1
+                   UNTIL IDXAPP > COUNT-APPOINTMENTS
+               MOVE APP-IDXSPC(IDXAPP)  TO APPF-IDXSPC
+               MOVE APP-IDXDOC(IDXAPP)  TO APPF-IDXDOC
+               MOVE APP-IDXTIME(IDXAPP) TO APPF-IDXTIME
+               WRITE APPOINTMENT-RECORD
+           END-PERFORM.
+           CLOSE APPOINTMENT-FILE.
            EXIT.
 
 
@@ -127,6 +191,14 @@
       *>   Muestro las citas guardadas:
            PERFORM SHOW-APPOINTMENTS.
 
+           DISPLAY "View daily schedule by doctor? [S/N]"
+                                                       LINE 5 COL 5.
+           ACCEPT WS-VIEWSCHEDULE-SW                  LINE 5 COL 45
+                                                       PROMPT.
+           IF WS-VIEWSCHEDULE-SW = "S" OR WS-VIEWSCHEDULE-SW = "s"
+               PERFORM SHOW-SCHEDULE-BY-DOCTOR
+           END-IF.
+
       *>   Eleccion Especialidad
            DISPLAY "Choose specialty: " LINE 6 COL 5.
            MOVE 8 TO AUX-LINE-POS.
@@ -145,18 +217,22 @@
            ACCEPT CHOICE-SPEC                  LINE 20  COL 18 PROMPT.
 
            IF CHOICE-SPEC = 0
+               PERFORM SAVEALL-APPOINTMENTS
                    STOP RUN.
 
        *>   Verifico que no haya otra cita de la misma especialidad
-
-           PERFORM VARYING IDXAPP FROM 1 BY 1 UNTIL IDXAPP>3
-               MOVE APP-IDXSPC(IDXAPP) TO AUX-9
+      *>   entre las citas hechas en esta sesion.
+           COMPUTE WS-SESSION-FIRST-IDX =
+                   COUNT-APPOINTMENTS - SESSION-APPT-COUNT + 1.
+           PERFORM VARYING IDXAPP FROM WS-SESSION-FIRST-IDX BY 1
+                   UNTIL IDXAPP > COUNT-APPOINTMENTS
                IF APP-IDXSPC(IDXAPP) = CHOICE-SPEC THEN
                MOVE
                  "You have already an appointment of the same specialty"
                TO  AUX-MSG
                PERFORM SHOW-INFO-MSG
                GO TO  CHOOSE-SPEC
+               END-IF
            END-PERFORM
 
 
@@ -202,22 +278,45 @@
                GO TO CHOOSE-TIMESLOT
                .
 
+      *>   Verifico que ese doctor no tenga ya una cita a esa hora,
+      *>   entre TODAS las citas guardadas (no solo las de esta sesion).
+           PERFORM VARYING IDXAPP FROM 1 BY 1
+                   UNTIL IDXAPP > COUNT-APPOINTMENTS
+               IF APP-IDXSPC(IDXAPP) = CHOICE-SPEC AND
+                   APP-IDXDOC(IDXAPP) = CHOICE-DOCT AND
+                   APP-IDXTIME(IDXAPP) = CHOICE-HHMM
+                   MOVE
+                     "That doctor is already booked at that time."
+                   TO AUX-MSG
+                   PERFORM SHOW-INFO-MSG
+                   GO TO CHOOSE-TIMESLOT
+               END-IF
+           END-PERFORM.
 
 
       *>   Verifico la cita
-           IF COUNT-APPOINTMENTS = 3
+           IF SESSION-APPT-COUNT = 3
                MOVE
                  "You have already 3 appointments."
                TO  AUX-MSG
                PERFORM SHOW-INFO-MSG
                GO TO MENU-START
                .
+           IF COUNT-APPOINTMENTS >= MAXCOUNT-APPOINTMENTS-LIMIT
+               MOVE
+                 "The system is fully booked."
+               TO  AUX-MSG
+               PERFORM SHOW-INFO-MSG
+               GO TO MENU-START
+               .
 
       *>   Finalmente Guardo cita
            ADD 1 TO COUNT-APPOINTMENTS.
+           ADD 1 TO SESSION-APPT-COUNT.
            MOVE CHOICE-SPEC TO APP-IDXSPC(COUNT-APPOINTMENTS).
            MOVE CHOICE-DOCT TO APP-IDXDOC(COUNT-APPOINTMENTS).
            MOVE CHOICE-HHMM TO APP-IDXTIME(COUNT-APPOINTMENTS).
+           PERFORM SAVEALL-APPOINTMENTS.
 
 
            MOVE "Appointment Save!" TO  AUX-MSG.
@@ -228,16 +327,20 @@
 
            EXIT.
 
+      *>   Muestra solo las citas hechas en esta sesion (las anteriores
+      *>   siguen disponibles para el reporte de agenda por doctor).
        SHOW-APPOINTMENTS.
            MOVE 24 TO AUX-LINE-POS.
            DISPLAY "App Specialty            Doctor               HH:MM"
                LINE AUX-LINE-POS COL 25.
-           PERFORM VARYING AUX-9 FROM 1 BY 1
-                       UNTIL AUX-9>COUNT-APPOINTMENTS
-               MOVE APP-IDXSPC(AUX-9) TO CHOICE-SPEC
-               MOVE APP-IDXSPC(AUX-9) TO CHOICE-DOCT
-               MOVE APP-IDXTIME(AUX-9) TO CHOICE-HHMM
-               STRING  AUX-9
+           COMPUTE WS-SESSION-FIRST-IDX =
+                   COUNT-APPOINTMENTS - SESSION-APPT-COUNT + 1.
+           PERFORM VARYING AUX-99 FROM WS-SESSION-FIRST-IDX BY 1
+                       UNTIL AUX-99>COUNT-APPOINTMENTS
+               MOVE APP-IDXSPC(AUX-99) TO CHOICE-SPEC
+               MOVE APP-IDXDOC(AUX-99) TO CHOICE-DOCT
+               MOVE APP-IDXTIME(AUX-99) TO CHOICE-HHMM
+               STRING  AUX-99
                        "   "   DELIMITED BY SIZE
                        NAMESPEC(CHOICE-SPEC)
                        "   "  DELIMITED BY SIZE
@@ -249,6 +352,46 @@
                DISPLAY AUX-MSG LINE AUX-LINE-POS COL 25
            END-PERFORM.
 
+      *>   *************************************************************
+      *>   Reporte de agenda diaria por doctor: una linea por doctor
+      *>   con los horarios que tiene ocupados entre todas las citas.
+      *>   *************************************************************
+       SHOW-SCHEDULE-BY-DOCTOR.
+           PERFORM CLEAR-SCREEN.
+           DISPLAY "DAILY SCHEDULE BY DOCTOR" LINE 3 COL 5.
+           MOVE 5 TO AUX-LINE-POS.
+           PERFORM VARYING IDXSPEC FROM 1 BY 1 UNTIL IDXSPEC > 9
+               PERFORM VARYING IDXDOCT FROM 1 BY 1 UNTIL IDXDOCT > 3
+                   PERFORM SHOW-DOCTOR-LINE
+               END-PERFORM
+           END-PERFORM.
+           PERFORM MENU-DISPLAYCONTINUE.
+
+       SHOW-DOCTOR-LINE.
+           MOVE SPACES TO AUX-MSG.
+           STRING NAMESPEC(IDXSPEC) DELIMITED BY SPACE
+                   " / " DELIMITED BY SIZE
+                   DOCNAME(IDXSPEC,IDXDOCT) DELIMITED BY SPACE
+                   ": " DELIMITED BY SIZE
+               INTO AUX-MSG.
+           PERFORM VARYING IDXTIME FROM 1 BY 1 UNTIL IDXTIME > 8
+               PERFORM APPEND-DOCTOR-SLOT
+           END-PERFORM.
+           DISPLAY AUX-MSG LINE AUX-LINE-POS COL 5.
+           ADD 1 TO AUX-LINE-POS.
+
+       APPEND-DOCTOR-SLOT.
+           PERFORM VARYING IDXAPP FROM 1 BY 1
+                   UNTIL IDXAPP > COUNT-APPOINTMENTS
+               IF APP-IDXSPC(IDXAPP) = IDXSPEC AND
+                   APP-IDXDOC(IDXAPP) = IDXDOCT AND
+                   APP-IDXTIME(IDXAPP) = IDXTIME
+                   STRING AUX-MSG DELIMITED BY SPACE
+                       TIME-SLOT(IDXTIME) " " DELIMITED BY SIZE
+                       INTO AUX-MSG
+               END-IF
+           END-PERFORM.
+
 
 
 
